@@ -17,6 +17,16 @@
            SELECT OTF-FILE1 ASSIGN TO EXTERNAL OTF1.
       *OUTPUT 出力2順ファイル
            SELECT OTF-FILE2 ASSIGN TO EXTERNAL OTF2.
+      *OUTPUT エラー内容一覧表
+           SELECT RPT-FILE  ASSIGN TO EXTERNAL RPT
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *OUTPUT 却下データの累積履歴（全実行分を追記）
+           SELECT HIS-FILE  ASSIGN TO EXTERNAL HIS
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS   IS HIS-STATUS.
+      *パイプライン突合用　本ステージの件数をKJBM070向けに書き出す
+           SELECT CTL-FILE  ASSIGN TO EXTERNAL CTL050
+                             ORGANIZATION IS LINE SEQUENTIAL.
       ********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -31,17 +41,57 @@
        FD OTF-FILE2.
        01  OTF-REC2.
            COPY KJCF020.
+       FD RPT-FILE.
+       01  RPT-REC                PIC  X(101).
+       FD HIS-FILE.
+       01  HIS-REC.
+           COPY KJCF020H.
+       FD CTL-FILE.
+       01  CTL-REC.
+           COPY KJCTL.
       *変数定義　入出力カウント　入力停止の条件式用
        WORKING-STORAGE SECTION.
-       01  ITF-CNT PIC 9 VALUE ZERO.
-       01  OTF-CNT1 PIC 9 VALUE ZERO.
-       01  OTF-CNT2 PIC 9 VALUE ZERO.
+       01  ITF-CNT PIC 9(7) VALUE ZERO.
+       01  OTF-CNT1 PIC 9(7) VALUE ZERO.
+       01  OTF-CNT2 PIC 9(7) VALUE ZERO.
        01  ITF-END-FLG PIC X VALUE SPACE.
+      *パーティション分割出力を連結した入力に対応　埋め込まれたトレーラ
+      *(REC-TYPE="T")は件数を合算して読み飛ばし、真のファイル終端まで
+      *読み続ける
+       01  WK-TRL-CNT-SUM          PIC 9(7) VALUE ZERO.
+      *件数と同様、金額もトレーラの合算値（各パーティションのハッシュ
+      *の合計）と実読込データの合算値を突き合わせる
+       01  WK-KINGAKU-SUM          PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+       01  WK-TRL-HASH-SUM         PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+       01  WK-DATA-FOUND-FLG       PIC X    VALUE SPACE.
+       01  RPT-CNT                PIC  9(5)  VALUE ZERO.
+      *チェック位置→エラー内容文言の変換テーブル
+       01  ERR-MSG-TBL.
+         02  ERR-MSG-ENT  OCCURS 11 TIMES PIC X(30).
+       01  WK-ERR-IDX              PIC  9(2).
+      *チェック位置別の不合格件数集計
+       01  ERR-TALLY-TBL.
+         02  ERR-TALLY-ENT  OCCURS 11 TIMES PIC 9(5)  VALUE  ZERO.
+      *編集用
+       01  WK-LINE.
+         02  WK-CC                PIC  X(1).
+         02  WK-TEXT              PIC  X(100).
+      *却下履歴ファイル用
+       01  HIS-CNT                PIC  9(5)  VALUE ZERO.
+       01  WK-RUN-DATE             PIC  9(8)  VALUE ZERO.
+       01  HIS-STATUS              PIC  X(2)  VALUE SPACE.
+      *トレーラ検証・書き出し用の金額合計
+       01  OTF1-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+       01  OTF2-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
 
       ********************************************************
        PROCEDURE DIVISION.
       *サブルーチン呼び出し
            DISPLAY "*** START ***".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-START-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-START-TIME.
            PERFORM INITIAL-RTN.
            PERFORM INPUT-RTN.
            PERFORM UNTIL ITF-END-FLG = "E"
@@ -57,6 +107,24 @@
            OPEN INPUT ITF-FILE.
            OPEN OUTPUT OTF-FILE1.
            OPEN OUTPUT OTF-FILE2.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM ERR-MSG-INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-RUN-DATE.
+           EXIT.
+
+      *エラー内容テーブルの初期化　チェック位置(1)〜(11)に対応
+       ERR-MSG-INIT-RTN SECTION.
+           MOVE "データ区分不正"       TO ERR-MSG-ENT(1).
+           MOVE "受注番号不正"         TO ERR-MSG-ENT(2).
+           MOVE "受注日付不正"         TO ERR-MSG-ENT(3).
+           MOVE "得意先コード不正"     TO ERR-MSG-ENT(4).
+           MOVE "商品番号不正"         TO ERR-MSG-ENT(5).
+           MOVE "数量不正"             TO ERR-MSG-ENT(6).
+           MOVE "受注番号重複"         TO ERR-MSG-ENT(7).
+           MOVE "得意先マスタ不一致"   TO ERR-MSG-ENT(8).
+           MOVE "廃番商品"             TO ERR-MSG-ENT(9).
+           MOVE "在庫不足"             TO ERR-MSG-ENT(10).
+           MOVE "与信限度額超過"       TO ERR-MSG-ENT(11).
            EXIT.
 
       *終了処理
@@ -64,20 +132,104 @@
            DISPLAY "入力数 ITF= " ITF-CNT.
            DISPLAY "出力1数 OTF1= " OTF-CNT1.
            DISPLAY "出力2数 OTF2= " OTF-CNT2.
+           DISPLAY "エラー一覧行数 RPT= " RPT-CNT.
+           DISPLAY "却下履歴追記件数 HIS= " HIS-CNT.
+           PERFORM ERR-TALLY-RTN.
+           PERFORM CTL-WRITE-RTN.
+           PERFORM TRAILER-WRITE-RTN.
+           PERFORM JOB-STAT-WRITE-RTN.
            CLOSE ITF-FILE.
            CLOSE OTF-FILE1.
            CLOSE OTF-FILE2.
+           CLOSE RPT-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+      *出力は2系統（OTF1/OTF2）あるが運転実績は1本にまとめるため
+      *件数は合算する
+       JOB-STAT-WRITE-RTN SECTION.
+           MOVE "KJBM050" TO S020-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-END-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-END-TIME.
+           MOVE ITF-CNT TO S020-IN-CNT.
+           COMPUTE S020-OUT-CNT = OTF-CNT1 + OTF-CNT2.
+           CALL "KCBS020" USING KCBS020-P1.
+           EXIT.
+      *------------------------------------------------------
+      *パイプライン突合用件数の書き出し
+       CTL-WRITE-RTN SECTION.
+           OPEN OUTPUT CTL-FILE.
+           MOVE SPACE TO CTL-REC.
+           MOVE "KJBM050" TO CTL-PGM-ID.
+           MOVE ITF-CNT TO CTL-ITF-CNT.
+           MOVE OTF-CNT1 TO CTL-OTF-CNT.
+           MOVE OTF-CNT2 TO CTL-OTF-CNT2.
+           WRITE CTL-REC.
+           CLOSE CTL-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *出力ファイル末尾へ件数・金額ハッシュのトレーラレコードを書く
+       TRAILER-WRITE-RTN SECTION.
+           MOVE SPACE TO OTF-REC1.
+           MOVE "T" TO JF020-REC-TYPE OF OTF-REC1.
+           MOVE OTF-CNT1 TO JF020-TRL-CNT OF OTF-REC1.
+           MOVE OTF1-KINGAKU-HASH TO JF020-TRL-HASH OF OTF-REC1.
+           WRITE OTF-REC1.
+           MOVE SPACE TO OTF-REC2.
+           MOVE "T" TO JF020-REC-TYPE OF OTF-REC2.
+           MOVE OTF-CNT2 TO JF020-TRL-CNT OF OTF-REC2.
+           MOVE OTF2-KINGAKU-HASH TO JF020-TRL-HASH OF OTF-REC2.
+           WRITE OTF-REC2.
+           EXIT.
+      *------------------------------------------------------
+      *チェック位置別の不合格件数集計を表示
+       ERR-TALLY-RTN SECTION.
+           DISPLAY "=== チェック位置別 不合格件数 ===".
+           PERFORM VARYING WK-ERR-IDX FROM 1 BY 1 UNTIL WK-ERR-IDX > 11
+             DISPLAY "(" WK-ERR-IDX ") " ERR-MSG-ENT(WK-ERR-IDX)
+                     " : " ERR-TALLY-ENT(WK-ERR-IDX)
+           END-PERFORM.
            EXIT.
       *------------------------------------------------------
-      *入力
+      *入力　複数パーティション分の連結入力では"T"トレーラが途中にも
+      *現れうるため、件数を合算するだけで読み飛ばし、真のファイル
+      *終端(AT END)まで読み続ける
        INPUT-RTN SECTION.
-           READ ITF-FILE
-               AT END
-                   MOVE "E" TO ITF-END-FLG
-               NOT AT END
-                   ADD 1 TO ITF-CNT
-      *            PERFORM OUTPUT-RTN
-           END-READ.
+           MOVE "N" TO WK-DATA-FOUND-FLG.
+           PERFORM UNTIL (WK-DATA-FOUND-FLG = "Y") OR
+                          (ITF-END-FLG = "E")
+               READ ITF-FILE
+                   AT END
+                       MOVE "E" TO ITF-END-FLG
+                       PERFORM TRAILER-CHECK-RTN
+                   NOT AT END
+                       IF JF020-REC-TYPE OF ITF-REC = "T" THEN
+                           ADD JF020-TRL-CNT OF ITF-REC
+                             TO WK-TRL-CNT-SUM
+                           ADD JF020-TRL-HASH OF ITF-REC
+                             TO WK-TRL-HASH-SUM
+                       ELSE
+                           ADD 1 TO ITF-CNT
+                           ADD JF020-KINGAKU OF ITF-REC
+                             TO WK-KINGAKU-SUM
+                           MOVE "Y" TO WK-DATA-FOUND-FLG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           EXIT.
+      *入力ファイル末尾で全パーティション分のトレーラ合算件数・金額と
+      *実読込件数・金額を突き合わせる
+       TRAILER-CHECK-RTN SECTION.
+           IF (WK-TRL-CNT-SUM = ITF-CNT) AND
+              (WK-TRL-HASH-SUM = WK-KINGAKU-SUM) THEN
+              DISPLAY "トレーラ検証 OK 件数=" ITF-CNT
+           ELSE
+              DISPLAY "トレーラ検証 NG 件数不一致または"
+              DISPLAY "金額不一致 件数合算=" WK-TRL-CNT-SUM
+                      " 実読込=" ITF-CNT
+              DISPLAY "金額合算=" WK-TRL-HASH-SUM
+                      " 実読込金額=" WK-KINGAKU-SUM
+           END-IF.
            EXIT.
          
       *出力   ITF-REC ? OTF-REC.
@@ -95,11 +247,58 @@
               MOVE ITF-REC TO OTF-REC1
               WRITE OTF-REC1
               ADD 1 TO OTF-CNT1
+              ADD JF020-KINGAKU OF OTF-REC1 TO OTF1-KINGAKU-HASH
            ELSE
               DISPLAY "Error"
               MOVE ITF-REC TO OTF-REC2
               WRITE OTF-REC2
-              ADD 1 TO OTF-CNT2 
+              ADD 1 TO OTF-CNT2
+              ADD JF020-KINGAKU OF OTF-REC2 TO OTF2-KINGAKU-HASH
+              PERFORM ERR-LIST-RTN
+              PERFORM HIS-WRITE-RTN
+           END-IF
+           EXIT.
+      *------------------------------------------------------
+      *エラー内容一覧　不合格になった各チェック位置の文言を出力
+       ERR-LIST-RTN SECTION.
+           PERFORM VARYING WK-ERR-IDX FROM 1 BY 1 UNTIL WK-ERR-IDX > 11
+             IF JF020-ERR-KBN OF ITF-REC(WK-ERR-IDX) NOT = SPACE THEN
+                ADD 1 TO ERR-TALLY-ENT(WK-ERR-IDX)
+                MOVE SPACE TO WK-LINE
+                MOVE " " TO WK-CC
+                STRING JF020-JUCHU-NO OF ITF-REC  DELIMITED BY SIZE
+                       "  "                       DELIMITED BY SIZE
+                       JF020-TOKU-COD OF ITF-REC  DELIMITED BY SIZE
+                       "  "                       DELIMITED BY SIZE
+                       ERR-MSG-ENT(WK-ERR-IDX)     DELIMITED BY SIZE
+                  INTO WK-TEXT
+                PERFORM WRITE-RPT-RTN
+             END-IF
+           END-PERFORM.
+           EXIT.
+      *------------------------------------------------------
+      *エラー一覧行出力
+       WRITE-RPT-RTN SECTION.
+           MOVE WK-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           ADD 1 TO RPT-CNT.
+           EXIT.
+      *------------------------------------------------------
+      *却下履歴ファイルへの追記　実行日付付きで全実行分を蓄積する
+       HIS-WRITE-RTN SECTION.
+           MOVE SPACE TO HIS-REC.
+           MOVE CORRESPONDING ITF-REC TO HIS-REC.
+      *MOVE CORRESPONDINGはOCCURS配下(ERR-KBN-TBL)を移送しないため個別に移送する
+           MOVE JF020-ERR-KBN-TBL OF ITF-REC
+             TO JF020-ERR-KBN-TBL OF HIS-REC.
+           MOVE WK-RUN-DATE TO HIS-RUN-DATE.
+      *初回実行等、履歴ファイルが未作成の場合はここで新規作成する
+           OPEN EXTEND HIS-FILE
+           IF HIS-STATUS NOT = "00" THEN
+              OPEN OUTPUT HIS-FILE
            END-IF
+           WRITE HIS-REC
+           CLOSE HIS-FILE.
+           ADD 1 TO HIS-CNT.
            EXIT.
       
\ No newline at end of file
