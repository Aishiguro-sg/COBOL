@@ -7,12 +7,21 @@
       * 作成日／作成者：２０１３年４月３０日  システム技研
       * 変更日／変更者：2024 7 12 石黒茜
       *       変更内容：個人的見易さ
+      * 変更日／変更者：2026 8 8 石黒茜
+      *       変更内容：日次／月次／年次の３階層で小計を出力
       ********************************************************
        ENVIRONMENT                DIVISION.
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
-           SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+           SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF
+                             FILE STATUS   IS  OTF-STATUS.
+      *再開用チェックポイントファイル
+           SELECT  CKP-FILE  ASSIGN TO  EXTERNAL  CKP
+                             ORGANIZATION  IS  LINE SEQUENTIAL
+                             FILE STATUS   IS  CKP-STATUS.
+      *処理済ITF入力の退避用　世代ファイル（ARC）
+           SELECT  ARC-FILE  ASSIGN TO  EXTERNAL  ARC.
       *
        DATA                       DIVISION.
        FILE                       SECTION.
@@ -22,28 +31,127 @@
        FD  OTF-FILE.
        01  OTF-REC.
            COPY  KUCF020.
+       FD  ARC-FILE.
+       01  ARC-REC.
+           COPY  KUCF010.
+       FD  CKP-FILE.
+       01  CKP-REC.
+         02  CKP-ITF-CNT          PIC  9(7).
+         02  CKP-OTF-CNT          PIC  9(7).
+         02  CKP-MONTH-KEY.
+           03  CKP-MONTH-TOKU     PIC  X(4).
+           03  CKP-MONTH-YY       PIC  X(4).
+           03  CKP-MONTH-MM       PIC  X(2).
+           03  CKP-MONTH-TSUKA    PIC  X(3).
+         02  CKP-YEAR-KEY.
+           03  CKP-YEAR-TOKU      PIC  X(4).
+           03  CKP-YEAR-YY        PIC  X(4).
+           03  CKP-YEAR-TSUKA     PIC  X(3).
+         02  CKP-MONTH-KINGAKU    PIC  S9(9).
+         02  CKP-YEAR-KINGAKU     PIC  S9(9).
+      *入出力突合用の累計（チェックポイント再開時も引き継ぐ）
+         02  CKP-IN-TOTAL         PIC  S9(9).
+         02  CKP-OUT-TOTAL        PIC  S9(9).
+      *トレーラ書き出し用の金額ハッシュ累計（チェックポイント再開時も引き継ぐ）
+         02  CKP-OTF-HASH         PIC  S9(11).
+      *返品・キャンセルの月次／年次累計とOR伝播フラグ（再開時も引き継ぐ）
+         02  CKP-RETURN-TOTAL     PIC  S9(9).
+         02  CKP-CANCEL-TOTAL     PIC  S9(9).
+         02  CKP-MONTH-RETURN-FLG PIC  X.
+         02  CKP-YEAR-RETURN-FLG  PIC  X.
+         02  CKP-MONTH-CANCEL-FLG PIC  X.
+         02  CKP-YEAR-CANCEL-FLG  PIC  X.
       *
        WORKING-STORAGE            SECTION.
-       01  ITF-CNT                PIC  9(1)    VALUE  0.
-       01  OTF-CNT                PIC  9(1)    VALUE  0.
+       01  ITF-CNT                PIC  9(7)    VALUE  0.
+       01  OTF-CNT                PIC  9(7)    VALUE  0.
+      *入力ITFの純増減額と出力OTF(日計)の合計額　突合検証用
+       01  IN-KINGAKU-TOTAL       PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OUT-KINGAKU-TOTAL      PIC  S9(9)  COMP-3  VALUE  +0.
+       01  CKP-STATUS             PIC  X(2)    VALUE  SPACE.
+       01  OTF-STATUS             PIC  X(2)    VALUE  SPACE.
+       01  ARC-END-FLG            PIC  X       VALUE  SPACE.
+       01  CKP-INTERVAL           PIC  9(7)    VALUE  1000.
+       01  RESTART-FLG            PIC  X       VALUE  "N".
+       01  WK-SKIP-CNT            PIC  9(7)    VALUE  0.
+       01  WK-SKIP-IDX            PIC  9(7)    VALUE  0.
+       01  WK-SKIP-LIMIT          PIC  9(7)    VALUE  0.
+       01  SAVE-CKP-REC.
+         02  SAVE-CKP-ITF-CNT     PIC  9(7).
+         02  SAVE-CKP-OTF-CNT     PIC  9(7).
+         02  SAVE-CKP-MONTH-KEY.
+           03  SAVE-CKP-MONTH-TOKU PIC X(4).
+           03  SAVE-CKP-MONTH-YY   PIC X(4).
+           03  SAVE-CKP-MONTH-MM   PIC X(2).
+           03  SAVE-CKP-MONTH-TSUKA PIC X(3).
+         02  SAVE-CKP-YEAR-KEY.
+           03  SAVE-CKP-YEAR-TOKU  PIC X(4).
+           03  SAVE-CKP-YEAR-YY    PIC X(4).
+           03  SAVE-CKP-YEAR-TSUKA PIC X(3).
+         02  SAVE-CKP-MONTH-KINGAKU PIC S9(9).
+         02  SAVE-CKP-YEAR-KINGAKU  PIC S9(9).
+         02  SAVE-CKP-IN-TOTAL      PIC S9(9).
+         02  SAVE-CKP-OUT-TOTAL     PIC S9(9).
+         02  SAVE-CKP-OTF-HASH      PIC S9(11).
+         02  SAVE-CKP-RETURN-TOTAL  PIC S9(9).
+         02  SAVE-CKP-CANCEL-TOTAL  PIC S9(9).
+         02  SAVE-CKP-MONTH-RETURN-FLG PIC X.
+         02  SAVE-CKP-YEAR-RETURN-FLG  PIC X.
+         02  SAVE-CKP-MONTH-CANCEL-FLG PIC X.
+         02  SAVE-CKP-YEAR-CANCEL-FLG  PIC X.
+      *通貨コードを区切りキーに含めることで、同一得意先・同一日で
+      *通貨が異なる取引が１つの集計に混ざらないようにする
        01  ITF-KEY.
          02  WK-ITF-TOKU-KEY      PIC   X(4)          VALUE  LOW-VALUE.
-         02  WK-ITF-DATE-KEY.
-           03  WK-ITF-YY-KEY      PIC   X(4)          VALUE  LOW-VALUE.
-           03  WK-ITF-MM-KEY      PIC   X(2)          VALUE  LOW-VALUE.
-       01  OLD-KEY.
+         02  WK-ITF-YY-KEY        PIC   X(4)          VALUE  LOW-VALUE.
+         02  WK-ITF-MM-KEY        PIC   X(2)          VALUE  LOW-VALUE.
+         02  WK-ITF-DD-KEY        PIC   X(2)          VALUE  LOW-VALUE.
+         02  WK-ITF-TSUKA-KEY     PIC   X(3)          VALUE  LOW-VALUE.
+       01  OLD-DAY-KEY.
          02  WK-OLD-TOKU-KEY      PIC   X(4)          VALUE  LOW-VALUE.
-         02  WK-OLD-DATE-KEY.
-           03  WK-OLD-YY-KEY      PIC   X(4)          VALUE  LOW-VALUE.
-           03  WK-OLD-MM-KEY      PIC   X(2)          VALUE  LOW-VALUE.
-       01  KINGAKU             PIC  S9(9)  COMP-3  VALUE  +0.
+         02  WK-OLD-YY-KEY        PIC   X(4)          VALUE  LOW-VALUE.
+         02  WK-OLD-MM-KEY        PIC   X(2)          VALUE  LOW-VALUE.
+         02  WK-OLD-DD-KEY        PIC   X(2)          VALUE  LOW-VALUE.
+         02  WK-OLD-TSUKA-KEY     PIC   X(3)          VALUE  LOW-VALUE.
+       01  OLD-MONTH-KEY.
+         02  OLD-MONTH-TOKU       PIC   X(4)          VALUE  LOW-VALUE.
+         02  OLD-MONTH-YY         PIC   X(4)          VALUE  LOW-VALUE.
+         02  OLD-MONTH-MM         PIC   X(2)          VALUE  LOW-VALUE.
+         02  OLD-MONTH-TSUKA      PIC   X(3)          VALUE  LOW-VALUE.
+       01  OLD-YEAR-KEY.
+         02  OLD-YEAR-TOKU        PIC   X(4)          VALUE  LOW-VALUE.
+         02  OLD-YEAR-YY          PIC   X(4)          VALUE  LOW-VALUE.
+         02  OLD-YEAR-TSUKA       PIC   X(3)          VALUE  LOW-VALUE.
+       01  DAY-KINGAKU            PIC  S9(9)  COMP-3  VALUE  +0.
+       01  MONTH-KINGAKU          PIC  S9(9)  COMP-3  VALUE  +0.
+       01  YEAR-KINGAKU           PIC  S9(9)  COMP-3  VALUE  +0.
+      *出力ファイル末尾へ書き出すトレーラレコード用の金額合計
+       01  OTF-KINGAKU-HASH       PIC  S9(11) COMP-3  VALUE  +0.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
+      *返品(DATA-KBN="2")の別集計バケット（単純な減算(9)とは区別）
+       01  RETURN-KINGAKU-TOTAL   PIC  S9(9)  COMP-3  VALUE  +0.
+      *各階層に返品取引が含まれていたかどうか　上位階層へOR伝播する
+       01  WK-DAY-RETURN-FLG      PIC  X       VALUE  SPACE.
+       01  WK-MONTH-RETURN-FLG    PIC  X       VALUE  SPACE.
+       01  WK-YEAR-RETURN-FLG     PIC  X       VALUE  SPACE.
+      *注文キャンセル(DATA-KBN="3")の別集計バケット
+       01  CANCEL-KINGAKU-TOTAL   PIC  S9(9)  COMP-3  VALUE  +0.
+      *各階層にキャンセル取引が含まれていたかどうか　上位階層へOR伝播
+       01  WK-DAY-CANCEL-FLG      PIC  X       VALUE  SPACE.
+       01  WK-MONTH-CANCEL-FLG    PIC  X       VALUE  SPACE.
+       01  WK-YEAR-CANCEL-FLG     PIC  X       VALUE  SPACE.
+      *各階層の通貨コード（集計グループの代表値、上位階層へ引き継ぐ）
+       01  WK-DAY-TSUKA-COD       PIC  X(3)    VALUE  SPACE.
+       01  WK-MONTH-TSUKA-COD     PIC  X(3)    VALUE  SPACE.
+       01  WK-YEAR-TSUKA-COD      PIC  X(3)    VALUE  SPACE.
       *
       ********************************************************
-      * 売上集計
+      * 売上集計　日次／月次／年次の３階層で小計を出力する
       ********************************************************
        PROCEDURE                  DIVISION.
            PERFORM  INIT-RTN.
-           PERFORM  SYUUKEI-RTN
+           PERFORM  DAY-RTN
              UNTIL  ITF-KEY  =  HIGH-VALUE.
            PERFORM  TERM-RTN.
            STOP  RUN.
@@ -52,9 +160,142 @@
       ********************************************************
        INIT-RTN                   SECTION.
            DISPLAY  "*** START ***".
+           MOVE  FUNCTION CURRENT-DATE(1:8)  TO  S020-START-DATE.
+           MOVE  FUNCTION CURRENT-DATE(9:6)  TO  S020-START-TIME.
            OPEN  INPUT   ITF-FILE.
-           OPEN  OUTPUT  OTF-FILE.
-           PERFORM  READ-RTN.
+           PERFORM  CKP-LOAD-RTN.
+           IF  RESTART-FLG  =  "Y"  THEN
+             OPEN  EXTEND  OTF-FILE
+             IF  OTF-STATUS  =  "35"  THEN
+               OPEN  OUTPUT  OTF-FILE
+             END-IF
+             DISPLAY  "*** RESTART FROM CHECKPOINT ITF-CNT="
+                      WK-SKIP-CNT  " ***"
+      *SKIP-RTNはチェックポイント済み件数-1件を読み飛ばし、最後の
+      *１件（先読みレコード）はITF-REC/ITF-KEYへ読み込んで残す
+      *（件数・入力金額累計はチェックポイントへ算入済みのため
+      *ここでは再計上しない）
+             PERFORM  SKIP-RTN
+             MOVE  WK-SKIP-CNT       TO  ITF-CNT
+             MOVE  SAVE-CKP-OTF-CNT  TO  OTF-CNT
+             MOVE  SAVE-CKP-MONTH-TOKU TO OLD-MONTH-TOKU
+             MOVE  SAVE-CKP-MONTH-YY   TO OLD-MONTH-YY
+             MOVE  SAVE-CKP-MONTH-MM   TO OLD-MONTH-MM
+             MOVE  SAVE-CKP-MONTH-TSUKA TO OLD-MONTH-TSUKA
+             MOVE  SAVE-CKP-YEAR-TOKU  TO OLD-YEAR-TOKU
+             MOVE  SAVE-CKP-YEAR-YY    TO OLD-YEAR-YY
+             MOVE  SAVE-CKP-YEAR-TSUKA TO OLD-YEAR-TSUKA
+             MOVE  SAVE-CKP-MONTH-KINGAKU TO MONTH-KINGAKU
+             MOVE  SAVE-CKP-YEAR-KINGAKU  TO YEAR-KINGAKU
+             MOVE  SAVE-CKP-IN-TOTAL      TO IN-KINGAKU-TOTAL
+             MOVE  SAVE-CKP-OUT-TOTAL     TO OUT-KINGAKU-TOTAL
+             MOVE  SAVE-CKP-OTF-HASH      TO OTF-KINGAKU-HASH
+             MOVE  SAVE-CKP-RETURN-TOTAL  TO RETURN-KINGAKU-TOTAL
+             MOVE  SAVE-CKP-CANCEL-TOTAL  TO CANCEL-KINGAKU-TOTAL
+             MOVE  SAVE-CKP-MONTH-RETURN-FLG TO WK-MONTH-RETURN-FLG
+             MOVE  SAVE-CKP-YEAR-RETURN-FLG  TO WK-YEAR-RETURN-FLG
+             MOVE  SAVE-CKP-MONTH-CANCEL-FLG TO WK-MONTH-CANCEL-FLG
+             MOVE  SAVE-CKP-YEAR-CANCEL-FLG  TO WK-YEAR-CANCEL-FLG
+           ELSE
+             OPEN  OUTPUT  OTF-FILE
+             PERFORM  READ-RTN
+             IF  ITF-KEY  NOT  =  HIGH-VALUE
+               MOVE  WK-ITF-TOKU-KEY  TO  OLD-MONTH-TOKU  OLD-YEAR-TOKU
+               MOVE  WK-ITF-YY-KEY    TO  OLD-MONTH-YY    OLD-YEAR-YY
+               MOVE  WK-ITF-MM-KEY    TO  OLD-MONTH-MM
+               MOVE  WK-ITF-TSUKA-KEY TO  OLD-MONTH-TSUKA OLD-YEAR-TSUKA
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * チェックポイントファイルの読込　　前回異常終了時の
+      * 再開情報が残っていれば最終行を読み取る
+      ********************************************************
+       CKP-LOAD-RTN               SECTION.
+           MOVE  "N"  TO  RESTART-FLG.
+           OPEN  INPUT  CKP-FILE.
+           IF  CKP-STATUS  =  "00"  THEN
+             PERFORM  UNTIL  CKP-STATUS  NOT  =  "00"
+               READ  CKP-FILE
+               IF  CKP-STATUS  =  "00"  THEN
+                 MOVE  "Y"     TO  RESTART-FLG
+                 MOVE  CKP-REC  TO  SAVE-CKP-REC
+               END-IF
+             END-PERFORM
+             CLOSE  CKP-FILE
+           END-IF.
+           IF  RESTART-FLG  =  "Y"  THEN
+             MOVE  SAVE-CKP-ITF-CNT  TO  WK-SKIP-CNT
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力ファイルをチェックポイント済み件数まで読み飛ばす
+      * チェックポイントはDAY-RTNが次グループの先頭レコードを
+      * 先読み（READ-RTN）した直後に記録されるため、CKP-ITF-CNT件目
+      * （先読みレコード）はITF-CNT・IN-KINGAKU-TOTALへ算入済みだが
+      * COMP-RTNを通っておらずOTF-FILEへも未出力である。
+      * これを読み飛ばすとその１件が集計・出力から永久に失われるため
+      * CKP-ITF-CNT-1件だけを読み飛ばし、最後の１件はITF-REC／
+      * ITF-KEYへ読み込んで残す（件数・入力金額累計はここでは
+      * 再計上しない＝READ-RTNは使わない）。この読み込んだレコードが
+      * そのままDAY-RTNの先頭（先読み）レコードとして通常処理に戻る
+      ********************************************************
+       SKIP-RTN                   SECTION.
+           COMPUTE  WK-SKIP-LIMIT  =  WK-SKIP-CNT  -  1.
+           PERFORM  VARYING  WK-SKIP-IDX  FROM  1  BY  1
+             UNTIL  WK-SKIP-IDX  >  WK-SKIP-LIMIT
+             READ  ITF-FILE
+               AT  END
+                 MOVE  HIGH-VALUE  TO  ITF-KEY
+               NOT  AT  END
+                 CONTINUE
+             END-READ
+           END-PERFORM.
+           IF  ITF-KEY  NOT  =  HIGH-VALUE  THEN
+             READ  ITF-FILE
+               AT  END
+                 MOVE  HIGH-VALUE  TO  ITF-KEY
+               NOT  AT  END
+                 PERFORM  SET-ITF-KEY-RTN
+             END-READ
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * チェックポイントの記録　　N件ごとに再開用情報を追記する
+      ********************************************************
+       CHECKPOINT-RTN              SECTION.
+           IF  FUNCTION  MOD(ITF-CNT, CKP-INTERVAL)  =  0  THEN
+             MOVE  ITF-CNT         TO  CKP-ITF-CNT
+             MOVE  OTF-CNT         TO  CKP-OTF-CNT
+             MOVE  OLD-MONTH-TOKU  TO  CKP-MONTH-TOKU
+             MOVE  OLD-MONTH-YY    TO  CKP-MONTH-YY
+             MOVE  OLD-MONTH-MM    TO  CKP-MONTH-MM
+             MOVE  OLD-MONTH-TSUKA TO  CKP-MONTH-TSUKA
+             MOVE  OLD-YEAR-TOKU   TO  CKP-YEAR-TOKU
+             MOVE  OLD-YEAR-YY     TO  CKP-YEAR-YY
+             MOVE  OLD-YEAR-TSUKA  TO  CKP-YEAR-TSUKA
+             MOVE  MONTH-KINGAKU   TO  CKP-MONTH-KINGAKU
+             MOVE  YEAR-KINGAKU    TO  CKP-YEAR-KINGAKU
+             MOVE  IN-KINGAKU-TOTAL  TO  CKP-IN-TOTAL
+             MOVE  OUT-KINGAKU-TOTAL TO  CKP-OUT-TOTAL
+             MOVE  OTF-KINGAKU-HASH  TO  CKP-OTF-HASH
+             MOVE  RETURN-KINGAKU-TOTAL TO CKP-RETURN-TOTAL
+             MOVE  CANCEL-KINGAKU-TOTAL TO CKP-CANCEL-TOTAL
+             MOVE  WK-MONTH-RETURN-FLG  TO CKP-MONTH-RETURN-FLG
+             MOVE  WK-YEAR-RETURN-FLG   TO CKP-YEAR-RETURN-FLG
+             MOVE  WK-MONTH-CANCEL-FLG  TO CKP-MONTH-CANCEL-FLG
+             MOVE  WK-YEAR-CANCEL-FLG   TO CKP-YEAR-CANCEL-FLG
+             OPEN  EXTEND  CKP-FILE
+             IF  CKP-STATUS  =  "35"  THEN
+               OPEN  OUTPUT  CKP-FILE
+             END-IF
+             WRITE  CKP-REC
+             CLOSE  CKP-FILE
+             DISPLAY  "*** CHECKPOINT ITF-CNT="  ITF-CNT  " ***"
+           END-IF.
        EXT.
            EXIT.
       ********************************************************
@@ -66,60 +307,265 @@
              MOVE  HIGH-VALUE  TO  ITF-KEY
            NOT  AT  END
              ADD  1  TO  ITF-CNT
-             MOVE  UF010-JUCHU-YY  TO  WK-ITF-YY-KEY
-             MOVE  UF010-JUCHU-MM  TO  WK-ITF-MM-KEY
-             MOVE  UF010-TOKU-COD  TO  WK-ITF-TOKU-KEY
+             PERFORM  SET-ITF-KEY-RTN
+             IF  UF010-DATA-KBN OF ITF-REC  =  "1"
+               ADD  UF010-KINGAKU OF ITF-REC  TO  IN-KINGAKU-TOTAL
+             ELSE
+               SUBTRACT  UF010-KINGAKU OF ITF-REC
+                 FROM  IN-KINGAKU-TOTAL
+             END-IF
            END-READ.
        EXT.
            EXIT.
       ********************************************************
-      * 集計処理
+      * ITF-RECから区切りキー項目（得意先・年月日・通貨）を
+      * WK-ITF-*-KEYへ転記する。READ-RTN・SKIP-RTNで共用
       ********************************************************
-       SYUUKEI-RTN                SECTION.
-           MOVE  SPACE  TO  OTF-REC.
-           MOVE  UF010-TOKU-COD  TO  UF020-TOKU-COD.
-           MOVE  UF010-JUCHU-YY  TO  UF020-JUCHU-YY.
-           MOVE  UF010-JUCHU-MM  TO  UF020-JUCHU-MM.
-           MOVE       0         TO  KINGAKU.
-           MOVE  ITF-KEY      TO  OLD-KEY.
+       SET-ITF-KEY-RTN            SECTION.
+           MOVE  UF010-JUCHU-YY OF ITF-REC  TO  WK-ITF-YY-KEY.
+           MOVE  UF010-JUCHU-MM OF ITF-REC  TO  WK-ITF-MM-KEY.
+           MOVE  UF010-JUCHU-DD OF ITF-REC  TO  WK-ITF-DD-KEY.
+           MOVE  UF010-TOKU-COD OF ITF-REC  TO  WK-ITF-TOKU-KEY.
+           MOVE  UF010-TSUKA-COD OF ITF-REC TO  WK-ITF-TSUKA-KEY.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 日次集計処理　　１日分の得意先データをまとめて日計を出す
+      * 日計を出した後、月・年の区切りが変わっていれば
+      * 月計・年計も続けて確定させる
+      ********************************************************
+       DAY-RTN                    SECTION.
+           MOVE       0         TO  DAY-KINGAKU.
+           MOVE  SPACE          TO  WK-DAY-RETURN-FLG.
+           MOVE  SPACE          TO  WK-DAY-CANCEL-FLG.
+           MOVE  ITF-KEY      TO  OLD-DAY-KEY.
+           MOVE  UF010-TSUKA-COD OF ITF-REC  TO  WK-DAY-TSUKA-COD.
       *入力処理
-           PERFORM  UNTIL  ITF-KEY  NOT  =  OLD-KEY
+           PERFORM  UNTIL  ITF-KEY  NOT  =  OLD-DAY-KEY
              PERFORM  COMP-RTN
              PERFORM  READ-RTN
            END-PERFORM.
-      *出力処理
-           PERFORM  WRITE-RTN.
+      *日計の出力
+           PERFORM  WRITE-DAY-RTN.
+      *月の区切りが変わった（or 入力終了）なら月計を確定
+           IF  (ITF-KEY  =  HIGH-VALUE)  OR
+               (WK-ITF-TOKU-KEY  NOT  =  OLD-MONTH-TOKU)  OR
+               (WK-ITF-YY-KEY    NOT  =  OLD-MONTH-YY)    OR
+               (WK-ITF-MM-KEY    NOT  =  OLD-MONTH-MM)    OR
+               (WK-ITF-TSUKA-KEY NOT  =  OLD-MONTH-TSUKA)
+             PERFORM  WRITE-MONTH-RTN
+      *年の区切りが変わった（or 入力終了）なら年計も確定
+             IF  (ITF-KEY  =  HIGH-VALUE)  OR
+                 (WK-ITF-TOKU-KEY  NOT  =  OLD-YEAR-TOKU)  OR
+                 (WK-ITF-YY-KEY    NOT  =  OLD-YEAR-YY)    OR
+                 (WK-ITF-TSUKA-KEY NOT  =  OLD-YEAR-TSUKA)
+               PERFORM  WRITE-YEAR-RTN
+               IF  ITF-KEY  NOT  =  HIGH-VALUE  THEN
+                 MOVE  WK-ITF-TOKU-KEY  TO  OLD-YEAR-TOKU
+                 MOVE  WK-ITF-YY-KEY    TO  OLD-YEAR-YY
+                 MOVE  WK-ITF-TSUKA-KEY TO  OLD-YEAR-TSUKA
+               END-IF
+             END-IF
+             IF  ITF-KEY  NOT  =  HIGH-VALUE  THEN
+               MOVE  WK-ITF-TOKU-KEY  TO  OLD-MONTH-TOKU
+               MOVE  WK-ITF-YY-KEY    TO  OLD-MONTH-YY
+               MOVE  WK-ITF-MM-KEY    TO  OLD-MONTH-MM
+               MOVE  WK-ITF-TSUKA-KEY TO  OLD-MONTH-TSUKA
+             END-IF
+           END-IF.
+      *日計確定後のキリの良いタイミングでチェックポイントを記録
+           PERFORM  CHECKPOINT-RTN.
        EXT.
            EXIT.
       ********************************************************
       * 計算処理
       ********************************************************
        COMP-RTN                   SECTION.
-           IF  UF010-DATA-KBN  =  "1"
-             COMPUTE  KINGAKU  =  KINGAKU  +  UF010-KINGAKU
+           IF  UF010-DATA-KBN OF ITF-REC  =  "1"
+             COMPUTE  DAY-KINGAKU  =  DAY-KINGAKU
+               +  UF010-KINGAKU OF ITF-REC
+           ELSE
+             COMPUTE  DAY-KINGAKU  =  DAY-KINGAKU
+               -  UF010-KINGAKU OF ITF-REC
+           END-IF.
+      *返品(2)は通常の減算(9)とは別にフラグとバケットへ計上する
+           IF  UF010-DATA-KBN OF ITF-REC  =  "2"
+             MOVE  "Y"  TO  WK-DAY-RETURN-FLG
+             ADD  UF010-KINGAKU OF ITF-REC  TO  RETURN-KINGAKU-TOTAL
+           END-IF.
+      *注文キャンセル(3)も通常の減算(9)とは別にフラグとバケットへ計上
+           IF  UF010-DATA-KBN OF ITF-REC  =  "3"
+             MOVE  "Y"  TO  WK-DAY-CANCEL-FLG
+             ADD  UF010-KINGAKU OF ITF-REC  TO  CANCEL-KINGAKU-TOTAL
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 日計出力処理
+      ********************************************************
+       WRITE-DAY-RTN               SECTION.
+           MOVE  SPACE          TO  OTF-REC.
+           MOVE  WK-OLD-TOKU-KEY  TO  UF020-TOKU-COD.
+           MOVE  WK-OLD-YY-KEY    TO  UF020-JUCHU-YY.
+           MOVE  WK-OLD-MM-KEY    TO  UF020-JUCHU-MM.
+           MOVE  WK-OLD-DD-KEY    TO  UF020-JUCHU-DD.
+           MOVE  "D"             TO  UF020-REC-TYPE.
+           MOVE  "D"             TO  UF020-LEVEL.
+           MOVE  DAY-KINGAKU     TO  UF020-KINGAKU.
+           IF  DAY-KINGAKU  <  0  THEN
+             MOVE  "Y"  TO  UF020-CREDIT-FLG
            ELSE
-             COMPUTE  KINGAKU  =  KINGAKU  -  UF010-KINGAKU
+             MOVE  SPACE  TO  UF020-CREDIT-FLG
            END-IF.
+           MOVE  WK-DAY-RETURN-FLG  TO  UF020-RETURN-FLG.
+           IF  WK-DAY-RETURN-FLG  =  "Y"  THEN
+             MOVE  "Y"  TO  WK-MONTH-RETURN-FLG
+           END-IF.
+           MOVE  WK-DAY-CANCEL-FLG  TO  UF020-CANCEL-FLG.
+           IF  WK-DAY-CANCEL-FLG  =  "Y"  THEN
+             MOVE  "Y"  TO  WK-MONTH-CANCEL-FLG
+           END-IF.
+           MOVE  WK-DAY-TSUKA-COD   TO  UF020-TSUKA-COD.
+           MOVE  WK-DAY-TSUKA-COD   TO  WK-MONTH-TSUKA-COD.
+           WRITE  OTF-REC.
+           ADD  1  TO  OTF-CNT.
+           ADD  DAY-KINGAKU  TO  MONTH-KINGAKU.
+           ADD  DAY-KINGAKU  TO  OUT-KINGAKU-TOTAL.
+           ADD  DAY-KINGAKU  TO  OTF-KINGAKU-HASH.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 月計出力処理
+      ********************************************************
+       WRITE-MONTH-RTN             SECTION.
+           MOVE  SPACE           TO  OTF-REC.
+           MOVE  OLD-MONTH-TOKU  TO  UF020-TOKU-COD.
+           MOVE  OLD-MONTH-YY    TO  UF020-JUCHU-YY.
+           MOVE  OLD-MONTH-MM    TO  UF020-JUCHU-MM.
+           MOVE  ZERO            TO  UF020-JUCHU-DD.
+           MOVE  "D"             TO  UF020-REC-TYPE.
+           MOVE  "M"             TO  UF020-LEVEL.
+           MOVE  MONTH-KINGAKU   TO  UF020-KINGAKU.
+           IF  MONTH-KINGAKU  <  0  THEN
+             MOVE  "Y"  TO  UF020-CREDIT-FLG
+           ELSE
+             MOVE  SPACE  TO  UF020-CREDIT-FLG
+           END-IF.
+           MOVE  WK-MONTH-RETURN-FLG  TO  UF020-RETURN-FLG.
+           IF  WK-MONTH-RETURN-FLG  =  "Y"  THEN
+             MOVE  "Y"  TO  WK-YEAR-RETURN-FLG
+           END-IF.
+           MOVE  WK-MONTH-CANCEL-FLG  TO  UF020-CANCEL-FLG.
+           IF  WK-MONTH-CANCEL-FLG  =  "Y"  THEN
+             MOVE  "Y"  TO  WK-YEAR-CANCEL-FLG
+           END-IF.
+           MOVE  WK-MONTH-TSUKA-COD  TO  UF020-TSUKA-COD.
+           MOVE  WK-MONTH-TSUKA-COD  TO  WK-YEAR-TSUKA-COD.
+           WRITE  OTF-REC.
+           ADD  1  TO  OTF-CNT.
+           ADD  MONTH-KINGAKU  TO  YEAR-KINGAKU.
+           ADD  MONTH-KINGAKU  TO  OTF-KINGAKU-HASH.
+           MOVE  0  TO  MONTH-KINGAKU.
+           MOVE  SPACE  TO  WK-MONTH-RETURN-FLG.
+           MOVE  SPACE  TO  WK-MONTH-CANCEL-FLG.
        EXT.
            EXIT.
       ********************************************************
-      * 出力処理
+      * 年計出力処理
       ********************************************************
-       WRITE-RTN                  SECTION.
-           MOVE  KINGAKU  TO  UF020-KINGAKU.
-      *    DISPLAY UF020-TOKU-COD "|" UF020-JUCHU-DATE "|" UF020-KINGAKU
+       WRITE-YEAR-RTN               SECTION.
+           MOVE  SPACE          TO  OTF-REC.
+           MOVE  OLD-YEAR-TOKU  TO  UF020-TOKU-COD.
+           MOVE  OLD-YEAR-YY    TO  UF020-JUCHU-YY.
+           MOVE  ZERO           TO  UF020-JUCHU-MM.
+           MOVE  ZERO           TO  UF020-JUCHU-DD.
+           MOVE  "D"            TO  UF020-REC-TYPE.
+           MOVE  "Y"            TO  UF020-LEVEL.
+           MOVE  YEAR-KINGAKU   TO  UF020-KINGAKU.
+           IF  YEAR-KINGAKU  <  0  THEN
+             MOVE  "Y"  TO  UF020-CREDIT-FLG
+           ELSE
+             MOVE  SPACE  TO  UF020-CREDIT-FLG
+           END-IF.
+           MOVE  WK-YEAR-RETURN-FLG  TO  UF020-RETURN-FLG.
+           MOVE  WK-YEAR-CANCEL-FLG  TO  UF020-CANCEL-FLG.
+           MOVE  WK-YEAR-TSUKA-COD   TO  UF020-TSUKA-COD.
            WRITE  OTF-REC.
            ADD  1  TO  OTF-CNT.
+           ADD  YEAR-KINGAKU  TO  OTF-KINGAKU-HASH.
+           MOVE  0  TO  YEAR-KINGAKU.
+           MOVE  SPACE  TO  WK-YEAR-RETURN-FLG.
+           MOVE  SPACE  TO  WK-YEAR-CANCEL-FLG.
        EXT.
            EXIT.
       ********************************************************
       * 終了処理
       ********************************************************
        TERM-RTN                   SECTION.
+           PERFORM  TRAILER-WRITE-RTN.
+           PERFORM  JOB-STAT-WRITE-RTN.
            CLOSE  OTF-FILE.
            CLOSE  ITF-FILE.
+      *正常終了したのでチェックポイントを消去する
+           OPEN  OUTPUT  CKP-FILE.
+           CLOSE  CKP-FILE.
            DISPLAY  "ITF-CNT= "  ITF-CNT.
            DISPLAY  "OTF-CNT= "  OTF-CNT.
+      *入力の純増減額（日計の合計）と出力の整合性チェック
+           IF  IN-KINGAKU-TOTAL  =  OUT-KINGAKU-TOTAL
+             DISPLAY  "RECONCILE OK   IN="  IN-KINGAKU-TOTAL
+                      " OUT="  OUT-KINGAKU-TOTAL
+           ELSE
+             DISPLAY  "RECONCILE NG!  IN="  IN-KINGAKU-TOTAL
+                      " OUT="  OUT-KINGAKU-TOTAL
+           END-IF.
+           DISPLAY  "返品金額合計 = "  RETURN-KINGAKU-TOTAL.
+           DISPLAY  "キャンセル金額合計 = "
+                    CANCEL-KINGAKU-TOTAL.
+           PERFORM  ARCHIVE-RTN.
            DISPLAY  "*** END ***".
        EXT.
            EXIT.
+      ********************************************************
+      * ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+      ********************************************************
+       JOB-STAT-WRITE-RTN         SECTION.
+           MOVE  "KUBM020"  TO  S020-PGM-ID.
+           MOVE  FUNCTION CURRENT-DATE(1:8)  TO  S020-END-DATE.
+           MOVE  FUNCTION CURRENT-DATE(9:6)  TO  S020-END-TIME.
+           MOVE  ITF-CNT  TO  S020-IN-CNT.
+           MOVE  OTF-CNT  TO  S020-OUT-CNT.
+           CALL  "KCBS020"  USING  KCBS020-P1.
+       EXT.
+           EXIT.
+      ********************************************************
+      * トレーラレコードの書き出し　件数・金額HASHを検証用に付与する
+      ********************************************************
+       TRAILER-WRITE-RTN          SECTION.
+           MOVE  SPACE  TO  OTF-REC.
+           MOVE  "T"    TO  UF020-REC-TYPE.
+           MOVE  OTF-CNT          TO  UF020-TRL-CNT.
+           MOVE  OTF-KINGAKU-HASH TO  UF020-TRL-HASH.
+           WRITE  OTF-REC.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 処理済ITF入力を世代ファイルへ退避する　正常終了時のみ実行される
+      ********************************************************
+       ARCHIVE-RTN                SECTION.
+           OPEN  INPUT   ITF-FILE.
+           OPEN  OUTPUT  ARC-FILE.
+           MOVE  SPACE  TO  ARC-END-FLG.
+           PERFORM  UNTIL  ARC-END-FLG  =  "E"
+             READ  ITF-FILE
+               AT END
+                 MOVE  "E"  TO  ARC-END-FLG
+               NOT AT END
+                 MOVE  ITF-REC  TO  ARC-REC
+                 WRITE  ARC-REC
+             END-READ
+           END-PERFORM.
+           CLOSE  ITF-FILE.
+           CLOSE  ARC-FILE.
+       EXT.
+           EXIT.
