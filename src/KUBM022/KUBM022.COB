@@ -0,0 +1,276 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM022.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：得意先別前年比較・売上ランキング表
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+      *INPUT 当期売上集計データ(KUBM020出力)
+           SELECT  ITF-FILE   ASSIGN TO  EXTERNAL  ITF1.
+      *INPUT 前年売上集計データ(KUBM020出力)
+           SELECT  ITF2-FILE  ASSIGN TO  EXTERNAL  ITF2.
+      *OUTPUT 印刷帳票
+           SELECT  RPT-FILE   ASSIGN TO  EXTERNAL  RPT
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF020.
+       FD  ITF2-FILE.
+      *前年同期データも KUCF020 と同一レイアウト（項目名のみ別名）
+       01  ITF2-REC.
+           02  UF920-REC-TYPE        PIC X(1).
+           02  UF920-TOKU-COD        PIC X(4).
+           02  UF920-TSUKA-COD       PIC X(3).
+           02  UF920-JUCHU-DATE.
+               03  UF920-JUCHU-YY    PIC 9(4).
+               03  UF920-JUCHU-MM    PIC 9(2).
+               03  UF920-JUCHU-DD    PIC 9(2).
+           02  UF920-KINGAKU         PIC S9(9) PACKED-DECIMAL.
+           02  UF920-LEVEL           PIC X(1).
+           02  UF920-CREDIT-FLG      PIC X(1).
+           02  UF920-RETURN-FLG      PIC X(1).
+           02  UF920-CANCEL-FLG      PIC X(1).
+           02  UF920-TRL-CNT         PIC 9(7).
+           02  UF920-TRL-HASH        PIC S9(11) PACKED-DECIMAL.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC  X(101).
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-CNT                PIC  9(5)    VALUE  0.
+       01  ITF2-CNT               PIC  9(5)    VALUE  0.
+       01  RPT-CNT                PIC  9(5)    VALUE  0.
+       01  TOKU-CNT               PIC  9(4)    VALUE  0.
+       01  TOKU-TBL.
+         02  TOKU-ENT  OCCURS  200  TIMES  INDEXED  BY  TOKU-IDX.
+           03  TOKU-TBL-COD       PIC  X(4)          VALUE  SPACE.
+           03  TOKU-TBL-CUR       PIC  S9(9)  COMP-3  VALUE  +0.
+           03  TOKU-TBL-PRV       PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-FOUND-FLG           PIC  X             VALUE  "N".
+       01  ITF-END-FLG            PIC  X             VALUE  "N".
+       01  ITF2-END-FLG           PIC  X             VALUE  "N".
+       01  WK-IDX                 PIC  9(4)          VALUE  0.
+       01  WK-I                   PIC  9(4)          VALUE  0.
+       01  WK-J                   PIC  9(4)          VALUE  0.
+       01  WK-SWAP-COD            PIC  X(4).
+       01  WK-SWAP-CUR            PIC  S9(9)  COMP-3.
+       01  WK-SWAP-PRV            PIC  S9(9)  COMP-3.
+       01  WK-HENKA-RITSU         PIC  S9(5)V9(2)  COMP-3  VALUE  +0.
+      *編集用
+       01  WK-LINE.
+         02  WK-CC                PIC  X(1).
+         02  WK-TEXT              PIC  X(100).
+       01  WK-RANK-E              PIC  ZZZ9.
+       01  WK-KINGAKU-E1          PIC  ----,---,---,--9.
+       01  WK-KINGAKU-E2          PIC  ----,---,---,--9.
+       01  WK-RITSU-E             PIC  ----9.99.
+      *
+      ********************************************************
+      * 得意先別前年比較・売上ランキング表
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  LOAD-CUR-RTN.
+           PERFORM  LOAD-PRV-RTN.
+           PERFORM  SORT-RTN.
+           PERFORM  PRINT-RTN.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** START KUBM022 ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  INPUT   ITF2-FILE.
+           OPEN  OUTPUT  RPT-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 当期データの読込・得意先別集計
+      ********************************************************
+      *月次集計（UF020-LEVEL = "M"、または旧形式の空白）のみ対象
+      *末尾のトレーラレコード（UF020-REC-TYPE="T"）は検証のみ行い
+      *集計対象外とする。
+       LOAD-CUR-RTN               SECTION.
+           PERFORM  UNTIL  ITF-END-FLG  =  "Y"
+             READ  ITF-FILE
+             AT  END
+               MOVE  "Y"  TO  ITF-END-FLG
+             NOT  AT  END
+               IF  UF020-REC-TYPE  =  "T"  THEN
+                 IF  UF020-TRL-CNT  =  ITF-CNT  THEN
+                   DISPLAY  "トレーラOK(当期) 件数="  ITF-CNT
+                 ELSE
+                   DISPLAY  "トレーラNG(当期) 件数不一致"
+                 END-IF
+               ELSE
+                 ADD  1  TO  ITF-CNT
+                 IF  (UF020-LEVEL  =  "M")  OR  (UF020-LEVEL  =  SPACE)
+                   PERFORM  FIND-OR-ADD-RTN
+                   ADD  UF020-KINGAKU  TO  TOKU-TBL-CUR(TOKU-IDX)
+                 END-IF
+               END-IF
+             END-READ
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 前年データの読込・得意先別集計
+      ********************************************************
+      *末尾のトレーラレコード（UF920-REC-TYPE="T"）は検証のみ行い
+      *集計対象外とする。
+       LOAD-PRV-RTN               SECTION.
+           PERFORM  UNTIL  ITF2-END-FLG  =  "Y"
+             READ  ITF2-FILE
+             AT  END
+               MOVE  "Y"  TO  ITF2-END-FLG
+             NOT  AT  END
+               IF  UF920-REC-TYPE  =  "T"  THEN
+                 IF  UF920-TRL-CNT  =  ITF2-CNT  THEN
+                   DISPLAY  "トレーラOK(前年) 件数="  ITF2-CNT
+                 ELSE
+                   DISPLAY  "トレーラNG(前年) 件数不一致"
+                 END-IF
+               ELSE
+                 ADD  1  TO  ITF2-CNT
+                 IF  (UF920-LEVEL  =  "M")  OR  (UF920-LEVEL  =  SPACE)
+                   MOVE  UF920-TOKU-COD  TO  UF020-TOKU-COD
+                   PERFORM  FIND-OR-ADD-RTN
+                   ADD  UF920-KINGAKU  TO  TOKU-TBL-PRV(TOKU-IDX)
+                 END-IF
+               END-IF
+             END-READ
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 得意先コードをテーブルから検索、無ければ追加
+      ********************************************************
+       FIND-OR-ADD-RTN            SECTION.
+           MOVE  "N"  TO  WK-FOUND-FLG.
+           MOVE  1    TO  TOKU-IDX.
+           PERFORM  VARYING  TOKU-IDX  FROM  1  BY  1
+             UNTIL  (TOKU-IDX  >  TOKU-CNT)  OR  (WK-FOUND-FLG  =  "Y")
+             IF  TOKU-TBL-COD(TOKU-IDX)  =  UF020-TOKU-COD  THEN
+               MOVE  "Y"  TO  WK-FOUND-FLG
+             END-IF
+           END-PERFORM.
+           IF  WK-FOUND-FLG  =  "Y"  THEN
+             SET  TOKU-IDX  DOWN  BY  1
+           ELSE
+             ADD  1  TO  TOKU-CNT
+             SET  TOKU-IDX  TO  TOKU-CNT
+             MOVE  UF020-TOKU-COD  TO  TOKU-TBL-COD(TOKU-IDX)
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 当期売上額の降順に並べ替え（単純選択法）
+      ********************************************************
+       SORT-RTN                   SECTION.
+           PERFORM  VARYING  WK-I  FROM  1  BY  1
+             UNTIL  WK-I  >=  TOKU-CNT
+             PERFORM  VARYING  WK-J  FROM  WK-I  BY  1
+               UNTIL  WK-J  >  TOKU-CNT
+               SET  TOKU-IDX  TO  WK-J
+               IF  TOKU-TBL-CUR(TOKU-IDX)  >  TOKU-TBL-CUR(WK-I)
+                 MOVE  TOKU-TBL-COD(WK-I)  TO  WK-SWAP-COD
+                 MOVE  TOKU-TBL-CUR(WK-I)  TO  WK-SWAP-CUR
+                 MOVE  TOKU-TBL-PRV(WK-I)  TO  WK-SWAP-PRV
+                 MOVE  TOKU-TBL-COD(TOKU-IDX)  TO  TOKU-TBL-COD(WK-I)
+                 MOVE  TOKU-TBL-CUR(TOKU-IDX)  TO  TOKU-TBL-CUR(WK-I)
+                 MOVE  TOKU-TBL-PRV(TOKU-IDX)  TO  TOKU-TBL-PRV(WK-I)
+                 MOVE  WK-SWAP-COD  TO  TOKU-TBL-COD(TOKU-IDX)
+                 MOVE  WK-SWAP-CUR  TO  TOKU-TBL-CUR(TOKU-IDX)
+                 MOVE  WK-SWAP-PRV  TO  TOKU-TBL-PRV(TOKU-IDX)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 印刷処理
+      ********************************************************
+       PRINT-RTN                  SECTION.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  "1"    TO  WK-CC.
+           STRING  "得意先別前年比較・売上ランキング表"  DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  " "    TO  WK-CC.
+           STRING  "順位 得意先"  DELIMITED BY SIZE
+                   "        当期売上"  DELIMITED BY SIZE
+                   "        前年売上"  DELIMITED BY SIZE
+                   "    伸び率(%)"     DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+           PERFORM  VARYING  WK-I  FROM  1  BY  1
+             UNTIL  WK-I  >  TOKU-CNT
+             SET  TOKU-IDX  TO  WK-I
+             PERFORM  RITSU-CALC-RTN
+             MOVE  WK-I  TO  WK-RANK-E
+             MOVE  TOKU-TBL-CUR(TOKU-IDX)  TO  WK-KINGAKU-E1
+             MOVE  TOKU-TBL-PRV(TOKU-IDX)  TO  WK-KINGAKU-E2
+             MOVE  WK-HENKA-RITSU  TO  WK-RITSU-E
+             MOVE  SPACE  TO  WK-LINE
+             MOVE  " "    TO  WK-CC
+             STRING  WK-RANK-E            DELIMITED BY SIZE
+                     "  "                 DELIMITED BY SIZE
+                     TOKU-TBL-COD(TOKU-IDX) DELIMITED BY SIZE
+                     "  "                 DELIMITED BY SIZE
+                     WK-KINGAKU-E1        DELIMITED BY SIZE
+                     "  "                 DELIMITED BY SIZE
+                     WK-KINGAKU-E2        DELIMITED BY SIZE
+                     "  "                 DELIMITED BY SIZE
+                     WK-RITSU-E           DELIMITED BY SIZE
+               INTO  WK-TEXT
+             PERFORM  WRITE-RTN
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 伸び率計算　前年実績が無い場合はゼロとみなす
+      ********************************************************
+       RITSU-CALC-RTN             SECTION.
+           IF  TOKU-TBL-PRV(TOKU-IDX)  =  0  THEN
+             MOVE  0  TO  WK-HENKA-RITSU
+           ELSE
+             COMPUTE  WK-HENKA-RITSU  ROUNDED  =
+               ((TOKU-TBL-CUR(TOKU-IDX) - TOKU-TBL-PRV(TOKU-IDX))
+                 /  TOKU-TBL-PRV(TOKU-IDX))  *  100
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 印刷行出力
+      ********************************************************
+       WRITE-RTN                  SECTION.
+           MOVE  WK-LINE  TO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  ITF-FILE.
+           CLOSE  ITF2-FILE.
+           CLOSE  RPT-FILE.
+           DISPLAY  "ITF-CNT=  "  ITF-CNT.
+           DISPLAY  "ITF2-CNT= "  ITF2-CNT.
+           DISPLAY  "TOKU-CNT= "  TOKU-CNT.
+           DISPLAY  "RPT-CNT=  "  RPT-CNT.
+           DISPLAY  "*** END KUBM022 ***".
+       EXT.
+           EXIT.
