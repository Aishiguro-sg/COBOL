@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KJBM060.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：却下データ訂正・再投入（OTF-FILE2の再キー入力）
+      * 作成日／作成者：２０２６年8月８日
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *INPUT KJBM050が書き出した却下データ(OTF-FILE2相当)
+           SELECT ITF-FILE ASSIGN TO EXTERNAL ITF.
+      *OUTPUT 訂正後データ　KJBM010への再投入用(KJCF010形式)
+           SELECT OTF-FILE ASSIGN TO EXTERNAL OTF
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      ********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD ITF-FILE.
+       01  ITF-REC.
+           COPY KJCF020.
+       FD OTF-FILE.
+       01  OTF-REC.
+           COPY KJCF010.
+      *変数定義
+       WORKING-STORAGE SECTION.
+       01  ITF-CNT                 PIC 9(5) VALUE ZERO.
+       01  OTF-CNT                 PIC 9(5) VALUE ZERO.
+       01  ITF-END-FLG             PIC X    VALUE SPACE.
+       01  WK-ERR-IDX              PIC 9(2).
+      *画面から再入力された値の一時受け皿（該当フィールドへMOVEする）
+       01  WK-ANS-X6               PIC X(6).
+       01  WK-ANS-X4               PIC X(4).
+       01  WK-ANS-X5               PIC X(5).
+       01  WK-ANS-X3               PIC X(3).
+       01  WK-ANS-X1               PIC X(1).
+       01  WK-ANS-YMD.
+         02  WK-ANS-YY             PIC 9(4).
+         02  WK-ANS-MM             PIC 9(2).
+         02  WK-ANS-DD             PIC 9(2).
+      ********************************************************
+       PROCEDURE DIVISION.
+           DISPLAY "*** START ***".
+           PERFORM INITIAL-RTN.
+           PERFORM INPUT-RTN.
+           PERFORM UNTIL ITF-END-FLG = "E"
+               PERFORM CORRECT-RTN
+               PERFORM INPUT-RTN
+           END-PERFORM.
+           PERFORM END-RTN.
+           DISPLAY "*** END ***".
+           STOP RUN.
+      *------------------------------------------------------
+      *初期処理
+       INITIAL-RTN SECTION.
+           OPEN INPUT  ITF-FILE.
+           OPEN OUTPUT OTF-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *終了処理
+       END-RTN SECTION.
+           DISPLAY "却下データ件数 ITF= " ITF-CNT.
+           DISPLAY "再投入件数     OTF= " OTF-CNT.
+           CLOSE ITF-FILE.
+           CLOSE OTF-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *入力
+       INPUT-RTN SECTION.
+           READ ITF-FILE
+               AT END
+                   MOVE "E" TO ITF-END-FLG
+               NOT AT END
+                   IF JF020-REC-TYPE OF ITF-REC = "T" THEN
+                       PERFORM TRAILER-CHECK-RTN
+                       MOVE "E" TO ITF-END-FLG
+                   ELSE
+                       ADD 1 TO ITF-CNT
+                   END-IF
+           END-READ.
+           EXIT.
+      *入力ファイル末尾のトレーラレコードと実読込件数を突き合わせる
+       TRAILER-CHECK-RTN SECTION.
+           IF JF020-TRL-CNT OF ITF-REC = ITF-CNT THEN
+              DISPLAY "トレーラ検証 OK 件数=" ITF-CNT
+           ELSE
+              DISPLAY "トレーラ検証 NG 件数不一致"
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *訂正　チェック位置(1)〜(6)の項目のみオペレータに再入力させる
+      *チェック位置(7)〜(11)はマスタ側の問題（重複・得意先・商品・
+      *与信）のため、本ユーティリティでの再キー入力対象外とし、
+      *注意喚起のみ行う
+       CORRECT-RTN SECTION.
+           DISPLAY "----------------------------------------".
+           DISPLAY "JUCHU-NO=" JF020-JUCHU-NO OF ITF-REC
+                   " TOKU-COD=" JF020-TOKU-COD OF ITF-REC.
+           MOVE JF020-DATA-KBN OF ITF-REC  TO JF010-DATA-KBN.
+           MOVE JF020-JUCHU-NO OF ITF-REC  TO JF010-JUCHU-NO-X.
+           MOVE JF020-JUCHU-Y2 OF ITF-REC  TO JF010-JUCHU-YY.
+           MOVE JF020-JUCHU-MM OF ITF-REC  TO JF010-JUCHU-MM.
+           MOVE JF020-JUCHU-DD OF ITF-REC  TO JF010-JUCHU-DD.
+           MOVE JF020-TOKU-COD OF ITF-REC  TO JF010-TOKU-COD.
+           MOVE JF020-TSUKA-COD OF ITF-REC TO JF010-TSUKA-COD.
+           MOVE JF020-CANCEL-JUCHU-NO OF ITF-REC
+             TO JF010-CANCEL-JUCHU-NO.
+      *却下データは明細行1件分の再投入として扱う（元の複数行受注との
+      *行単位の紐付けは本ユーティリティでは保持しない）
+           MOVE 1                          TO JF010-LINE-CNT.
+           MOVE JF020-SHOHIN-NO OF ITF-REC TO JF010-SHOHIN-NO(1).
+           MOVE JF020-SURYO OF ITF-REC     TO JF010-SURYO(1).
+
+           IF JF020-ERR-KBN OF ITF-REC(1) NOT = SPACE THEN
+             DISPLAY "  NG:データ区分不正 現在=" JF010-DATA-KBN
+             DISPLAY "  訂正値を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-X1
+             MOVE WK-ANS-X1 TO JF010-DATA-KBN
+           END-IF.
+           IF JF020-ERR-KBN OF ITF-REC(2) NOT = SPACE THEN
+             DISPLAY "  NG:受注番号不正 現在=" JF010-JUCHU-NO-X
+             DISPLAY "  訂正値を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-X6
+             MOVE WK-ANS-X6 TO JF010-JUCHU-NO-X
+           END-IF.
+           IF JF020-ERR-KBN OF ITF-REC(3) NOT = SPACE THEN
+             DISPLAY "  NG:受注日付不正 現在="
+                     JF010-JUCHU-YY JF010-JUCHU-MM JF010-JUCHU-DD
+             DISPLAY "  訂正値(YYYYMMDD)を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-YMD
+             MOVE WK-ANS-YY TO JF010-JUCHU-YY
+             MOVE WK-ANS-MM TO JF010-JUCHU-MM
+             MOVE WK-ANS-DD TO JF010-JUCHU-DD
+           END-IF.
+           IF JF020-ERR-KBN OF ITF-REC(4) NOT = SPACE THEN
+             DISPLAY "  NG:得意先不正 現在=" JF010-TOKU-COD
+             DISPLAY "  訂正値を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-X4
+             MOVE WK-ANS-X4 TO JF010-TOKU-COD
+           END-IF.
+           IF JF020-ERR-KBN OF ITF-REC(5) NOT = SPACE THEN
+             DISPLAY "  NG:商品不正 現在=" JF010-SHOHIN-NO(1)
+             DISPLAY "  訂正値を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-X5
+             MOVE WK-ANS-X5 TO JF010-SHOHIN-NO(1)
+           END-IF.
+           IF JF020-ERR-KBN OF ITF-REC(6) NOT = SPACE THEN
+             DISPLAY "  NG:数量不正 現在=" JF010-SURYO(1)
+             DISPLAY "  訂正値を入力:" WITH NO ADVANCING
+             ACCEPT WK-ANS-X3
+             MOVE WK-ANS-X3 TO JF010-SURYO(1)
+           END-IF.
+           PERFORM VARYING WK-ERR-IDX FROM 7 BY 1 UNTIL WK-ERR-IDX > 11
+             IF JF020-ERR-KBN OF ITF-REC(WK-ERR-IDX) NOT = SPACE THEN
+               DISPLAY "  注意:マスタ要確認(位置"
+                       WK-ERR-IDX ")再キー対象外"
+             END-IF
+           END-PERFORM.
+
+           WRITE OTF-REC.
+           ADD 1 TO OTF-CNT.
+           EXIT.
