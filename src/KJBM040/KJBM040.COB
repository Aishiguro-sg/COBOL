@@ -0,0 +1,104 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KJBM040.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：得意先マスタ照会
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+      *得意先マスタ（KJBM020が参照するのと同じ索引編成ファイル）
+           SELECT  CMF-FILE  ASSIGN TO  EXTERNAL  CMF
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE  IS DYNAMIC
+                             RECORD KEY   IS CFTOK-TOKU-COD OF CMF-REC
+                             FILE STATUS  IS CMF-STATUS.
+      *OUTPUT 照会結果の帳票
+           SELECT  RPT-FILE  ASSIGN TO  EXTERNAL  RPT
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  CMF-FILE.
+       01  CMF-REC.
+           COPY  KCCFTOK.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC  X(40).
+      *
+       WORKING-STORAGE            SECTION.
+      *環境変数KJBM040-TOKU-CODに得意先コードを指定すると単件照会、
+      *未指定（空白）なら全件一覧照会になる
+       01  WK-TOKU-COD            PIC  X(4)   VALUE  SPACE.
+       01  CMF-STATUS             PIC  X(2)   VALUE  SPACE.
+       01  CMF-END-FLG            PIC  X      VALUE  "N".
+       01  RPT-CNT                PIC  9(5)   VALUE  0.
+       01  WK-LINE.
+         02  WK-TOKU-COD-O        PIC  X(4).
+         02  FILLER               PIC  X(2)   VALUE  SPACE.
+         02  WK-TOKU-MEI-O        PIC  X(20)  VALUE  SPACE.
+      *
+       PROCEDURE                  DIVISION.
+           DISPLAY  "*** START KJBM040 ***".
+           ACCEPT  WK-TOKU-COD  FROM  ENVIRONMENT  "KJBM040-TOKU-COD".
+           OPEN  INPUT   CMF-FILE.
+           OPEN  OUTPUT  RPT-FILE.
+           IF  WK-TOKU-COD  NOT  =  SPACE  THEN
+             PERFORM  SINGLE-INQUIRY-RTN
+           ELSE
+             PERFORM  LIST-INQUIRY-RTN
+           END-IF.
+           CLOSE  CMF-FILE.
+           CLOSE  RPT-FILE.
+           DISPLAY  "RPT-CNT= "  RPT-CNT.
+           DISPLAY  "*** END KJBM040 ***".
+           STOP  RUN.
+      ********************************************************
+      * 単件照会　環境変数で指定された得意先コード１件だけを検索する
+      ********************************************************
+       SINGLE-INQUIRY-RTN          SECTION.
+           MOVE  WK-TOKU-COD  TO  CFTOK-TOKU-COD OF CMF-REC.
+           READ  CMF-FILE
+             INVALID KEY
+               DISPLAY  "NOT FOUND TOKU-COD=" WK-TOKU-COD
+             NOT INVALID KEY
+               PERFORM  DETAIL-RTN
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 一覧照会　得意先コード順に全件を読み、帳票へ出力する
+      ********************************************************
+       LIST-INQUIRY-RTN            SECTION.
+           MOVE  LOW-VALUE  TO  CFTOK-TOKU-COD OF CMF-REC.
+           START  CMF-FILE  KEY  IS  NOT LESS THAN
+                  CFTOK-TOKU-COD OF CMF-REC
+             INVALID KEY
+               MOVE  "Y"  TO  CMF-END-FLG
+           END-START.
+           PERFORM  UNTIL  CMF-END-FLG  =  "Y"
+             READ  CMF-FILE  NEXT  RECORD
+               AT END
+                 MOVE  "Y"  TO  CMF-END-FLG
+               NOT AT END
+                 PERFORM  DETAIL-RTN
+             END-READ
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細行出力
+      ********************************************************
+       DETAIL-RTN                  SECTION.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  CFTOK-TOKU-COD OF CMF-REC  TO  WK-TOKU-COD-O.
+           MOVE  CFTOK-TOKU-MEI OF CMF-REC  TO  WK-TOKU-MEI-O.
+           MOVE  WK-LINE  TO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+           DISPLAY  WK-TOKU-COD-O "  " WK-TOKU-MEI-O.
+       EXT.
+           EXIT.
