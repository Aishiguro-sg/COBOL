@@ -0,0 +1,91 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KCBS010.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：共通
+      * プログラム名  ：日付妥当性チェック
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       DATA                       DIVISION.
+       WORKING-STORAGE            SECTION.
+      *月ごとの日数（平年、２月は28日とし、うるう年は別途+1する）
+       01  WK-DAYS-LIST             PIC X(24)  VALUE
+           "312831303130313130313031".
+       01  WK-DAYS-TBL  REDEFINES  WK-DAYS-LIST.
+         02  WK-DAYS-MON           PIC 9(2)  OCCURS 12 TIMES.
+       01  WK-MAX-DAY              PIC 9(2)  VALUE 0.
+       01  WK-LEAP-FLG             PIC X     VALUE "N".
+      *未来/過去日付チェック用
+       01  WK-ORDER-DATE            PIC 9(8)  VALUE 0.
+       01  WK-TODAY-DATE            PIC 9(8)  VALUE 0.
+       01  WK-ORDER-DAYNO           PIC S9(9) VALUE 0.
+       01  WK-TODAY-DAYNO           PIC S9(9) VALUE 0.
+       01  WK-DIFF-DAYS             PIC S9(9) VALUE 0.
+      *
+       LINKAGE                    SECTION.
+       COPY  KCBS010P.
+      ********************************************************
+      * 日付妥当性チェック　年月日が実在する暦日かどうかを調べる
+      * 続けて、許容日数が設定されていれば未来/過去日付も調べる
+      ********************************************************
+       PROCEDURE                  DIVISION  USING  KCBS010-P1.
+           MOVE  SPACE  TO  S010-RCD.
+           IF  (S010-D6-MM  <  1)  OR  (S010-D6-MM  >  12)  THEN
+             MOVE  "E"  TO  S010-RCD
+           ELSE
+             PERFORM  LEAP-CHECK-RTN
+             MOVE  WK-DAYS-MON(S010-D6-MM)  TO  WK-MAX-DAY
+             IF  (S010-D6-MM  =  2)  AND  (WK-LEAP-FLG  =  "Y")  THEN
+               MOVE  29  TO  WK-MAX-DAY
+             END-IF
+             IF  (S010-D6-DD  <  1)  OR
+                 (S010-D6-DD  >  WK-MAX-DAY)  THEN
+               MOVE  "E"  TO  S010-RCD
+             END-IF
+           END-IF.
+           IF  S010-RCD  =  SPACE  THEN
+             PERFORM  WINDOW-CHECK-RTN
+           END-IF.
+           GOBACK.
+      ********************************************************
+      * 未来/過去日付チェック　許容日数(0=チェック対象外)を
+      * 超える受注日付を不正とする
+      ********************************************************
+       WINDOW-CHECK-RTN           SECTION.
+           COMPUTE  WK-ORDER-DATE  =
+             (S010-D6-Y2  *  10000)  +  (S010-D6-MM  *  100)  +
+             S010-D6-DD.
+           MOVE  FUNCTION  INTEGER-OF-DATE(WK-ORDER-DATE)
+             TO  WK-ORDER-DAYNO.
+           MOVE  FUNCTION  CURRENT-DATE(1:8)  TO  WK-TODAY-DATE.
+           MOVE  FUNCTION  INTEGER-OF-DATE(WK-TODAY-DATE)
+             TO  WK-TODAY-DAYNO.
+           COMPUTE  WK-DIFF-DAYS  =  WK-ORDER-DAYNO  -  WK-TODAY-DAYNO.
+           IF  (S010-MAX-FUTURE-DAYS  >  0)  AND
+               (WK-DIFF-DAYS  >  S010-MAX-FUTURE-DAYS)  THEN
+             MOVE  "F"  TO  S010-RCD
+           ELSE
+             IF  (S010-MAX-PAST-DAYS  >  0)  AND
+                 ((0  -  WK-DIFF-DAYS)  >  S010-MAX-PAST-DAYS)  THEN
+               MOVE  "P"  TO  S010-RCD
+             END-IF
+           END-IF.
+       EXT2.
+           EXIT.
+      ********************************************************
+      * うるう年判定　４で割り切れ、かつ（１００で割り切れない
+      * か４００で割り切れる）年をうるう年とする
+      ********************************************************
+       LEAP-CHECK-RTN             SECTION.
+           MOVE  "N"  TO  WK-LEAP-FLG.
+           IF  FUNCTION  MOD(S010-D6-Y2, 4)  =  0  THEN
+             IF  (FUNCTION  MOD(S010-D6-Y2, 100)  NOT  =  0)  OR
+                 (FUNCTION  MOD(S010-D6-Y2, 400)  =  0)  THEN
+               MOVE  "Y"  TO  WK-LEAP-FLG
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
