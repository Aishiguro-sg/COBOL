@@ -15,6 +15,23 @@
            SELECT ITF-FILE ASSIGN TO EXTERNAL ITF.
       *OUTPUT 出力順ファイル
            SELECT OTF-FILE ASSIGN TO EXTERNAL OTF.
+      *得意先マスタ（得意先コード存在チェック用）
+           SELECT CMF-FILE ASSIGN TO EXTERNAL CMF
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS CFTOK-TOKU-COD
+                           FILE STATUS  IS CMF-STATUS.
+      *パイプライン突合用　本ステージの件数をKJBM070向けに書き出す
+           SELECT CTL-FILE ASSIGN TO EXTERNAL CTL020
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      *処理済ITF入力の退避用　世代ファイル（ARC）
+           SELECT ARC-FILE ASSIGN TO EXTERNAL ARC
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      *検証ルール（データ区分有効値・数量範囲）　外部ファイルで定義する
+      *INITIAL-RTNで全件ロードする。再コンパイルなしに運用担当が変更可
+           SELECT RUL-FILE ASSIGN TO EXTERNAL RUL
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RUL-STATUS.
       ********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -26,20 +43,64 @@
        FD OTF-FILE.
        01  OTF-REC.
            COPY KJCF020.
+       FD CMF-FILE.
+       01  CMF-REC.
+           COPY KCCFTOK.
+       FD CTL-FILE.
+       01  CTL-REC.
+           COPY KJCTL.
+       FD ARC-FILE.
+       01  ARC-REC.
+           COPY KJCF020A.
+       FD RUL-FILE.
+       01  RUL-REC.
+           COPY KJCRUL.
       *変数定義　入出力カウント　入力停止の条件式用
        WORKING-STORAGE SECTION.
-       01  ITF-CNT PIC 9 VALUE ZERO.
-       01  OTF-CNT PIC 9 VALUE ZERO.
+       01  ITF-CNT PIC 9(7) VALUE ZERO.
+       01  OTF-CNT PIC 9(7) VALUE ZERO.
        01  ITF-END-FLG PIC X VALUE SPACE.
+       01  ARC-END-FLG PIC X VALUE SPACE.
+       01  CMF-STATUS PIC X(2) VALUE SPACE.
+       01  RUL-STATUS PIC X(2) VALUE SPACE.
        COPY KCBS010P.
+      *受注日付の許容範囲（未来／過去とも日数で指定、0=チェックなし）
+       01  WK-MAX-FUTURE-DAYS   PIC 9(5)  VALUE 30.
+       01  WK-MAX-PAST-DAYS     PIC 9(5)  VALUE 365.
        01  DATA-CNT PIC 9 VALUE ZERO.
+      *検証ルール（RUL-FILEからロード、外部ファイル未定義時は現行仕様
+      *のデータ区分1/9・数量1〜999をデフォルト値とする）
+       01  RUL-END-FLG            PIC  X       VALUE  SPACE.
+       01  WK-DATA-KBN-TBL.
+         02  WK-DATA-KBN-ENT  OCCURS 20 TIMES INDEXED BY WK-KBN-IDX.
+           03  WK-DATA-KBN-VAL    PIC  X(1)  VALUE  SPACE.
+       01  WK-DATA-KBN-CNT         PIC  9(2)    VALUE  ZERO.
+       01  WK-DATA-KBN-FOUND-FLG   PIC  X       VALUE  "N".
+       01  WK-SURYO-MIN            PIC  9(3)    VALUE  1.
+       01  WK-SURYO-MAX            PIC  9(3)    VALUE  999.
       *型確認の変数
       *01  INT-CHECK-CNT PIC 9 VALUE 1.
+      *受注番号重複チェック用（本実行分を記憶しておく）
+      *複数行受注では同一JF020-JUCHU-NOが明細行数分出現するため、
+      *重複判定はJUCHU-NOとJF020-LINE-NOの組み合わせで行う
+       01  JUCHU-NO-TBL.
+         02  JUCHU-NO-ENT  OCCURS 9999 TIMES INDEXED BY JUCHU-NO-IDX.
+           03  JUCHU-NO-TBL-VAL    PIC X(6)  VALUE SPACE.
+           03  JUCHU-NO-TBL-LINE   PIC 9(2)  VALUE ZERO.
+       01  JUCHU-NO-CNT           PIC 9(4)  VALUE ZERO.
+       01  JUCHU-NO-DUP-FLG       PIC X     VALUE "N".
+      *トレーラ検証用　入力金額合計／トレーラ書き出し用　出力金額合計
+       01  ITF-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+       01  OTF-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
 
       ********************************************************
        PROCEDURE DIVISION.
       *サブルーチン呼び出し
            DISPLAY "*** START ***".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-START-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-START-TIME.
            PERFORM INITIAL-RTN.
            PERFORM INPUT-RTN UNTIL ITF-END-FLG = "E".
            PERFORM END-RTN.
@@ -50,14 +111,107 @@
        INITIAL-RTN SECTION.
            OPEN INPUT ITF-FILE.
            OPEN OUTPUT OTF-FILE.
+           OPEN INPUT CMF-FILE.
+           PERFORM LOAD-RUL-RTN.
+           EXIT.
+      *------------------------------------------------------
+      *検証ルールファイルの全件ロード　データ区分有効値と数量範囲
+      *RUL環境変数未定義（ファイルなし）の場合は現行仕様の既定値で続行
+       LOAD-RUL-RTN SECTION.
+           OPEN INPUT RUL-FILE.
+           IF RUL-STATUS = "35" THEN
+               DISPLAY "RULファイルなし　既定値で続行"
+               MOVE 2 TO WK-DATA-KBN-CNT
+               MOVE "1" TO WK-DATA-KBN-VAL(1)
+               MOVE "9" TO WK-DATA-KBN-VAL(2)
+           ELSE
+               MOVE SPACE TO RUL-END-FLG
+               PERFORM UNTIL RUL-END-FLG = "E"
+                   READ RUL-FILE
+                       AT END
+                           MOVE "E" TO RUL-END-FLG
+                       NOT AT END
+                           EVALUATE RUL-REC-TYPE
+                               WHEN "K"
+                                   ADD 1 TO WK-DATA-KBN-CNT
+                                   SET WK-KBN-IDX TO WK-DATA-KBN-CNT
+                                   MOVE RUL-DATA-KBN
+                                     TO WK-DATA-KBN-VAL(WK-KBN-IDX)
+                               WHEN "Q"
+                                   MOVE RUL-SURYO-MIN TO WK-SURYO-MIN
+                                   MOVE RUL-SURYO-MAX TO WK-SURYO-MAX
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE RUL-FILE
+               DISPLAY "RULロード件数=" WK-DATA-KBN-CNT
+           END-IF.
            EXIT.
 
       *終了処理
        END-RTN SECTION.
            DISPLAY "入力数 ITF= " ITF-CNT.
            DISPLAY "出力数 OTF= " OTF-CNT.
+           PERFORM CTL-WRITE-RTN.
+           PERFORM TRAILER-WRITE-RTN.
+           PERFORM JOB-STAT-WRITE-RTN.
            CLOSE ITF-FILE.
            CLOSE OTF-FILE.
+           CLOSE CMF-FILE.
+           PERFORM ARCHIVE-RTN.
+           EXIT.
+      *------------------------------------------------------
+      *ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+       JOB-STAT-WRITE-RTN SECTION.
+           MOVE "KJBM020" TO S020-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-END-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-END-TIME.
+           MOVE ITF-CNT TO S020-IN-CNT.
+           MOVE OTF-CNT TO S020-OUT-CNT.
+           CALL "KCBS020" USING KCBS020-P1.
+           EXIT.
+      *------------------------------------------------------
+      *パイプライン突合用件数の書き出し
+       CTL-WRITE-RTN SECTION.
+           OPEN OUTPUT CTL-FILE.
+           MOVE SPACE TO CTL-REC.
+           MOVE "KJBM020" TO CTL-PGM-ID.
+           MOVE ITF-CNT TO CTL-ITF-CNT.
+           MOVE OTF-CNT TO CTL-OTF-CNT.
+           WRITE CTL-REC.
+           CLOSE CTL-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *出力ファイル末尾へ件数・金額ハッシュのトレーラレコードを書く
+       TRAILER-WRITE-RTN SECTION.
+           MOVE SPACE TO OTF-REC.
+           MOVE "T" TO JF020-REC-TYPE OF OTF-REC.
+           MOVE OTF-CNT TO JF020-TRL-CNT OF OTF-REC.
+           MOVE OTF-KINGAKU-HASH TO JF020-TRL-HASH OF OTF-REC.
+           WRITE OTF-REC.
+           EXIT.
+      *------------------------------------------------------
+      *処理済ITF入力を世代ファイルへ退避する　正常終了時のみ実行される
+       ARCHIVE-RTN SECTION.
+           OPEN INPUT ITF-FILE.
+           OPEN OUTPUT ARC-FILE.
+           MOVE SPACE TO ARC-END-FLG.
+           PERFORM UNTIL ARC-END-FLG = "E"
+               READ ITF-FILE
+                   AT END
+                       MOVE "E" TO ARC-END-FLG
+                   NOT AT END
+                       MOVE SPACE TO ARC-REC
+                       MOVE CORRESPONDING ITF-REC TO ARC-REC
+      *MOVE CORRESPONDINGはOCCURS配下(ERR-KBN-TBL)を移送しないため
+      *個別に移送する
+                       MOVE JF020-ERR-KBN-TBL OF ITF-REC
+                         TO JF020-ERR-KBN-TBL OF ARC-REC
+                       WRITE ARC-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ITF-FILE.
+           CLOSE ARC-FILE.
            EXIT.
       *------------------------------------------------------
       *入力(+出力)
@@ -66,20 +220,39 @@
                AT END
                    MOVE "E" TO ITF-END-FLG
                NOT AT END
-                   ADD 1 TO ITF-CNT
-                   PERFORM OUTPUT-RTN
+                   IF JF020-REC-TYPE OF ITF-REC = "T" THEN
+                       PERFORM TRAILER-CHECK-RTN
+                       MOVE "E" TO ITF-END-FLG
+                   ELSE
+                       ADD 1 TO ITF-CNT
+                       ADD JF020-KINGAKU OF ITF-REC TO ITF-KINGAKU-HASH
+                       PERFORM OUTPUT-RTN
+                   END-IF
            END-READ.
            EXIT.
-         
+      *入力ファイル末尾のトレーラレコードと実読込件数・金額を突き合わせる
+       TRAILER-CHECK-RTN SECTION.
+           IF (JF020-TRL-CNT OF ITF-REC = ITF-CNT) AND
+              (JF020-TRL-HASH OF ITF-REC = ITF-KINGAKU-HASH) THEN
+              DISPLAY "トレーラ検証 OK 件数=" ITF-CNT
+           ELSE
+              DISPLAY "トレーラ検証 NG 件数不一致または"
+              DISPLAY "金額不一致"
+           END-IF.
+           EXIT.
+
       *出力   ITF-REC ? OTF-REC.
        OUTPUT-RTN SECTION.
            MOVE SPACE TO OTF-REC.
       *残りの項目
-           MOVE ITF-REC TO OTF-REC. 
+           MOVE ITF-REC TO OTF-REC.
+           MOVE "D" TO JF020-REC-TYPE OF OTF-REC.
       *データ区分
            PERFORM JF020-DATA-KBN-RTN.
       *受注番号−Ｘ
            PERFORM JF020-JUCHU-NO-X-RTN.
+      *受注番号−重複
+           PERFORM JF020-JUCHU-NO-DUP-RTN.
       *受注日付
            PERFORM JF020-JUCHU-DATE-RTN.
       *得意先コード
@@ -92,19 +265,24 @@
       *    DISPLAY JF020-ERR-KBN OF OTF-REC(6).
            WRITE OTF-REC.
            ADD 1 TO OTF-CNT.
+           ADD JF020-KINGAKU OF OTF-REC TO OTF-KINGAKU-HASH.
            EXIT.
       *------------------------------------------------------
-      *データ区分 1|9
+      *データ区分　有効値はRUL-FILEからロードしたWK-DATA-KBN-TBLに基づく
        JF020-DATA-KBN-RTN SECTION.
            MOVE FUNCTION NUMVAL(JF020-DATA-KBN OF ITF-REC) TO DATA-CNT.
-      *英数字型を数字型に変換
-      *    IF INT-CHECK-CNT = DATA-CNT THEN
-      *       DISPLAY DATA-CNT
-      *    ELSE
-      *       DISPLAY "X"
-      *    END-IF
-          IF (DATA-CNT IS NUMERIC) AND 
-              ((DATA-CNT = 1) OR (DATA-CNT = 9)) THEN
+           MOVE "N" TO WK-DATA-KBN-FOUND-FLG.
+           IF DATA-CNT IS NUMERIC THEN
+             PERFORM VARYING WK-KBN-IDX FROM 1 BY 1
+               UNTIL (WK-KBN-IDX > WK-DATA-KBN-CNT) OR
+                     (WK-DATA-KBN-FOUND-FLG = "Y")
+               IF WK-DATA-KBN-VAL(WK-KBN-IDX) =
+                  JF020-DATA-KBN OF ITF-REC THEN
+                 MOVE "Y" TO WK-DATA-KBN-FOUND-FLG
+               END-IF
+             END-PERFORM
+           END-IF.
+           IF WK-DATA-KBN-FOUND-FLG = "Y" THEN
               CONTINUE
            ELSE
               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(1)
@@ -122,14 +300,43 @@
            END-IF
            EXIT.
       *------------------------------------------------------
+      *受注番号重複　本実行内で既出の(JUCHU-NO,LINE-NO)の組と一致するか
+      *確認する。複数行受注の各明細行は同一JUCHU-NOで複数出現するのが
+      *正常であるため、LINE-NOまで一致した場合のみ重複とみなす
+       JF020-JUCHU-NO-DUP-RTN SECTION.
+           MOVE "N" TO JUCHU-NO-DUP-FLG.
+           MOVE 1 TO JUCHU-NO-IDX.
+           PERFORM VARYING JUCHU-NO-IDX FROM 1 BY 1
+             UNTIL (JUCHU-NO-IDX > JUCHU-NO-CNT) OR
+                   (JUCHU-NO-DUP-FLG = "Y")
+             IF (JUCHU-NO-TBL-VAL(JUCHU-NO-IDX) =
+                JF020-JUCHU-NO OF ITF-REC) AND
+                (JUCHU-NO-TBL-LINE(JUCHU-NO-IDX) =
+                JF020-LINE-NO OF ITF-REC) THEN
+                MOVE "Y" TO JUCHU-NO-DUP-FLG
+             END-IF
+           END-PERFORM.
+           IF JUCHU-NO-DUP-FLG = "Y" THEN
+              MOVE "1" TO JF020-ERR-KBN OF OTF-REC(7)
+           ELSE
+              ADD 1 TO JUCHU-NO-CNT
+              MOVE JF020-JUCHU-NO OF ITF-REC
+                TO JUCHU-NO-TBL-VAL(JUCHU-NO-CNT)
+              MOVE JF020-LINE-NO OF ITF-REC
+                TO JUCHU-NO-TBL-LINE(JUCHU-NO-CNT)
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
       *受注日付 9
        JF020-JUCHU-DATE-RTN SECTION.
            MOVE JF020-JUCHU-Y2 OF ITF-REC TO S010-D6-Y2.
            MOVE JF020-JUCHU-MM OF ITF-REC TO S010-D6-MM.
            MOVE JF020-JUCHU-DD OF ITF-REC TO S010-D6-DD.
+           MOVE WK-MAX-FUTURE-DAYS TO S010-MAX-FUTURE-DAYS.
+           MOVE WK-MAX-PAST-DAYS TO S010-MAX-PAST-DAYS.
            CALL "KCBS010" USING KCBS010-P1.
-      *ここ確認
-           IF S010-RCD = "E" THEN
+      *E=日付不正　F=未来日付超過　P=過去日付超過　をまとめて日付エラーとする
+           IF S010-RCD NOT = SPACE THEN
               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(3)
            END-IF
            EXIT.
@@ -137,12 +344,31 @@
       *得意先コード x:SPACE
        JF020-TOKU-COD-RTN SECTION.
            IF (JF020-TOKU-COD OF ITF-REC NOT = SPACE) THEN
-              CONTINUE
+              PERFORM JF020-TOKU-COD-CMF-RTN
            ELSE
               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(4)
            END-IF
            EXIT.
       *------------------------------------------------------
+      *得意先コード　得意先マスタに存在するか確認
+       JF020-TOKU-COD-CMF-RTN SECTION.
+           MOVE JF020-TOKU-COD OF ITF-REC TO CFTOK-TOKU-COD.
+           READ CMF-FILE
+             INVALID KEY
+               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(8)
+             NOT INVALID KEY
+               PERFORM JF020-TOKU-COD-CREDIT-RTN
+           END-READ.
+           EXIT.
+      *------------------------------------------------------
+      *与信限度額　得意先マスタの残高(CFTOK-ZANDAKA)が与信限度額
+      *(CFTOK-CREDIT-LIMIT)を超えている場合はエラーとする
+       JF020-TOKU-COD-CREDIT-RTN SECTION.
+           IF CFTOK-ZANDAKA > CFTOK-CREDIT-LIMIT THEN
+              MOVE "1" TO JF020-ERR-KBN OF OTF-REC(11)
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
       *商品番号 9 & x:ZERO
        JF020-SHOHIN-NO-RTN SECTION.
            MOVE FUNCTION NUMVAL(JF020-SHOHIN-NO OF ITF-REC) TO DATA-CNT.
@@ -154,12 +380,12 @@
            END-IF
        EXIT.
       *------------------------------------------------------
-      *数量 9 & 999
+      *数量　許容範囲はRUL-FILEからロードしたWK-SURYO-MIN/MAXに基づく
        JF020-SURYO-X-RTN SECTION.
            MOVE FUNCTION NUMVAL(JF020-SURYO OF ITF-REC) TO DATA-CNT.
            IF (JF020-SURYO OF ITF-REC IS NUMERIC) AND
-              ((JF020-SURYO OF ITF-REC >= 1) AND
-              (JF020-SURYO OF ITF-REC <= 999)) THEN
+              ((JF020-SURYO OF ITF-REC >= WK-SURYO-MIN) AND
+              (JF020-SURYO OF ITF-REC <= WK-SURYO-MAX)) THEN
               CONTINUE
            ELSE
               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(6)
