@@ -0,0 +1,120 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. TRZ3T.
+
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE ASSIGN TO ITF
+               ORGANIZATION LINE SEQUENTIAL.
+      *得意先マスタ（KJBM020がランダムREADできるよう索引編成で作成する）
+      *ACCESS MODE DYNAMICとし、全件再作成（SEQUENTIAL書込）と
+      *差分マージ（得意先コードキーでのRANDOM読込／REWRITE）の両方に対応する
+           SELECT OTF-FILE ASSIGN TO OTF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CFTOK-TOKU-COD OF OTF-REC
+               FILE STATUS  IS OTF-STATUS.
+      *
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD ITF-FILE.
+       01  ITF-REC.
+           COPY KCCFTOK.
+
+       FD OTF-FILE.
+       01  OTF-REC.
+           COPY KCCFTOK.
+
+       WORKING-STORAGE      SECTION.
+       01  ITF-END-FLG     PIC   X     VALUE  'N'.
+       01  OTF-STATUS      PIC   X(2)  VALUE  SPACE.
+       01  ITF-CNT         PIC   9(5)  VALUE  0.
+       01  OTF-CNT         PIC   9(5)  VALUE  0.
+       01  WK-OTF-SAVE.
+           COPY KCCFTOK.
+      *新規／更新件数（追加・変更とも同じMERGE-RTNを通るため内訳は共通）
+       01  OTF-NEW-CNT     PIC   9(5)  VALUE  0.
+       01  OTF-UPD-CNT     PIC   9(5)  VALUE  0.
+      *変更前後比較レポート用の変更件数
+       01  CHANGE-CNT      PIC   9(5)  VALUE  0.
+      *実行モード　FULL=全件再作成(既定)　DELTA=差分マージ
+      *環境変数TRZ3T-MODEで指定、"DELTA"以外は全てFULL扱いとする
+       01  WK-MODE         PIC   X(5)  VALUE  "FULL".
+
+       PROCEDURE           DIVISION.
+           ACCEPT  WK-MODE  FROM  ENVIRONMENT  "TRZ3T-MODE".
+           IF  WK-MODE  NOT  =  "DELTA"  THEN
+             MOVE  "FULL"  TO  WK-MODE
+           END-IF.
+           DISPLAY  "TRZ3T-MODE=" WK-MODE.
+
+           OPEN  INPUT  ITF-FILE.
+           IF  WK-MODE  =  "FULL"  THEN
+      *FULL=既存マスタを空にしてソースフィードの内容だけで作り直す。
+      *フィードから消えた得意先は（既存マスタに残っていたとしても）
+      *新マスタへは引き継がれずそのままパージされる。
+             OPEN  OUTPUT  OTF-FILE
+           ELSE
+      *DELTA=既存マスタを残したままRANDOM更新する(変更前後比較のため)。
+      *初回実行でOTFが未作成の場合はI-O起動できないのでOUTPUTで作成する。
+             OPEN  I-O  OTF-FILE
+             IF  OTF-STATUS  =  "35"  THEN
+               OPEN  OUTPUT  OTF-FILE
+             END-IF
+           END-IF.
+
+           PERFORM  UNTIL  ITF-END-FLG  =  "Y"
+             READ  ITF-FILE
+               AT  END
+                 MOVE  "Y"  TO  ITF-END-FLG
+               NOT  AT  END
+                 ADD  1  TO  ITF-CNT
+                 MOVE  CORR  ITF-REC  TO  OTF-REC
+                 IF  WK-MODE  =  "FULL"  THEN
+      *FULLは空のマスタへの作り直しなので突合なしで単純追加する
+                   WRITE  OTF-REC
+                   ADD  1  TO  OTF-CNT
+                   ADD  1  TO  OTF-NEW-CNT
+                 ELSE
+                   PERFORM  MERGE-RTN
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE  OTF-FILE.
+           CLOSE  ITF-FILE.
+           DISPLAY  "ITF:" ITF-CNT " | OTF:" OTF-CNT
+                    " | NEW:" OTF-NEW-CNT " | UPD:" OTF-UPD-CNT.
+           DISPLAY  "CHANGED:" CHANGE-CNT.
+      *
+           STOP RUN.
+      ********************************************************
+      * マージ＋変更前後比較　変換済みレコードを得意先コードキーで
+      * 既存マスタに反映する（新規なら追加=ADD、既存なら全項目を
+      * 上書き=CHANGEする）
+      ********************************************************
+       MERGE-RTN           SECTION.
+           MOVE  OTF-REC  TO  WK-OTF-SAVE.
+           READ  OTF-FILE
+             INVALID KEY
+               MOVE  WK-OTF-SAVE  TO  OTF-REC
+               WRITE  OTF-REC
+               ADD  1  TO  OTF-CNT
+               ADD  1  TO  OTF-NEW-CNT
+             NOT INVALID KEY
+      *OTF-RECはここではREAD直後の変更前(旧)レコードを保持している
+               IF  CFTOK-TOKU-MEI OF OTF-REC NOT =
+                     CFTOK-TOKU-MEI OF WK-OTF-SAVE  THEN
+                 ADD  1  TO  CHANGE-CNT
+                 DISPLAY  "CHANGE TOKU-COD="
+                          CFTOK-TOKU-COD OF OTF-REC
+                 DISPLAY  "  MEI  :" CFTOK-TOKU-MEI OF OTF-REC
+                          " -> " CFTOK-TOKU-MEI OF WK-OTF-SAVE
+               END-IF
+               MOVE  WK-OTF-SAVE  TO  OTF-REC
+               REWRITE  OTF-REC
+               ADD  1  TO  OTF-CNT
+               ADD  1  TO  OTF-UPD-CNT
+           END-READ.
+       EXT.
+           EXIT.
