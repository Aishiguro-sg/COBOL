@@ -0,0 +1,469 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KJBM080.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注バッチ　ラン・コントロール
+      *               （JCLに相当する起動順序・ファイル割当・
+      *                 リスタートマーカー管理をCOBOLで代替する）
+      * 作成日／作成者：２０２６年8月８日
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+      *本プログラムはKJBM010/020/030/050を、処理対象日付の入った
+      *ファイル名を組み立てたうえでCALL "SYSTEM"により順次起動する。
+      *各ステップが正常終了（RETURN-CODE=0）する都度リスタート
+      *マーカーファイルに記録し、途中のステップで異常終了した場合は
+      *そこで処理を止める。同じ処理対象日付で再実行すると、既に
+      *マーカーが記録済みのステップは読み飛ばし、失敗したステップ
+      *から再開する。
+      *各ステップの実行モジュール名はPROGRAM-IDと同名がPATH上に
+      *配置されている前提とする（モジュールの配置場所解決は運用
+      *環境のジョブ定義／PATH設定に委ねる）。
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *リスタートマーカー　処理対象日付＋ステップ単位で完了を記録
+           SELECT RESTART-FILE ASSIGN TO EXTERNAL RESTART
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS   IS RST-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       01  RST-REC.
+           02  RST-YMD        PIC 9(8).
+           02  RST-STEP       PIC X(3).
+           02  RST-STATUS     PIC X(1).
+      *変数定義
+       WORKING-STORAGE SECTION.
+       01  RST-FILE-STATUS     PIC X(2) VALUE SPACE.
+       01  RST-END-FLG         PIC X    VALUE SPACE.
+      *処理対象日付（環境変数PROC-YMDで指定、未指定なら本日とする）
+       01  WK-PROC-YMD-X       PIC X(8) VALUE SPACE.
+       01  WK-PROC-YMD         PIC 9(8) VALUE ZERO.
+      *出力ファイル等を置くディレクトリ（環境変数KJBM-RUN-DIRで指定）
+       01  WK-RUN-DIR          PIC X(80) VALUE SPACE.
+       01  WK-FILE-PATH        PIC X(120).
+      *各ステップの完了状況
+       01  WK-010-DONE         PIC X VALUE "N".
+       01  WK-020-DONE         PIC X VALUE "N".
+       01  WK-030-DONE         PIC X VALUE "N".
+       01  WK-050-DONE         PIC X VALUE "N".
+       01  WK-ABORT-FLG        PIC X VALUE "N".
+       01  WK-CUR-STEP         PIC X(3).
+      *KJBM045(受注照会)向け固定名コピー用
+       01  WK-SRC-PATH         PIC X(120).
+       01  WK-DST-PATH         PIC X(120).
+       01  WK-CP-CMD           PIC X(250).
+      ********************************************************
+       PROCEDURE DIVISION.
+           DISPLAY "*** START ***".
+           PERFORM INITIAL-RTN.
+           PERFORM READ-RESTART-RTN.
+           PERFORM RUN-010-RTN.
+           IF WK-ABORT-FLG = "N" THEN
+             PERFORM RUN-020-RTN
+           END-IF.
+           IF WK-ABORT-FLG = "N" THEN
+             PERFORM RUN-030-RTN
+           END-IF.
+           IF WK-ABORT-FLG = "N" THEN
+             PERFORM RUN-050-RTN
+           END-IF.
+           IF WK-ABORT-FLG = "N" THEN
+             PERFORM COPY-RESULT-RTN
+           END-IF.
+           IF WK-ABORT-FLG = "N" THEN
+             DISPLAY "PIPELINE COMPLETE  PROC-YMD=" WK-PROC-YMD
+           ELSE
+             DISPLAY "PIPELINE ABORTED   PROC-YMD=" WK-PROC-YMD
+                     "  STEP=" WK-CUR-STEP
+           END-IF.
+           DISPLAY "*** END ***".
+           STOP RUN.
+      *------------------------------------------------------
+      *初期処理　処理対象日付・出力ディレクトリの取得
+       INITIAL-RTN SECTION.
+           ACCEPT WK-PROC-YMD-X FROM ENVIRONMENT "PROC-YMD".
+           IF WK-PROC-YMD-X IS NUMERIC AND WK-PROC-YMD-X NOT = SPACE
+             THEN
+             MOVE WK-PROC-YMD-X TO WK-PROC-YMD
+           ELSE
+             MOVE FUNCTION CURRENT-DATE(1:8) TO WK-PROC-YMD
+           END-IF.
+           ACCEPT WK-RUN-DIR FROM ENVIRONMENT "KJBM-RUN-DIR".
+           IF WK-RUN-DIR = SPACE THEN
+             MOVE "." TO WK-RUN-DIR
+           END-IF.
+           DISPLAY "PROC-YMD=" WK-PROC-YMD "  RUN-DIR=" WK-RUN-DIR.
+           EXIT.
+      *------------------------------------------------------
+      *リスタートマーカーを読み込み、本日付で完了済のステップに
+      *フラグを立てる（初回実行等、未作成の場合は全ステップ未完了）
+       READ-RESTART-RTN SECTION.
+           OPEN INPUT RESTART-FILE.
+           IF RST-FILE-STATUS = "00" THEN
+             PERFORM UNTIL RST-END-FLG = "E"
+               READ RESTART-FILE
+                 AT END
+                   MOVE "E" TO RST-END-FLG
+                 NOT AT END
+                   IF (RST-YMD = WK-PROC-YMD) AND
+                      (RST-STATUS = "D") THEN
+                     PERFORM SET-DONE-FLG-RTN
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE RESTART-FILE
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *読み込んだマーカー1件分をステップ別の完了フラグへ反映する
+       SET-DONE-FLG-RTN SECTION.
+           IF RST-STEP = "010" THEN
+             MOVE "Y" TO WK-010-DONE
+           END-IF.
+           IF RST-STEP = "020" THEN
+             MOVE "Y" TO WK-020-DONE
+           END-IF.
+           IF RST-STEP = "030" THEN
+             MOVE "Y" TO WK-030-DONE
+           END-IF.
+           IF RST-STEP = "050" THEN
+             MOVE "Y" TO WK-050-DONE
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *ステップ010　受注チェックファイル作成（KJCF010→KJCF020）
+       RUN-010-RTN SECTION.
+           IF WK-010-DONE = "Y" THEN
+             DISPLAY "SKIP KJBM010 (既に完了済)"
+           ELSE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".ITF" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ITF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF10" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "OTF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".ARC10" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ARC" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".CTL010" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CTL010" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             CALL "SYSTEM" USING "KJBM010"
+             IF RETURN-CODE = 0 THEN
+               MOVE "010" TO WK-CUR-STEP
+               PERFORM MARK-DONE-RTN
+             ELSE
+               MOVE "010" TO WK-CUR-STEP
+               MOVE "Y" TO WK-ABORT-FLG
+               DISPLAY "KJBM010 異常終了 RC=" RETURN-CODE
+             END-IF
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *ステップ020　受注データ項目チェック
+       RUN-020-RTN SECTION.
+           IF WK-020-DONE = "Y" THEN
+             DISPLAY "SKIP KJBM020 (既に完了済)"
+           ELSE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF10" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ITF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF20" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "OTF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/TOKUISAKI.MASTER" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CMF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".ARC20" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ARC" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".CTL020" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CTL020" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/RULE.MASTER" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "RUL" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             CALL "SYSTEM" USING "KJBM020"
+             IF RETURN-CODE = 0 THEN
+               MOVE "020" TO WK-CUR-STEP
+               PERFORM MARK-DONE-RTN
+             ELSE
+               MOVE "020" TO WK-CUR-STEP
+               MOVE "Y" TO WK-ABORT-FLG
+               DISPLAY "KJBM020 異常終了 RC=" RETURN-CODE
+             END-IF
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *ステップ030　商品番号チェック・単価決定
+       RUN-030-RTN SECTION.
+           IF WK-030-DONE = "Y" THEN
+             DISPLAY "SKIP KJBM030 (既に完了済)"
+           ELSE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF20" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ITF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF30" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "OTF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/SHOHIN.MASTER" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "IMF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/TOKUISAKI.MASTER" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CMF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".ARC30" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ARC" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".CTL030" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CTL030" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/RATE.MASTER" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "RATE" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             CALL "SYSTEM" USING "KJBM030"
+             IF RETURN-CODE = 0 THEN
+               MOVE "030" TO WK-CUR-STEP
+               PERFORM MARK-DONE-RTN
+             ELSE
+               MOVE "030" TO WK-CUR-STEP
+               MOVE "Y" TO WK-ABORT-FLG
+               DISPLAY "KJBM030 異常終了 RC=" RETURN-CODE
+             END-IF
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *ステップ050　正常／却下の振り分け・エラー一覧・履歴蓄積
+       RUN-050-RTN SECTION.
+           IF WK-050-DONE = "Y" THEN
+             DISPLAY "SKIP KJBM050 (既に完了済)"
+           ELSE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF30" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "ITF" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF50A" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "OTF1" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".OTF50B" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "OTF2" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".RPT" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "RPT" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU.HIS" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "HIS" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             MOVE SPACE TO WK-FILE-PATH
+             STRING WK-RUN-DIR DELIMITED BY SPACE
+                    "/JUCHU." DELIMITED BY SIZE
+                    WK-PROC-YMD DELIMITED BY SIZE
+                    ".CTL050" DELIMITED BY SIZE
+               INTO WK-FILE-PATH
+             DISPLAY "CTL050" UPON ENVIRONMENT-NAME
+             DISPLAY WK-FILE-PATH UPON ENVIRONMENT-VALUE
+             CALL "SYSTEM" USING "KJBM050"
+             IF RETURN-CODE = 0 THEN
+               MOVE "050" TO WK-CUR-STEP
+               PERFORM MARK-DONE-RTN
+             ELSE
+               MOVE "050" TO WK-CUR-STEP
+               MOVE "Y" TO WK-ABORT-FLG
+               DISPLAY "KJBM050 異常終了 RC=" RETURN-CODE
+             END-IF
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *KJBM045(受注照会)は処理対象日付を意識せず固定名ARC010／
+      *ARC020／ARC030／RESULT1／RESULT2を読むため、パイプライン
+      *完了後に当日分の実ファイルをこれらの固定名へコピーしておく
+       COPY-RESULT-RTN SECTION.
+           MOVE SPACE TO WK-SRC-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/JUCHU." DELIMITED BY SIZE
+                  WK-PROC-YMD DELIMITED BY SIZE
+                  ".ARC10" DELIMITED BY SIZE
+             INTO WK-SRC-PATH.
+           MOVE SPACE TO WK-DST-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/ARC010" DELIMITED BY SIZE
+             INTO WK-DST-PATH.
+           PERFORM COPY-ONE-FILE-RTN.
+
+           MOVE SPACE TO WK-SRC-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/JUCHU." DELIMITED BY SIZE
+                  WK-PROC-YMD DELIMITED BY SIZE
+                  ".ARC20" DELIMITED BY SIZE
+             INTO WK-SRC-PATH.
+           MOVE SPACE TO WK-DST-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/ARC020" DELIMITED BY SIZE
+             INTO WK-DST-PATH.
+           PERFORM COPY-ONE-FILE-RTN.
+
+           MOVE SPACE TO WK-SRC-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/JUCHU." DELIMITED BY SIZE
+                  WK-PROC-YMD DELIMITED BY SIZE
+                  ".ARC30" DELIMITED BY SIZE
+             INTO WK-SRC-PATH.
+           MOVE SPACE TO WK-DST-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/ARC030" DELIMITED BY SIZE
+             INTO WK-DST-PATH.
+           PERFORM COPY-ONE-FILE-RTN.
+
+           MOVE SPACE TO WK-SRC-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/JUCHU." DELIMITED BY SIZE
+                  WK-PROC-YMD DELIMITED BY SIZE
+                  ".OTF50A" DELIMITED BY SIZE
+             INTO WK-SRC-PATH.
+           MOVE SPACE TO WK-DST-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/RESULT1" DELIMITED BY SIZE
+             INTO WK-DST-PATH.
+           PERFORM COPY-ONE-FILE-RTN.
+
+           MOVE SPACE TO WK-SRC-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/JUCHU." DELIMITED BY SIZE
+                  WK-PROC-YMD DELIMITED BY SIZE
+                  ".OTF50B" DELIMITED BY SIZE
+             INTO WK-SRC-PATH.
+           MOVE SPACE TO WK-DST-PATH.
+           STRING WK-RUN-DIR DELIMITED BY SPACE
+                  "/RESULT2" DELIMITED BY SIZE
+             INTO WK-DST-PATH.
+           PERFORM COPY-ONE-FILE-RTN.
+       EXT.
+           EXIT.
+      *------------------------------------------------------
+      *WK-SRC-PATHをWK-DST-PATHへコピーする（OSのcpコマンドを
+      *CALL "SYSTEM"経由で起動する。ステップ起動と同じ仕組み）
+       COPY-ONE-FILE-RTN SECTION.
+           MOVE SPACE TO WK-CP-CMD.
+           STRING "cp " DELIMITED BY SIZE
+                  WK-SRC-PATH DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WK-DST-PATH DELIMITED BY SPACE
+             INTO WK-CP-CMD.
+           CALL "SYSTEM" USING WK-CP-CMD.
+       EXT.
+           EXIT.
+      *------------------------------------------------------
+      *完了したステップをリスタートマーカーファイルへ追記する
+       MARK-DONE-RTN SECTION.
+           OPEN EXTEND RESTART-FILE.
+           IF RST-FILE-STATUS NOT = "00" THEN
+             OPEN OUTPUT RESTART-FILE
+           END-IF.
+           MOVE WK-PROC-YMD TO RST-YMD.
+           MOVE WK-CUR-STEP TO RST-STEP.
+           MOVE "D" TO RST-STATUS.
+           WRITE RST-REC.
+           CLOSE RESTART-FILE.
+           DISPLAY "DONE " WK-CUR-STEP "  PROC-YMD=" WK-PROC-YMD.
+           EXIT.
