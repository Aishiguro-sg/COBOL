@@ -6,7 +6,17 @@
        FILE-CONTROL.
            SELECT ITF-FILE ASSIGN TO ITF
                ORGANIZATION LINE SEQUENTIAL.
-           SELECT OTF-FILE ASSIGN TO OTF.
+      *商品マスタ（KJBM030がランダムREADできるよう索引編成で作成する）
+      *ACCESS MODE DYNAMICとし、全件再作成（SEQUENTIAL書込）と
+      *差分マージ（商品番号キーでのRANDOM読込／REWRITE）の両方に対応する
+           SELECT OTF-FILE ASSIGN TO OTF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CFSHO-SHOHIN-NO OF OTF-REC
+               FILE STATUS  IS OTF-STATUS.
+      *非数字データで変換できなかった入力行の商品番号と理由を記録する
+           SELECT RJTOUT-FILE ASSIGN TO REJECT
+               ORGANIZATION LINE SEQUENTIAL.
       *
        DATA                DIVISION.
        FILE                SECTION.
@@ -21,24 +31,160 @@
       *    本来のCOPY句
            COPY KCCFSHO.
 
+       FD RJTOUT-FILE.
+       01  RJTOUT-REC.
+           02  RJTOUT-SHOHIN-NO      PIC X(5).
+           02  FILLER                PIC X(1)   VALUE SPACE.
+           02  RJTOUT-RIYU           PIC X(40).
+
        WORKING-STORAGE      SECTION.
        01  ITF-END-FLG     PIC   X     VALUE  'N'.
+       01  OTF-STATUS      PIC   X(2)  VALUE  SPACE.
+       01  ITF-CNT         PIC   9(5)  VALUE  0.
+       01  OTF-CNT         PIC   9(5)  VALUE  0.
+       01  REJECT-CNT      PIC   9(5)  VALUE  0.
+       01  WK-VALID-FLG    PIC   X     VALUE  'Y'.
+       01  WK-REKI-IDX     PIC   9(1)  VALUE  0.
+      *実行モード　FULL=全件再作成(既定)　DELTA=差分マージ
+      *環境変数TRZ2P-MODEで指定、"DELTA"以外は全てFULL扱いとする
+       01  WK-MODE         PIC   X(5)  VALUE  "FULL".
+       01  WK-OTF-SAVE.
+           COPY KCCFSHO.
+      *新規／更新件数（FULL・DELTAとも同じMERGE-RTNを通るため内訳は共通）
+       01  OTF-NEW-CNT     PIC   9(5)  VALUE  0.
+       01  OTF-UPD-CNT     PIC   9(5)  VALUE  0.
+      *変更前後比較レポート用の変更件数
+       01  CHANGE-CNT      PIC   9(5)  VALUE  0.
 
        PROCEDURE           DIVISION.
-           OPEN  INPUT   ITF-FILE.
-           OPEN  OUTPUT  OTF-FILE.
+           ACCEPT  WK-MODE  FROM  ENVIRONMENT  "TRZ2P-MODE".
+           IF  WK-MODE  NOT  =  "DELTA"  THEN
+             MOVE  "FULL"  TO  WK-MODE
+           END-IF.
+           DISPLAY  "TRZ2P-MODE=" WK-MODE.
+
+           OPEN  INPUT  ITF-FILE.
+           IF  WK-MODE  =  "FULL"  THEN
+      *FULL=既存マスタを空にしてソースフィードの内容だけで作り直す。
+      *フィードから消えた商品は（既存マスタに残っていたとしても）
+      *新マスタへは引き継がれずそのままパージされる。
+             OPEN  OUTPUT  OTF-FILE
+           ELSE
+      *DELTA=既存マスタを残したままRANDOM更新する(変更前後比較のため)。
+      *初回実行でOTFが未作成の場合はI-O起動できないのでOUTPUTで作成する。
+             OPEN  I-O  OTF-FILE
+             IF  OTF-STATUS  =  "35"  THEN
+               OPEN  OUTPUT  OTF-FILE
+             END-IF
+           END-IF.
+           OPEN  OUTPUT  RJTOUT-FILE.
 
            PERFORM  UNTIL  ITF-END-FLG  =  "Y"
              READ  ITF-FILE
                AT  END
                  MOVE  "Y"  TO  ITF-END-FLG
                NOT  AT  END
-                 MOVE  CORR  ITF-REC  TO  OTF-REC 
-                 WRITE  OTF-REC
+                 ADD  1  TO  ITF-CNT
+                 PERFORM  VALIDATE-RTN
+                 IF  WK-VALID-FLG  =  "Y"  THEN
+                   MOVE  CORR  ITF-REC  TO  OTF-REC
+      *MOVE CORRはOCCURS配下(価格改定履歴・数量割引)を移送しないため
+      *個別に移送する。価格改定履歴はゾーン(入力)⇔パック(出力)で
+      *項目の物理バイト長が異なるため、グループ単位のMOVEではなく
+      *要素単位でMOVEし値を正しく変換する
+                   PERFORM  VARYING  WK-REKI-IDX  FROM  1  BY  1
+                     UNTIL  WK-REKI-IDX  >  5
+                     MOVE  CFSHO-REKI-TEKIYO-YMD OF ITF-REC(WK-REKI-IDX)
+                       TO  CFSHO-REKI-TEKIYO-YMD OF OTF-REC(WK-REKI-IDX)
+                     MOVE  CFSHO-REKI-TANKA OF ITF-REC(WK-REKI-IDX)
+                       TO  CFSHO-REKI-TANKA OF OTF-REC(WK-REKI-IDX)
+                   END-PERFORM
+                   MOVE  CFSHO-WARIBIKI-TBL OF ITF-REC
+                     TO  CFSHO-WARIBIKI-TBL OF OTF-REC
+                   IF  WK-MODE  =  "FULL"  THEN
+      *FULLは空のマスタへの作り直しなので突合なしで単純追加する
+                     WRITE  OTF-REC
+                     ADD  1  TO  OTF-CNT
+                     ADD  1  TO  OTF-NEW-CNT
+                   ELSE
+                     PERFORM  MERGE-RTN
+                   END-IF
+                 ELSE
+                   ADD  1  TO  REJECT-CNT
+                   DISPLAY  "REJECT(non-numeric) SHOHIN-NO="
+                            CFSHO-SHOHIN-NO OF ITF-REC
+                   MOVE  SPACE  TO  RJTOUT-REC
+                   MOVE  CFSHO-SHOHIN-NO OF ITF-REC
+                     TO  RJTOUT-SHOHIN-NO
+                   MOVE  "non-numeric packed field"  TO  RJTOUT-RIYU
+                   WRITE  RJTOUT-REC
+                 END-IF
              END-READ
            END-PERFORM.
-                  
+
            CLOSE  OTF-FILE.
            CLOSE  ITF-FILE.
+           CLOSE  RJTOUT-FILE.
+           DISPLAY  "ITF:" ITF-CNT " | OTF:" OTF-CNT
+                    " | NEW:" OTF-NEW-CNT " | UPD:" OTF-UPD-CNT.
+           DISPLAY  "CHANGED:" CHANGE-CNT " | REJECT:" REJECT-CNT.
       *
            STOP RUN.
+      ********************************************************
+      * マージ＋変更前後比較　変換済みレコードを商品番号キーで
+      * 既存マスタに反映する（新規なら追加、既存なら全項目を上書き）
+      * 既存レコードが見つかった場合、商品名・単価の変更をレポートする
+      ********************************************************
+       MERGE-RTN           SECTION.
+           MOVE  OTF-REC  TO  WK-OTF-SAVE.
+           READ  OTF-FILE
+             INVALID KEY
+               MOVE  WK-OTF-SAVE  TO  OTF-REC
+               WRITE  OTF-REC
+               ADD  1  TO  OTF-CNT
+               ADD  1  TO  OTF-NEW-CNT
+             NOT INVALID KEY
+      *OTF-RECはここではREAD直後の変更前(旧)レコードを保持している
+               IF  (CFSHO-SHOHIN-MEI OF OTF-REC NOT =
+                      CFSHO-SHOHIN-MEI OF WK-OTF-SAVE)  OR
+                   (CFSHO-TANKA OF OTF-REC NOT =
+                      CFSHO-TANKA OF WK-OTF-SAVE)  THEN
+                 ADD  1  TO  CHANGE-CNT
+                 DISPLAY  "CHANGE SHOHIN-NO=" CFSHO-SHOHIN-NO OF OTF-REC
+                 DISPLAY  "  MEI  :" CFSHO-SHOHIN-MEI OF OTF-REC
+                          " -> " CFSHO-SHOHIN-MEI OF WK-OTF-SAVE
+                 DISPLAY  "  TANKA:" CFSHO-TANKA OF OTF-REC
+                          " -> " CFSHO-TANKA OF WK-OTF-SAVE
+               END-IF
+               MOVE  WK-OTF-SAVE  TO  OTF-REC
+               REWRITE  OTF-REC
+               ADD  1  TO  OTF-CNT
+               ADD  1  TO  OTF-UPD-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ゾーン10進→パック変換前のチェック
+      * パック項目へ変換する数値項目が非数字データでないか確認する
+      ********************************************************
+       VALIDATE-RTN        SECTION.
+           MOVE  "Y"  TO  WK-VALID-FLG.
+           IF  CFSHO-TANKA OF ITF-REC  IS NOT NUMERIC  THEN
+             MOVE  "N"  TO  WK-VALID-FLG
+           END-IF.
+           IF  CFSHO-ZAIKO-SURYO OF ITF-REC  IS NOT NUMERIC  THEN
+             MOVE  "N"  TO  WK-VALID-FLG
+           END-IF.
+           IF  CFSHO-HACHU-TEN OF ITF-REC  IS NOT NUMERIC  THEN
+             MOVE  "N"  TO  WK-VALID-FLG
+           END-IF.
+      *未使用の履歴枠(CFSHO-KAKAKU-REKI-CNTを超える分)はチェック対象外
+           PERFORM  VARYING  WK-REKI-IDX  FROM  1  BY  1
+             UNTIL  WK-REKI-IDX  >  CFSHO-KAKAKU-REKI-CNT OF ITF-REC
+             IF  CFSHO-REKI-TANKA OF ITF-REC(WK-REKI-IDX)
+                   IS NOT NUMERIC  THEN
+               MOVE  "N"  TO  WK-VALID-FLG
+             END-IF
+           END-PERFORM.
+       EXT.
+           EXIT.
