@@ -12,8 +12,33 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
-           SELECT  IMF-FILE  ASSIGN TO  EXTERNAL  IMF.
+      *商品マスタ（INIT-RTNで全件ワーキングストレージへロードする。
+      *以後の商品番号マッチングはテーブル検索のみで行う。
+      *DATA-KBN="2"（返品）時はキー指定のREWRITEで在庫を戻すため、
+      *ACCESS MODEはDYNAMIC（順次ロード＋キー指定書換の両方に対応）
+           SELECT  IMF-FILE  ASSIGN TO  EXTERNAL  IMF
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE  IS DYNAMIC
+                             RECORD KEY   IS CFSHO-SHOHIN-NO
+                             FILE STATUS  IS IMF-STATUS.
            SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+      *得意先マスタ（本国通貨コードCFTOK-TSUKA-CODの参照用のみ。
+      *与信チェックはKJBM020で既に実施済のためここでは読むだけ）
+           SELECT  CMF-FILE  ASSIGN TO  EXTERNAL  CMF
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE  IS RANDOM
+                             RECORD KEY   IS CFTOK-TOKU-COD
+                             FILE STATUS  IS CMF-STATUS.
+      *為替レートファイル（外部定義）　INIT-RTNで全件ロードする
+           SELECT  RATE-FILE  ASSIGN TO  EXTERNAL  RATE
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS RATE-STATUS.
+      *パイプライン突合用　本ステージの件数をKJBM070向けに書き出す
+           SELECT  CTL-FILE  ASSIGN TO  EXTERNAL  CTL030
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *処理済ITF入力の退避用　世代ファイル（ARC）
+           SELECT  ARC-FILE  ASSIGN TO  EXTERNAL  ARC
+                             ORGANIZATION IS LINE SEQUENTIAL.
       *----------------------------------------------------------------
        DATA                       DIVISION.
        FILE                       SECTION.
@@ -26,17 +51,89 @@
        FD  OTF-FILE.
        01  OTF-REC.
            COPY  KJCF020.
+       FD  CMF-FILE.
+       01  CMF-REC.
+           COPY  KCCFTOK.
+       FD  RATE-FILE.
+       01  RATE-REC.
+           COPY  KJCRATE.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCTL.
+       FD  ARC-FILE.
+       01  ARC-REC.
+           COPY  KJCF020A.
       *----------------------------------------------------------------
        WORKING-STORAGE            SECTION.
-       01  ITF-CNT                PIC  9(1)    VALUE  0.
-       01  IMF-CNT                PIC  9(1)    VALUE  0.
-       01  OTF-CNT                PIC  9(1)    VALUE  0.
+       01  ITF-CNT                PIC  9(7)    VALUE  0.
+       01  ARC-END-FLG            PIC  X       VALUE  SPACE.
+      *IMF-CNT：商品マスタに一致した件数
+       01  IMF-CNT                PIC  9(7)    VALUE  0.
+       01  OTF-CNT                PIC  9(7)    VALUE  0.
+       01  IMF-STATUS             PIC  X(2)    VALUE  SPACE.
+       01  RATE-STATUS            PIC  X(2)    VALUE  SPACE.
+       01  CMF-STATUS             PIC  X(2)    VALUE  SPACE.
+      *ITF/OTF突合用のハッシュ合計（件数はITF-CNT/OTF-CNTを流用）
+       01  WK-ITF-SURYO-SUM       PIC  S9(9)  PACKED-DECIMAL  VALUE  0.
+       01  WK-OTF-SURYO-SUM       PIC  S9(9)  PACKED-DECIMAL  VALUE  0.
+      *JF020-SURYOはKJBM020検証前の生データ(PIC X)のまま流れてくる
+      *ため、演算で使う直前にPIC 9へ変換してから使う
+       01  WK-SURYO-NUM           PIC  9(3)   VALUE  0.
+       01  WK-OTF-KINGAKU-SUM     PIC  S9(11) PACKED-DECIMAL  VALUE  0.
+      *ITFトレーラ検証用の受入件数・金額合計（担当範囲に関わらず全件分）
+       01  WK-ITF-TRL-CNT         PIC  9(7)   VALUE  0.
+       01  WK-ITF-TRL-KINGAKU-SUM PIC  S9(11) PACKED-DECIMAL  VALUE  0.
       *---------------
+      *商品マスタ　ワーキングストレージ・キャッシュ（INIT-RTNで全件ロード）
+      *各エントリはIMF-REC(KCCFSHO)1件分の複写。先頭5バイトが
+      *CFSHO-SHOHIN-NOと同位置なので参照変更(1:5)でキー比較する
+       01  WK-IMF-END-FLG          PIC  X       VALUE  SPACE.
+       01  WK-IMF-CNT              PIC  9(4)    VALUE  0.
+       01  WK-IMF-FOUND-FLG        PIC  X       VALUE  "N".
+      *件数上限はWK-IMF-CNTのPIC桁数(9999)に合わせる。JUCHU-NO-TBL
+      *(KJBM020)/AGE-TBL(KJBM051)と同じ「カウンタの桁数＝OCCURS件数」
+      *の考え方
+       01  WK-IMF-TBL.
+         02  WK-IMF-ENT  OCCURS  9999 TIMES  INDEXED BY  WK-IMF-IDX.
+           03  WK-IMF-REC           PIC  X(121).
        01  ITF-KEY.
          02  WK-ITF-SHOHIN-NO     PIC   X(5)          VALUE  LOW-VALUE.
-      *---------------
-       01  IMF-KEY.
-         02  WK-IMF-SHOHIN-NO     PIC   X(5)          VALUE  LOW-VALUE.
+      *得意先コード範囲によるパーティション分割　並列実行用
+      *環境変数KJBM030-TOKU-LO／KJBM030-TOKU-HIが未指定なら全件対象
+       01  WK-RANGE-LO             PIC  X(4)    VALUE  LOW-VALUE.
+       01  WK-RANGE-HI             PIC  X(4)    VALUE  HIGH-VALUE.
+       01  WK-IN-RANGE-FLG         PIC  X       VALUE  "N".
+      *有効日付単価の算出用
+       01  WK-JUCHU-YMD           PIC  9(8)          VALUE  0.
+       01  WK-APPLY-TANKA         PIC  S9(5) PACKED-DECIMAL  VALUE  0.
+       01  WK-REKI-IDX            PIC  9(1)          VALUE  0.
+       01  WK-REKI-FOUND-FLG      PIC  X             VALUE  "N".
+      *数量割引の算出用
+       01  WK-WARIBIKI-RITSU      PIC  9(2)          VALUE  0.
+       01  WK-WARIBIKI-IDX        PIC  9(1)          VALUE  0.
+      *消費税の算出用　"01"=軽減税率対象商品
+       01  WK-ZEI-RITSU-HYOJUN    PIC  9(2)          VALUE  10.
+       01  WK-ZEI-RITSU-KEIGEN    PIC  9(2)          VALUE  8.
+       01  WK-ZEI-RITSU           PIC  9(2)          VALUE  0.
+       01  WK-ZEINUKI-KINGAKU     PIC  S9(9) PACKED-DECIMAL  VALUE  0.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
+      *返品(DATA-KBN="2")による在庫戻し　件数・数量の集計用
+       01  WK-RETURN-CNT           PIC  9(7)   VALUE  0.
+       01  WK-RETURN-SURYO-SUM     PIC  S9(9)  PACKED-DECIMAL  VALUE  0.
+      *注文キャンセル(DATA-KBN="3")による在庫戻し　件数・数量の集計用
+       01  WK-CANCEL-CNT           PIC  9(7)   VALUE  0.
+       01  WK-CANCEL-SURYO-SUM     PIC  S9(9)  PACKED-DECIMAL  VALUE  0.
+      *為替レート　ワーキングストレージ・キャッシュ（INIT-RTNで全件ロード）
+       01  WK-RATE-END-FLG          PIC  X       VALUE  SPACE.
+       01  WK-RATE-CNT              PIC  9(2)    VALUE  0.
+       01  WK-RATE-FOUND-FLG        PIC  X       VALUE  "N".
+       01  WK-RATE-TBL.
+         02  WK-RATE-ENT  OCCURS 20 TIMES INDEXED BY WK-RATE-IDX.
+           03  WK-RATE-TSUKA-COD    PIC  X(3).
+           03  WK-RATE-RATE         PIC  9(5)V9(4).
+      *ホーム通貨（円）コード　これと一致する場合は換算不要
+       01  WK-HOME-TSUKA-COD        PIC  X(3)    VALUE  "JPY".
       *
       ********************************************************
       * 入）+（出
@@ -44,7 +141,7 @@
        PROCEDURE                  DIVISION.
            PERFORM  INIT-RTN.
            PERFORM  EDIT-RTN
-             UNTIL  (IMF-KEY = HIGH-VALUE) OR (ITF-KEY = HIGH-VALUE).
+             UNTIL  ITF-KEY = HIGH-VALUE.
            PERFORM  END-RTN.
            STOP  RUN.
       ********************************************************
@@ -52,11 +149,78 @@
       ********************************************************
        INIT-RTN                   SECTION.
            DISPLAY  "*** START ***".
+           MOVE  FUNCTION CURRENT-DATE(1:8)  TO  S020-START-DATE.
+           MOVE  FUNCTION CURRENT-DATE(9:6)  TO  S020-START-TIME.
+           ACCEPT  WK-RANGE-LO  FROM  ENVIRONMENT  "KJBM030-TOKU-LO".
+           IF  WK-RANGE-LO  =  SPACE  THEN
+             MOVE  LOW-VALUE  TO  WK-RANGE-LO
+           END-IF.
+           ACCEPT  WK-RANGE-HI  FROM  ENVIRONMENT  "KJBM030-TOKU-HI".
+           IF  WK-RANGE-HI  =  SPACE  THEN
+             MOVE  HIGH-VALUE  TO  WK-RANGE-HI
+           END-IF.
+           DISPLAY  "TOKU-COD RANGE " WK-RANGE-LO " - " WK-RANGE-HI.
            OPEN  INPUT   ITF-FILE.
-           OPEN  INPUT   IMF-FILE.
+      *返品時のキー指定REWRITEに備え、ロード後もIMF-FILEは開いたままにする
+           OPEN  I-O     IMF-FILE.
+           OPEN  INPUT   CMF-FILE.
+           PERFORM  LOAD-IMF-RTN.
+           PERFORM  LOAD-RATE-RTN.
            OPEN  OUTPUT  OTF-FILE.
            PERFORM  READ-I-RTN.
-           PERFORM  READ-M-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 商品マスタの全件ロード　ワーキングストレージのテーブルへ格納する
+      ********************************************************
+       LOAD-IMF-RTN               SECTION.
+           MOVE  SPACE  TO  WK-IMF-END-FLG.
+           PERFORM  UNTIL  WK-IMF-END-FLG  =  "E"
+             READ  IMF-FILE  NEXT  RECORD
+               AT  END
+                 MOVE  "E"  TO  WK-IMF-END-FLG
+               NOT  AT  END
+      *WK-IMF-TBLの件数上限(9999件)を超える商品マスタは載せ切れない
+      *ので、超過分は読み捨ててエラー表示するに留める（上限を超えた
+      *時点で以後の商品はテーブル検索でヒットしなくなる旨を明示する）
+                 IF  WK-IMF-CNT  <  9999  THEN
+                   ADD  1  TO  WK-IMF-CNT
+                   SET  WK-IMF-IDX  TO  WK-IMF-CNT
+                   MOVE  IMF-REC  TO  WK-IMF-REC(WK-IMF-IDX)
+                 ELSE
+                   DISPLAY  "*** マスタ上限超過 " CFSHO-SHOHIN-NO
+                   DISPLAY  "*** 以降は読み捨てます"
+                 END-IF
+             END-READ
+           END-PERFORM.
+           DISPLAY  "商品マスタ ロード件数=" WK-IMF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 為替レートファイルの全件ロード　ワーキングストレージのテーブルへ
+      ********************************************************
+      *RATE環境変数未定義（ファイルなし）の場合は通貨換算なしで続行する
+       LOAD-RATE-RTN              SECTION.
+           OPEN  INPUT  RATE-FILE.
+           IF  RATE-STATUS  =  "35"  THEN
+             DISPLAY  "RATEファイルなし　換算なしで続行"
+           ELSE
+             MOVE  SPACE  TO  WK-RATE-END-FLG
+             PERFORM  UNTIL  WK-RATE-END-FLG  =  "E"
+               READ  RATE-FILE
+                 AT  END
+                   MOVE  "E"  TO  WK-RATE-END-FLG
+                 NOT  AT  END
+                   ADD  1  TO  WK-RATE-CNT
+                   SET  WK-RATE-IDX  TO  WK-RATE-CNT
+                   MOVE  RATE-TSUKA-COD
+                     TO  WK-RATE-TSUKA-COD(WK-RATE-IDX)
+                   MOVE  RATE-RATE       TO  WK-RATE-RATE(WK-RATE-IDX)
+               END-READ
+             END-PERFORM
+             CLOSE  RATE-FILE
+             DISPLAY  "為替レート ロード件数=" WK-RATE-CNT
+           END-IF.
        EXT.
            EXIT.
       ********************************************************
@@ -67,31 +231,55 @@
            PERFORM  WRITE-RTN.
            PERFORM  READ-I-RTN.
        EXT.
-           EXIT.    
+           EXIT.
       ********************************************************
       * 入力処理　1　ITF
       ********************************************************
+      *本パーティションの担当範囲外（他コピーが処理する分）は
+      *件数・合計に含めず、該当する1件が見つかるまで読み飛ばす
        READ-I-RTN                   SECTION.
-           READ  ITF-FILE
-           AT  END
-             MOVE  HIGH-VALUE  TO  ITF-KEY
-           NOT  AT  END
-             ADD  1  TO  ITF-CNT
-             MOVE JF020-SHOHIN-NO OF ITF-REC TO WK-ITF-SHOHIN-NO
-           END-READ.
+           MOVE  "N"  TO  WK-IN-RANGE-FLG.
+           PERFORM  UNTIL  (ITF-KEY  =  HIGH-VALUE)  OR
+                           (WK-IN-RANGE-FLG  =  "Y")
+             READ  ITF-FILE
+               AT  END
+                 MOVE  HIGH-VALUE  TO  ITF-KEY
+               NOT  AT  END
+                 IF  JF020-REC-TYPE OF ITF-REC  =  "T"  THEN
+                   PERFORM  TRAILER-CHECK-RTN
+                   MOVE  HIGH-VALUE  TO  ITF-KEY
+                 ELSE
+                   ADD  1  TO  WK-ITF-TRL-CNT
+                   ADD  JF020-KINGAKU OF ITF-REC
+                     TO  WK-ITF-TRL-KINGAKU-SUM
+                   IF  (JF020-TOKU-COD OF ITF-REC  >=  WK-RANGE-LO)  AND
+                       (JF020-TOKU-COD OF ITF-REC  <=  WK-RANGE-HI)
+                     MOVE  "Y"  TO  WK-IN-RANGE-FLG
+                     ADD  1  TO  ITF-CNT
+      *SURYOはKJBM020のERR-KBN(6)検証を通った行のみ合計に含める
+                     IF  JF020-ERR-KBN OF ITF-REC(6)  =  SPACE  THEN
+                       MOVE  JF020-SURYO OF ITF-REC  TO  WK-SURYO-NUM
+                       ADD  WK-SURYO-NUM  TO  WK-ITF-SURYO-SUM
+                     END-IF
+                     MOVE  JF020-SHOHIN-NO OF ITF-REC
+                       TO  WK-ITF-SHOHIN-NO
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
        EXT.
            EXIT.
       ********************************************************
-      * 入力処理　2　IMF
+      * 入力ファイル末尾のトレーラレコードと実読込件数・金額を突き合わせる
       ********************************************************
-       READ-M-RTN                   SECTION.
-           READ  IMF-FILE
-           AT  END
-             MOVE  HIGH-VALUE  TO  IMF-KEY
-           NOT  AT  END
-             ADD  1  TO  IMF-CNT
-             MOVE  CFSHO-SHOHIN-NO TO WK-IMF-SHOHIN-NO
-           END-READ.
+       TRAILER-CHECK-RTN            SECTION.
+           IF (JF020-TRL-CNT OF ITF-REC = WK-ITF-TRL-CNT) AND
+              (JF020-TRL-HASH OF ITF-REC = WK-ITF-TRL-KINGAKU-SUM) THEN
+             DISPLAY "トレーラ検証 OK 件数=" WK-ITF-TRL-CNT
+           ELSE
+             DISPLAY "トレーラ検証 NG 件数不一致または"
+             DISPLAY "金額不一致"
+           END-IF.
        EXT.
            EXIT.
       ********************************************************
@@ -99,6 +287,12 @@
       ********************************************************
        WRITE-RTN                  SECTION.
            ADD  1  TO  OTF-CNT.
+      *SURYOはKJBM020のERR-KBN(6)検証を通った行のみ合計に含める
+           IF  JF020-ERR-KBN OF OTF-REC(6)  =  SPACE  THEN
+             MOVE  JF020-SURYO OF OTF-REC  TO  WK-SURYO-NUM
+             ADD  WK-SURYO-NUM              TO  WK-OTF-SURYO-SUM
+           END-IF.
+           ADD  JF020-KINGAKU OF OTF-REC  TO  WK-OTF-KINGAKU-SUM.
            WRITE  OTF-REC.
            DISPLAY "            OTF :"OTF-REC.
        EXT.
@@ -107,11 +301,93 @@
       * 終了処理
       ********************************************************
        END-RTN                   SECTION.
+           PERFORM  CTL-WRITE-RTN.
+           PERFORM  TRAILER-WRITE-RTN.
+           PERFORM  JOB-STAT-WRITE-RTN.
            CLOSE  OTF-FILE.
            CLOSE  ITF-FILE.
            CLOSE  IMF-FILE.
+           CLOSE  CMF-FILE.
            DISPLAY "ITF:"ITF-CNT " | IMF:" IMF-CNT " | OTF:" OTF-CNT.
+           DISPLAY "返品件数=" WK-RETURN-CNT
+                   " 返品数量合計=" WK-RETURN-SURYO-SUM.
+           DISPLAY "キャンセル件数=" WK-CANCEL-CNT
+                   " キャンセル数量合計=" WK-CANCEL-SURYO-SUM.
+      *ITFの入力1件に対してOTFへ必ず1件出力される前提の突合チェック
+           IF (ITF-CNT = OTF-CNT) AND
+              (WK-ITF-SURYO-SUM = WK-OTF-SURYO-SUM) THEN
+             DISPLAY "RECONCILE OK   ITF-SURYO=" WK-ITF-SURYO-SUM
+                     " OTF-SURYO=" WK-OTF-SURYO-SUM
+                     " OTF-KINGAKU=" WK-OTF-KINGAKU-SUM
+           ELSE
+             DISPLAY "RECONCILE NG!  ITF-CNT=" ITF-CNT
+                     " OTF-CNT=" OTF-CNT
+                     " ITF-SURYO=" WK-ITF-SURYO-SUM
+                     " OTF-SURYO=" WK-OTF-SURYO-SUM
+           END-IF.
            DISPLAY  "*** END ***".
+           PERFORM  ARCHIVE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+      ********************************************************
+       JOB-STAT-WRITE-RTN         SECTION.
+           MOVE  "KJBM030"  TO  S020-PGM-ID.
+           MOVE  FUNCTION CURRENT-DATE(1:8)  TO  S020-END-DATE.
+           MOVE  FUNCTION CURRENT-DATE(9:6)  TO  S020-END-TIME.
+           MOVE  ITF-CNT  TO  S020-IN-CNT.
+           MOVE  OTF-CNT  TO  S020-OUT-CNT.
+           CALL  "KCBS020"  USING  KCBS020-P1.
+       EXT.
+           EXIT.
+      ********************************************************
+      * パイプライン突合用件数の書き出し
+      ********************************************************
+       CTL-WRITE-RTN             SECTION.
+           OPEN  OUTPUT  CTL-FILE.
+           MOVE  SPACE  TO  CTL-REC.
+           MOVE  "KJBM030"  TO  CTL-PGM-ID.
+           MOVE  ITF-CNT  TO  CTL-ITF-CNT.
+           MOVE  OTF-CNT  TO  CTL-OTF-CNT.
+           WRITE  CTL-REC.
+           CLOSE  CTL-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 出力ファイル末尾へ件数・金額ハッシュのトレーラレコードを書く
+      ********************************************************
+       TRAILER-WRITE-RTN         SECTION.
+           MOVE  SPACE  TO  OTF-REC.
+           MOVE  "T"  TO  JF020-REC-TYPE OF OTF-REC.
+           MOVE  OTF-CNT  TO  JF020-TRL-CNT OF OTF-REC.
+           MOVE  WK-OTF-KINGAKU-SUM  TO  JF020-TRL-HASH OF OTF-REC.
+           WRITE  OTF-REC.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 処理済ITF入力を世代ファイルへ退避する　正常終了時のみ実行される
+      ********************************************************
+       ARCHIVE-RTN                SECTION.
+           OPEN  INPUT   ITF-FILE.
+           OPEN  OUTPUT  ARC-FILE.
+           MOVE  SPACE  TO  ARC-END-FLG.
+           PERFORM  UNTIL  ARC-END-FLG  =  "E"
+             READ  ITF-FILE
+               AT END
+                 MOVE  "E"  TO  ARC-END-FLG
+               NOT AT END
+                 MOVE  SPACE  TO  ARC-REC
+                 MOVE  CORRESPONDING  ITF-REC  TO  ARC-REC
+      *MOVE CORRESPONDINGはOCCURS配下(ERR-KBN-TBL)を移送しないため
+      *個別に移送する
+                 MOVE  JF020-ERR-KBN-TBL OF ITF-REC
+                   TO  JF020-ERR-KBN-TBL OF ARC-REC
+                 WRITE  ARC-REC
+             END-READ
+           END-PERFORM.
+           CLOSE  ITF-FILE.
+           CLOSE  ARC-FILE.
        EXT.
            EXIT.
       ********************************************************
@@ -130,28 +406,199 @@
        EXT.
            EXIT.
       ********************************************************
-      * 比較 処理
+      * 比較 処理　商品マスタはワーキングストレージのテーブルを検索する
+      * （INIT-RTNでロード済み、入力順序やITF側のソート順に依存しない）
       ********************************************************
        HIKAKU-RTN                   SECTION.
-           IF ITF-KEY > IMF-KEY THEN
-             PERFORM  READ-M-RTN UNTIL ITF-KEY <= IMF-KEY
-           END-IF.
-           DISPLAY "I:"ITF-KEY " | M:" IMF-KEY.
-
-           IF  ITF-KEY = IMF-KEY THEN
+           MOVE  "N"  TO  WK-IMF-FOUND-FLG.
+           PERFORM  VARYING  WK-IMF-IDX  FROM  1  BY  1
+             UNTIL  (WK-IMF-IDX  >  WK-IMF-CNT)  OR
+                    (WK-IMF-FOUND-FLG  =  "Y")
+             IF  WK-IMF-REC(WK-IMF-IDX)(1:5)  =  WK-ITF-SHOHIN-NO  THEN
+               MOVE  "Y"  TO  WK-IMF-FOUND-FLG
+             END-IF
+           END-PERFORM.
+           IF  WK-IMF-FOUND-FLG  =  "Y"  THEN
+             SET  WK-IMF-IDX  DOWN  BY  1
+             MOVE  WK-IMF-REC(WK-IMF-IDX)  TO  IMF-REC
+             ADD 1 TO IMF-CNT
+      *返品(2)・注文キャンセル(3)は通常の受注チェックに先立って
+      *在庫を戻しておく。ただしSURYOがKJBM020で不正と判定された
+      *行(ERR-KBN(6))は実在庫へ反映してはいけないので対象外とする
+             IF  ((JF020-DATA-KBN OF ITF-REC  =  "2")  OR
+                  (JF020-DATA-KBN OF ITF-REC  =  "3"))  AND
+                 (JF020-ERR-KBN OF ITF-REC(6) = SPACE)  THEN
+               PERFORM  RESTOCK-RTN
+             END-IF
+      *キャンセルは取消対象の元受注番号との紐付けを監査用に記録する
+             IF  JF020-DATA-KBN OF ITF-REC  =  "3"  THEN
+               DISPLAY  "キャンセル処理 受注番号="
+                 JF020-JUCHU-NO OF ITF-REC
+                 " 取消対象受注番号="
+                 JF020-CANCEL-JUCHU-NO OF ITF-REC
+             END-IF
+             PERFORM PRICE-LOOKUP-RTN
+      *得意先の通貨が円以外の場合、以降の計算に使う単価をその通貨建てへ
+      *換算しておく（為替レートはWK-RATE-TBLを参照、以後の割引・税額・
+      *金額の計算はすべてこの換算後単価を元に行われる）
+             PERFORM CURRENCY-CONVERT-RTN
+             PERFORM DISCOUNT-LOOKUP-RTN
+             PERFORM TAX-LOOKUP-RTN
              MOVE CFSHO-SHOHIN-MEI TO JF020-SHOHIN-MEI OF OTF-REC
-             MOVE CFSHO-TANKA TO JF020-TANKA OF OTF-REC
-             DISPLAY JF020-SHOHIN-MEI OF OTF-REC 
-      *      DISPLAY JF020-TANKA OF OTF-REC
-             IF JF020-ERR-KBN OF ITF-REC(6) = SPACE THEN
-               COMPUTE JF020-KINGAKU OF OTF-REC 
-               = JF020-SURYO OF ITF-REC * CFSHO-TANKA
+             MOVE WK-APPLY-TANKA TO JF020-TANKA OF OTF-REC
+             DISPLAY JF020-SHOHIN-MEI OF OTF-REC
+             IF CFSHO-HAIBAN-KBN NOT = SPACE THEN
+               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(9)
+             END-IF
+      *JF020-SURYOはPIC Xのため、幅の異なるCFSHO-ZAIKO-SURYO(PIC 9(5))
+      *と直接比較すると数値比較でなく英数字比較になってしまう。数値へ
+      *変換したWK-SURYO-NUMを使う
+             MOVE JF020-SURYO OF ITF-REC TO WK-SURYO-NUM
+      *返品・キャンセルは在庫を消費しないので在庫不足チェックの対象外
+             IF (JF020-DATA-KBN OF ITF-REC NOT = "2") AND
+                (JF020-DATA-KBN OF ITF-REC NOT = "3") AND
+                (WK-SURYO-NUM > CFSHO-ZAIKO-SURYO) THEN
+               MOVE "1" TO JF020-ERR-KBN OF OTF-REC(10)
+             END-IF
+             IF (JF020-ERR-KBN OF ITF-REC(6) = SPACE) AND
+                (JF020-ERR-KBN OF OTF-REC(9) = SPACE) AND
+                (JF020-ERR-KBN OF OTF-REC(10) = SPACE) THEN
+               COMPUTE WK-ZEINUKI-KINGAKU ROUNDED
+                 = WK-SURYO-NUM * WK-APPLY-TANKA
+                   * (100 - WK-WARIBIKI-RITSU) / 100
+               COMPUTE JF020-ZEIGAKU OF OTF-REC ROUNDED
+                 = WK-ZEINUKI-KINGAKU * WK-ZEI-RITSU / 100
+               COMPUTE JF020-KINGAKU OF OTF-REC
+                 = WK-ZEINUKI-KINGAKU + JF020-ZEIGAKU OF OTF-REC
              ELSE
                MOVE 0 TO JF020-KINGAKU OF OTF-REC
+               MOVE 0 TO JF020-ZEIGAKU OF OTF-REC
              END-IF
-
-           ELSE IF ITF-KEY < IMF-KEY THEN
+           ELSE
              MOVE "2" TO JF020-ERR-KBN OF OTF-REC(5)
            END-IF.
        EXT.
            EXIT.
+      ********************************************************
+      * 在庫戻し処理　返品(DATA-KBN="2")数量を商品マスタの在庫数へ
+      * キー指定で書き戻す。ワーキングストレージのキャッシュも
+      * 以後の商品番号マッチングで食い違わないよう合わせて更新する
+      ********************************************************
+       RESTOCK-RTN                  SECTION.
+           MOVE  JF020-SURYO OF ITF-REC  TO  WK-SURYO-NUM.
+           ADD  WK-SURYO-NUM  TO  CFSHO-ZAIKO-SURYO.
+           REWRITE  IMF-REC.
+           MOVE  IMF-REC  TO  WK-IMF-REC(WK-IMF-IDX).
+           IF  JF020-DATA-KBN OF ITF-REC  =  "3"  THEN
+             ADD  1  TO  WK-CANCEL-CNT
+             ADD  WK-SURYO-NUM  TO  WK-CANCEL-SURYO-SUM
+           ELSE
+             ADD  1  TO  WK-RETURN-CNT
+             ADD  WK-SURYO-NUM  TO  WK-RETURN-SURYO-SUM
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 受注日時点で有効な単価を算出
+      * （受注日が現行単価の適用開始日より前なら履歴を遡って探す）
+      ********************************************************
+       PRICE-LOOKUP-RTN             SECTION.
+           COMPUTE WK-JUCHU-YMD =
+             (JF020-JUCHU-Y2 OF ITF-REC * 10000) +
+             (JF020-JUCHU-MM OF ITF-REC * 100) +
+             JF020-JUCHU-DD OF ITF-REC.
+           MOVE CFSHO-TANKA TO WK-APPLY-TANKA.
+           IF (WK-JUCHU-YMD < CFSHO-TEKIYO-YMD) AND
+              (CFSHO-KAKAKU-REKI-CNT > 0) THEN
+             MOVE "N" TO WK-REKI-FOUND-FLG
+             PERFORM VARYING WK-REKI-IDX FROM 1 BY 1
+               UNTIL (WK-REKI-IDX > CFSHO-KAKAKU-REKI-CNT) OR
+                     (WK-REKI-FOUND-FLG = "Y")
+               IF WK-JUCHU-YMD >=
+                  CFSHO-REKI-TEKIYO-YMD(WK-REKI-IDX) THEN
+                 MOVE CFSHO-REKI-TANKA(WK-REKI-IDX) TO WK-APPLY-TANKA
+                 MOVE "Y" TO WK-REKI-FOUND-FLG
+               END-IF
+             END-PERFORM
+      *受注日が履歴の最古より前の場合、判明している最古の単価を適用する
+             IF WK-REKI-FOUND-FLG = "N" THEN
+               MOVE CFSHO-REKI-TANKA(CFSHO-KAKAKU-REKI-CNT)
+                 TO WK-APPLY-TANKA
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 通貨換算処理　得意先の通貨がホーム通貨(円)以外の場合のみ、
+      * WK-RATE-TBLから為替レートを探し単価をその通貨建てへ換算する
+      * JF020-TANKA/KINGAKU/ZEIGAKUは円と同じく小数部を持たない整数
+      * 項目のため、換算単価もここで整数丸め(ROUNDED)して確定する。
+      * 端数は単価確定時点の丸めのみとし、以降のSURYO倍算・税額計算は
+      * この丸め後単価を正として積み上げる（本システムの金額項目は
+      * UF010/JF020/UF020いずれも小数部を持たない運用のため）
+      ********************************************************
+       CURRENCY-CONVERT-RTN         SECTION.
+           MOVE "N" TO WK-RATE-FOUND-FLG.
+      *受注に通貨コードが指定されていない場合は得意先マスタの本国
+      *通貨コード(CFTOK-TSUKA-COD)を既定値として補う
+           IF JF020-TSUKA-COD OF ITF-REC = SPACE THEN
+             PERFORM LOOKUP-CMF-TSUKA-RTN
+           END-IF.
+           IF (JF020-TSUKA-COD OF ITF-REC NOT = SPACE) AND
+              (JF020-TSUKA-COD OF ITF-REC NOT = WK-HOME-TSUKA-COD) THEN
+             PERFORM VARYING WK-RATE-IDX FROM 1 BY 1
+               UNTIL (WK-RATE-IDX > WK-RATE-CNT) OR
+                     (WK-RATE-FOUND-FLG = "Y")
+               IF WK-RATE-TSUKA-COD(WK-RATE-IDX) =
+                  JF020-TSUKA-COD OF ITF-REC THEN
+                 MOVE "Y" TO WK-RATE-FOUND-FLG
+                 COMPUTE WK-APPLY-TANKA ROUNDED =
+                   WK-APPLY-TANKA / WK-RATE-RATE(WK-RATE-IDX)
+               END-IF
+             END-PERFORM
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 得意先マスタから本国通貨コードを引き当て、受注へ補う
+      ********************************************************
+       LOOKUP-CMF-TSUKA-RTN          SECTION.
+           MOVE JF020-TOKU-COD OF ITF-REC TO CFTOK-TOKU-COD.
+           READ CMF-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               IF CFTOK-TSUKA-COD NOT = SPACE THEN
+                 MOVE CFTOK-TSUKA-COD TO JF020-TSUKA-COD OF ITF-REC
+                 MOVE CFTOK-TSUKA-COD TO JF020-TSUKA-COD OF OTF-REC
+               END-IF
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 数量割引率の算出
+      * （受注数量以上となる最大のブレークポイントの割引率を適用）
+      ********************************************************
+       DISCOUNT-LOOKUP-RTN          SECTION.
+           MOVE 0 TO WK-WARIBIKI-RITSU.
+           PERFORM VARYING WK-WARIBIKI-IDX FROM 1 BY 1
+             UNTIL WK-WARIBIKI-IDX > CFSHO-WARIBIKI-CNT
+             IF JF020-SURYO OF ITF-REC >=
+                CFSHO-WARIBIKI-SURYO(WK-WARIBIKI-IDX) THEN
+               MOVE CFSHO-WARIBIKI-RITSU(WK-WARIBIKI-IDX)
+                 TO WK-WARIBIKI-RITSU
+             END-IF
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 消費税率の判定　商品区分が軽減税率対象かどうかで切り替える
+      ********************************************************
+       TAX-LOOKUP-RTN                SECTION.
+           IF CFSHO-SHOHIN-KBN = "01" THEN
+             MOVE WK-ZEI-RITSU-KEIGEN TO WK-ZEI-RITSU
+           ELSE
+             MOVE WK-ZEI-RITSU-HYOJUN TO WK-ZEI-RITSU
+           END-IF.
+       EXT.
+           EXIT.
