@@ -0,0 +1,254 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KJBM051.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：未解決受注（商品不一致・未価格設定）経過日数表
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+      *INPUT 却下データの累積履歴(KJBM050出力、複数日分が蓄積されている)
+           SELECT  HIS-FILE  ASSIGN TO  EXTERNAL  HIS
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *OUTPUT 経過日数レポート
+           SELECT  RPT-FILE  ASSIGN TO  EXTERNAL  RPT
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  HIS-FILE.
+       01  HIS-REC.
+           COPY  KJCF020H.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC  X(101).
+      *
+       WORKING-STORAGE            SECTION.
+       01  HIS-CNT                PIC  9(5)    VALUE  0.
+       01  RPT-CNT                PIC  9(5)    VALUE  0.
+       01  HIS-END-FLG            PIC  X             VALUE  "N".
+      *未解決（商品不一致=ERR-KBN(5)、未価格設定=KINGAKU=0）の判定対象を
+      *受注番号単位で集約する　テーブルの持ち方はKJBM020のJUCHU-NO-TBL
+      *と同じ方式（線形探索テーブル）に倣う
+       01  AGE-TBL.
+         02  AGE-ENT  OCCURS 9999 TIMES INDEXED BY AGE-IDX.
+           03  AGE-JUCHU-NO        PIC  X(6)   VALUE  SPACE.
+           03  AGE-TOKU-COD        PIC  X(4)   VALUE  SPACE.
+           03  AGE-SHOHIN-NO       PIC  X(5)   VALUE  SPACE.
+           03  AGE-FIRST-DATE      PIC  9(8)   VALUE  ZERO.
+           03  AGE-LAST-DATE       PIC  9(8)   VALUE  ZERO.
+           03  AGE-UNMATCHED-FLG   PIC  X      VALUE  SPACE.
+           03  AGE-UNPRICED-FLG    PIC  X      VALUE  SPACE.
+       01  AGE-CNT                PIC  9(4)    VALUE  ZERO.
+       01  WK-FOUND-FLG           PIC  X       VALUE  "N".
+      *基準日（環境変数KJBM051-AS-OF-DATEがYYYYMMDD形式で指定できる、
+      *未指定なら実行日）と経過営業日のしきい値（既定5営業日）
+       01  WK-AS-OF-DATE           PIC  X(8)   VALUE  SPACE.
+       01  WK-AS-OF-DATE-N         REDEFINES  WK-AS-OF-DATE
+                                    PIC  9(8).
+       01  WK-AGE-THRESHOLD-TEXT   PIC  X(5)   VALUE  SPACE.
+       01  WK-AGE-THRESHOLD-DAYS   PIC  9(5)   VALUE  5.
+      *暦日数→営業日数の概算用（祝日カレンダーを持たないため、
+      *週末の割合(7日中2日)を差し引く近似値とする）
+       01  WK-CAL-DAYS             PIC  S9(7)  VALUE  ZERO.
+       01  WK-BIZ-DAYS             PIC  S9(7)  VALUE  ZERO.
+       01  WK-BIZ-DAYS-DISP        PIC  9(5)   VALUE  ZERO.
+      *明細行編集用
+       01  WK-REASON1              PIC  X(8)   VALUE  SPACE.
+       01  WK-REASON2              PIC  X(8)   VALUE  SPACE.
+       01  WK-OVER-MARK            PIC  X(3)   VALUE  SPACE.
+      *
+      ********************************************************
+      * 却下履歴を受注番号単位に集約し、初出からの経過営業日数が
+      * しきい値を超えたものを報告する
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  BUILD-RTN  UNTIL  HIS-END-FLG  =  "Y".
+           PERFORM  REPORT-RTN.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** START KJBM051 ***".
+           ACCEPT  WK-AS-OF-DATE  FROM  ENVIRONMENT
+                   "KJBM051-AS-OF-DATE".
+           IF  WK-AS-OF-DATE  =  SPACE  THEN
+             MOVE  FUNCTION CURRENT-DATE(1:8)  TO  WK-AS-OF-DATE
+           END-IF.
+           ACCEPT  WK-AGE-THRESHOLD-TEXT  FROM  ENVIRONMENT
+                   "KJBM051-AGE-DAYS".
+           IF  WK-AGE-THRESHOLD-TEXT  IS NUMERIC  AND
+               WK-AGE-THRESHOLD-TEXT  NOT  =  SPACE  THEN
+             MOVE  WK-AGE-THRESHOLD-TEXT  TO  WK-AGE-THRESHOLD-DAYS
+           END-IF.
+           DISPLAY  "基準日=" WK-AS-OF-DATE
+                    " しきい値(営業日)=" WK-AGE-THRESHOLD-DAYS.
+           OPEN  INPUT   HIS-FILE.
+           OPEN  OUTPUT  RPT-FILE.
+           PERFORM  HEADER-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 履歴ファイルを読み、受注番号単位のテーブルへ集約する
+      ********************************************************
+       BUILD-RTN                  SECTION.
+           READ  HIS-FILE
+             AT  END
+               MOVE  "Y"  TO  HIS-END-FLG
+             NOT  AT  END
+               ADD  1  TO  HIS-CNT
+               IF  (JF020-ERR-KBN OF HIS-REC(5)  NOT  =  SPACE)  OR
+                   (JF020-KINGAKU OF HIS-REC  =  ZERO)
+                 PERFORM  ACCUMULATE-RTN
+               END-IF
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 受注番号をキーにテーブルを検索、既存なら更新、なければ追加する
+      ********************************************************
+       ACCUMULATE-RTN              SECTION.
+           MOVE  "N"  TO  WK-FOUND-FLG.
+           MOVE  1    TO  AGE-IDX.
+           PERFORM  VARYING  AGE-IDX  FROM  1  BY  1
+             UNTIL  (AGE-IDX  >  AGE-CNT)  OR  (WK-FOUND-FLG  =  "Y")
+             IF  AGE-JUCHU-NO(AGE-IDX)  =  JF020-JUCHU-NO OF HIS-REC
+               MOVE  "Y"  TO  WK-FOUND-FLG
+               PERFORM  UPDATE-AGE-ENT-RTN
+             END-IF
+           END-PERFORM.
+           IF  WK-FOUND-FLG  =  "N"  THEN
+             ADD  1  TO  AGE-CNT
+             MOVE  JF020-JUCHU-NO OF HIS-REC
+               TO  AGE-JUCHU-NO(AGE-CNT)
+             MOVE  JF020-TOKU-COD OF HIS-REC
+               TO  AGE-TOKU-COD(AGE-CNT)
+             MOVE  JF020-SHOHIN-NO OF HIS-REC
+               TO  AGE-SHOHIN-NO(AGE-CNT)
+             MOVE  HIS-RUN-DATE  TO  AGE-FIRST-DATE(AGE-CNT)
+             MOVE  HIS-RUN-DATE  TO  AGE-LAST-DATE(AGE-CNT)
+             MOVE  SPACE  TO  AGE-UNMATCHED-FLG(AGE-CNT)
+             MOVE  SPACE  TO  AGE-UNPRICED-FLG(AGE-CNT)
+             MOVE  AGE-CNT  TO  AGE-IDX
+             PERFORM  UPDATE-AGE-ENT-RTN
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 初出日／最終出現日、未解決理由フラグを更新する
+      ********************************************************
+       UPDATE-AGE-ENT-RTN          SECTION.
+           IF  HIS-RUN-DATE  <  AGE-FIRST-DATE(AGE-IDX)  THEN
+             MOVE  HIS-RUN-DATE  TO  AGE-FIRST-DATE(AGE-IDX)
+           END-IF.
+           IF  HIS-RUN-DATE  >  AGE-LAST-DATE(AGE-IDX)  THEN
+             MOVE  HIS-RUN-DATE  TO  AGE-LAST-DATE(AGE-IDX)
+           END-IF.
+           IF  JF020-ERR-KBN OF HIS-REC(5)  NOT  =  SPACE  THEN
+             MOVE  "Y"  TO  AGE-UNMATCHED-FLG(AGE-IDX)
+           END-IF.
+           IF  JF020-KINGAKU OF HIS-REC  =  ZERO  THEN
+             MOVE  "Y"  TO  AGE-UNPRICED-FLG(AGE-IDX)
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 見出し行
+      ********************************************************
+       HEADER-RTN                 SECTION.
+           MOVE  SPACE  TO  RPT-REC.
+           MOVE  "未解決受注　経過日数表"  TO  RPT-REC.
+           WRITE  RPT-REC.
+           MOVE  SPACE  TO  RPT-REC.
+           STRING  "受注番号  得意先  商品番号  初出日  "
+                   DELIMITED BY SIZE
+                   "    経過営業日  区分"
+                   DELIMITED BY SIZE
+             INTO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  2  TO  RPT-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 集約結果をテーブル順（受注番号の初出順）に出力する
+      * しきい値を超えたものには "***" を付ける
+      ********************************************************
+       REPORT-RTN                 SECTION.
+           MOVE  1  TO  AGE-IDX.
+           PERFORM  VARYING  AGE-IDX  FROM  1  BY  1
+             UNTIL  AGE-IDX  >  AGE-CNT
+             PERFORM  CALC-BIZ-DAYS-RTN
+             PERFORM  DETAIL-RTN
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 初出日から基準日までの暦日数を求め、週末比率で営業日数へ近似する
+      ********************************************************
+       CALC-BIZ-DAYS-RTN           SECTION.
+           COMPUTE  WK-CAL-DAYS  =
+             FUNCTION INTEGER-OF-DATE(WK-AS-OF-DATE-N)  -
+             FUNCTION INTEGER-OF-DATE(AGE-FIRST-DATE(AGE-IDX)).
+           IF  WK-CAL-DAYS  <  0  THEN
+             MOVE  0  TO  WK-CAL-DAYS
+           END-IF.
+           COMPUTE  WK-BIZ-DAYS  =
+             WK-CAL-DAYS  -  ((WK-CAL-DAYS  /  7)  *  2).
+           MOVE  WK-BIZ-DAYS  TO  WK-BIZ-DAYS-DISP.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細行出力
+      ********************************************************
+       DETAIL-RTN                  SECTION.
+           MOVE  SPACE  TO  WK-REASON1.
+           MOVE  SPACE  TO  WK-REASON2.
+           MOVE  SPACE  TO  WK-OVER-MARK.
+           IF  AGE-UNMATCHED-FLG(AGE-IDX)  =  "Y"  THEN
+             MOVE  "不一致"  TO  WK-REASON1
+           END-IF.
+           IF  AGE-UNPRICED-FLG(AGE-IDX)  =  "Y"  THEN
+             MOVE  "未価格"  TO  WK-REASON2
+           END-IF.
+           IF  WK-BIZ-DAYS  >  WK-AGE-THRESHOLD-DAYS  THEN
+             MOVE  "***"  TO  WK-OVER-MARK
+           END-IF.
+           MOVE  SPACE  TO  RPT-REC.
+           STRING  AGE-JUCHU-NO(AGE-IDX)      DELIMITED BY SIZE
+                   "  "                       DELIMITED BY SIZE
+                   AGE-TOKU-COD(AGE-IDX)      DELIMITED BY SIZE
+                   "    "                     DELIMITED BY SIZE
+                   AGE-SHOHIN-NO(AGE-IDX)     DELIMITED BY SIZE
+                   "   "                      DELIMITED BY SIZE
+                   AGE-FIRST-DATE(AGE-IDX)    DELIMITED BY SIZE
+                   "    "                     DELIMITED BY SIZE
+                   WK-BIZ-DAYS-DISP           DELIMITED BY SIZE
+                   "  "                       DELIMITED BY SIZE
+                   WK-REASON1                 DELIMITED BY SIZE
+                   " "                        DELIMITED BY SIZE
+                   WK-REASON2                 DELIMITED BY SIZE
+                   " "                        DELIMITED BY SIZE
+                   WK-OVER-MARK               DELIMITED BY SIZE
+             INTO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  HIS-FILE.
+           CLOSE  RPT-FILE.
+           DISPLAY  "HIS-CNT= "  HIS-CNT.
+           DISPLAY  "未解決受注件数= "  AGE-CNT.
+           DISPLAY  "RPT-CNT= "  RPT-CNT.
+           DISPLAY  "*** END KJBM051 ***".
+       EXT.
+           EXIT.
