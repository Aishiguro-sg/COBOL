@@ -0,0 +1,50 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KCBS020.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：共通
+      * プログラム名  ：バッチジョブ統計ロガー
+      * 作成日／作成者：２０２６年８月８日
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+      *KJBM0xx/KUBM0xxの各バッチがEND-RTNで呼び出し、プログラムID・
+      *開始/終了日時・入出力件数を1件の運転実績としてJOBLOG-FILEへ
+      *追記する。KJBM000/KJBM001のEXTEND都度OPEN方式を踏襲する。
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  JOBLOG-FILE  ASSIGN TO  EXTERNAL  JOBLOG
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS  IS  WS-JOBLOG-STATUS.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  JOBLOG-FILE.
+       01  JOBLOG-REC.
+           COPY  KCCJLOG.
+      *
+       WORKING-STORAGE            SECTION.
+       01  WS-JOBLOG-STATUS       PIC  X(2)  VALUE  SPACE.
+      *
+       LINKAGE                    SECTION.
+       COPY  KCBS020P.
+      ********************************************************
+      * バッチジョブ統計の1件追記
+      ********************************************************
+       PROCEDURE                  DIVISION  USING  KCBS020-P1.
+           OPEN  EXTEND  JOBLOG-FILE.
+           IF  WS-JOBLOG-STATUS  =  "35"  THEN
+             OPEN  OUTPUT  JOBLOG-FILE
+           END-IF.
+           MOVE  SPACE             TO  JOBLOG-REC.
+           MOVE  S020-PGM-ID       TO  JLOG-PGM-ID.
+           MOVE  S020-START-DATE   TO  JLOG-START-DATE.
+           MOVE  S020-START-TIME   TO  JLOG-START-TIME.
+           MOVE  S020-END-DATE     TO  JLOG-END-DATE.
+           MOVE  S020-END-TIME     TO  JLOG-END-TIME.
+           MOVE  S020-IN-CNT       TO  JLOG-IN-CNT.
+           MOVE  S020-OUT-CNT      TO  JLOG-OUT-CNT.
+           WRITE  JOBLOG-REC.
+           CLOSE  JOBLOG-FILE.
+           GOBACK.
