@@ -0,0 +1,30 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：商品マスタ（パック形式）
+      ********************************************************
+           02  CFSHO-SHOHIN-NO       PIC X(5).
+           02  CFSHO-SHOHIN-MEI      PIC X(20).
+      *商品区分　消費税率の判定に使用　"01"=軽減税率対象　それ以外=標準税率
+           02  CFSHO-SHOHIN-KBN      PIC X(2).
+      *廃番区分　SPACE=取扱中　"1"=廃番(新規受注不可)
+           02  CFSHO-HAIBAN-KBN      PIC X(1).
+           02  CFSHO-TANKA           PIC S9(5) PACKED-DECIMAL.
+      *現在単価(CFSHO-TANKA)の適用開始日
+           02  CFSHO-TEKIYO-YMD      PIC 9(8).
+      *旧単価の履歴（適用開始日の新しい順に格納、未使用分はゼロ）
+           02  CFSHO-KAKAKU-REKI-CNT PIC 9(1).
+           02  CFSHO-KAKAKU-TBL.
+             03  CFSHO-KAKAKU-REKI  OCCURS 5 TIMES.
+               04  CFSHO-REKI-TEKIYO-YMD  PIC 9(8).
+               04  CFSHO-REKI-TANKA       PIC S9(5) PACKED-DECIMAL.
+      *数量割引テーブル（数量の少ない順に格納、受注数量以下の最大の
+      *ブレークポイントの割引率(％)を適用、未使用分はゼロ）
+           02  CFSHO-WARIBIKI-CNT    PIC 9(1).
+           02  CFSHO-WARIBIKI-TBL.
+             03  CFSHO-WARIBIKI-REKI  OCCURS 3 TIMES.
+               04  CFSHO-WARIBIKI-SURYO  PIC 9(3).
+               04  CFSHO-WARIBIKI-RITSU  PIC 9(2).
+      *在庫数・発注点・仕入先コード
+           02  CFSHO-ZAIKO-SURYO     PIC 9(5) PACKED-DECIMAL.
+           02  CFSHO-HACHU-TEN       PIC 9(5) PACKED-DECIMAL.
+           02  CFSHO-SHIIRE-COD      PIC X(4).
