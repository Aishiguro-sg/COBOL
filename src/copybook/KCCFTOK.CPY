@@ -0,0 +1,17 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：得意先マスタ
+      ********************************************************
+           02  CFTOK-TOKU-COD        PIC X(4).
+           02  CFTOK-TOKU-MEI        PIC X(20).
+      *本国通貨コード　受注データのTSUKA-CODはこの値を反映する想定
+           02  CFTOK-TSUKA-COD       PIC X(3).
+      *与信限度額　この得意先に許容する残高（未回収金額）の上限
+      *本マスタはLINE SEQUENTIAL(TRZ3T取込)とINDEXED(CMF-FILE)の
+      *両方で同一コピー区を使うため、KJCF020Hと同じ理由でゾーン10進
+      *（PACKED-DECIMALではなく）で保持する
+           02  CFTOK-CREDIT-LIMIT    PIC S9(9).
+      *残高（未回収金額、請求・入金処理側で更新される想定）
+      *KJBM020ではこの値と与信限度額を比較するのみで、本バッチでは
+      *更新しない
+           02  CFTOK-ZANDAKA         PIC S9(9).
