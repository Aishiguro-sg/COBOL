@@ -0,0 +1,10 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：KJBM030　為替レートファイル（外部定義）
+      * ※対象通貨コード(RATE-TSUKA-COD)　１単位を円(JPY)に換算する
+      *   レート(RATE-RATE、小数点以下4桁、例：0150.0000＝150円)を
+      *   1件ずつ定義する。運用担当がこのファイルを編集するだけで、
+      *   プログラムの再コンパイルなしに為替レートを変更できる
+      ********************************************************
+           02  RATE-TSUKA-COD    PIC X(3).
+           02  RATE-RATE         PIC 9(5)V9(4).
