@@ -0,0 +1,25 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：受注データ（未チェック　入力）
+      ********************************************************
+           02  JF010-DATA-KBN        PIC X(1).
+           02  JF010-JUCHU-NO-X      PIC X(6).
+           02  JF010-JUCHU-YY        PIC 9(4).
+           02  JF010-JUCHU-MM        PIC 9(2).
+           02  JF010-JUCHU-DD        PIC 9(2).
+           02  JF010-TOKU-COD        PIC X(4).
+      *通貨コード　得意先の本国通貨（例："JPY" "USD"）。未設定時は
+      *KJBM030でホーム通貨(JPY)扱いとなる
+           02  JF010-TSUKA-COD       PIC X(3).
+      *キャンセル対象受注番号　JF010-DATA-KBN="3"（注文キャンセル）の時のみ
+      *有効。取消対象の元受注のJF020-JUCHU-NOを指す
+           02  JF010-CANCEL-JUCHU-NO PIC X(6).
+      *複数行受注　1受注番号(JF010-JUCHU-NO-X)に複数商品を紐づけられる
+      *よう、商品番号・数量をOCCURS DEPENDING ONの明細行テーブルとして
+      *持つ（KJBM000/KJBM002のTABLE-Aと同じ技法）。KJBM010はこの明細
+      *行ごとに１件のJF020レコードへ展開して書き出す
+           02  JF010-LINE-CNT        PIC 9(2).
+           02  JF010-LINE-TBL OCCURS 1 TO 5 TIMES
+                              DEPENDING ON JF010-LINE-CNT.
+             03  JF010-SHOHIN-NO     PIC X(5).
+             03  JF010-SURYO         PIC X(3).
