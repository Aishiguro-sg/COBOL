@@ -0,0 +1,11 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：バッチジョブ統計ログ（KCBS020 出力・共通）
+      ********************************************************
+           02  JLOG-PGM-ID             PIC X(8).
+           02  JLOG-START-DATE         PIC 9(8).
+           02  JLOG-START-TIME         PIC 9(6).
+           02  JLOG-END-DATE           PIC 9(8).
+           02  JLOG-END-TIME           PIC 9(6).
+           02  JLOG-IN-CNT             PIC 9(7).
+           02  JLOG-OUT-CNT            PIC 9(7).
