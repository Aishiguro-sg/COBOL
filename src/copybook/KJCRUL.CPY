@@ -0,0 +1,12 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：KJBM020　検証ルールファイル（外部定義）
+      * ※RUL-REC-TYPE="K"：有効なデータ区分値を1件ずつ定義する
+      *   RUL-REC-TYPE="Q"：数量の許容範囲（MIN〜MAX）を1件定義する
+      *   運用担当がこのファイルを編集するだけで、プログラムの再コンパ
+      *   イルなしに有効なデータ区分や数量範囲を変更できる
+      ********************************************************
+           02  RUL-REC-TYPE      PIC X(1).
+           02  RUL-DATA-KBN      PIC X(1).
+           02  RUL-SURYO-MIN     PIC 9(3).
+           02  RUL-SURYO-MAX     PIC 9(3).
