@@ -0,0 +1,11 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：受注バッチ　パイプライン突合用件数レコード
+      * ※KJBM010/020/030/050が各々の実行結果を1件ずつ書き出し、
+      *   KJBM070が全ステージ分を読み合わせて突合する
+      ********************************************************
+           02  CTL-PGM-ID        PIC X(8).
+           02  CTL-ITF-CNT       PIC 9(7).
+           02  CTL-OTF-CNT       PIC 9(7).
+      *CTL-OTF-CNT2はKJBM050の却下(OTF-FILE2)件数専用、他は常にゼロ
+           02  CTL-OTF-CNT2      PIC 9(7).
