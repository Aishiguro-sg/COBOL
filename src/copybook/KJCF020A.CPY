@@ -0,0 +1,34 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：受注チェックデータ　処理済ITF退避用（ARC-FILE）
+      * ※LINE SEQUENTIALファイルのため、KJCF020のPACKED-DECIMAL
+      *   項目（単価・金額・トレーラハッシュ）はゾーン10進で保持する
+      ********************************************************
+           02  JF020-REC-TYPE        PIC X(1).
+           02  JF020-DATA-KBN        PIC X(1).
+           02  JF020-JUCHU-NO        PIC X(6).
+           02  JF020-JUCHU-Y2        PIC 9(4).
+           02  JF020-JUCHU-MM        PIC 9(2).
+           02  JF020-JUCHU-DD        PIC 9(2).
+           02  JF020-TOKU-COD        PIC X(4).
+      *通貨コード　KJCF020のJF020-TSUKA-CODと同じ
+           02  JF020-TSUKA-COD       PIC X(3).
+      *明細行番号　KJCF020のJF020-LINE-NOと同じ
+           02  JF020-LINE-NO         PIC 9(2).
+           02  JF020-SHOHIN-NO       PIC X(5).
+      *数量　未チェックの生データをそのまま保持する（JUCHU-NO等と同じ
+      *方式）。数値としての妥当性はKJBM020のJF020-SURYO-X-RTNが検証
+      *するまで保証されない
+           02  JF020-SURYO           PIC X(3).
+           02  JF020-SHOHIN-MEI      PIC X(20).
+           02  JF020-TANKA           PIC S9(5).
+           02  JF020-KINGAKU         PIC S9(9).
+           02  JF020-ZEIGAKU         PIC S9(7).
+      *キャンセル対象受注番号　KJCF020のJF020-CANCEL-JUCHU-NOと同じ
+           02  JF020-CANCEL-JUCHU-NO PIC X(6).
+      *チェック結果　(1)〜(11)、KJCF020のJF020-ERR-KBN-TBLと同じ並び
+           02  JF020-ERR-KBN-TBL.
+             03  JF020-ERR-KBN       PIC X(1)  OCCURS 11 TIMES.
+      *トレーラレコード専用項目　JF020-REC-TYPE="T"の時のみ有効
+           02  JF020-TRL-CNT         PIC 9(7).
+           02  JF020-TRL-HASH        PIC S9(11).
