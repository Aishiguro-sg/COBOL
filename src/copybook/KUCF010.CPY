@@ -0,0 +1,14 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：受注実績データ（売上集計 入力）
+      ********************************************************
+           02  UF010-DATA-KBN        PIC X(1).
+           02  UF010-TOKU-COD        PIC X(4).
+      *通貨コード　得意先の本国通貨（例："JPY" "USD"）。UF010-KINGAKUは
+      *この通貨建てで入力される想定（集計は通貨変換を行わず素通しする）
+           02  UF010-TSUKA-COD       PIC X(3).
+           02  UF010-JUCHU-DATE.
+               03  UF010-JUCHU-YY    PIC 9(4).
+               03  UF010-JUCHU-MM    PIC 9(2).
+               03  UF010-JUCHU-DD    PIC 9(2).
+           02  UF010-KINGAKU         PIC S9(9) PACKED-DECIMAL.
