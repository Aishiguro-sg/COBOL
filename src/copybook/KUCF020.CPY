@@ -0,0 +1,29 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：売上集計データ（売上集計 出力）
+      ********************************************************
+      *レコード区分　D=データ  T=トレーラ（ファイル末尾の件数・金額検証用）
+           02  UF020-REC-TYPE        PIC X(1)  VALUE "D".
+           02  UF020-TOKU-COD        PIC X(4).
+      *通貨コード　KUCF010のUF010-TSUKA-CODと同じ（集計グループの代表値）
+           02  UF020-TSUKA-COD       PIC X(3).
+           02  UF020-JUCHU-DATE.
+               03  UF020-JUCHU-YY    PIC 9(4).
+               03  UF020-JUCHU-MM    PIC 9(2).
+               03  UF020-JUCHU-DD    PIC 9(2).
+           02  UF020-KINGAKU         PIC S9(9) PACKED-DECIMAL.
+      *集計レベル　D=日次 M=月次 Y=年次（空白＝日次相当／旧形式）
+           02  UF020-LEVEL           PIC X(1).
+      *貸方メモ（赤伝）フラグ　UF020-KINGAKUがマイナスで確定した場合"Y"
+           02  UF020-CREDIT-FLG      PIC X(1).
+      *返品フラグ　集計元にDATA-KBN="2"（返品）の取引が含まれる場合"Y"
+      *通常の減算(DATA-KBN="9")と区別するためのもの
+           02  UF020-RETURN-FLG      PIC X(1).
+      *キャンセルフラグ　集計元にDATA-KBN="3"（注文キャンセル）の取引が
+      *含まれる場合"Y"。UF010には受注番号が無いため元受注への紐付けは
+      *持てず、あくまで金額的な性質の違いを示すフラグとしてのみ扱う
+           02  UF020-CANCEL-FLG      PIC X(1).
+      *トレーラレコード専用項目　UF020-REC-TYPE="T"の時のみ有効
+      *件数＝本ファイル中のデータレコード件数、金額HASH＝UF020-KINGAKU合計
+           02  UF020-TRL-CNT         PIC 9(7).
+           02  UF020-TRL-HASH        PIC S9(11) PACKED-DECIMAL.
