@@ -0,0 +1,46 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：受注チェックデータ（KJBM010〜050共通）
+      ********************************************************
+      *レコード区分　D=データ  T=トレーラ（ファイル末尾の件数・金額検証用）
+           02  JF020-REC-TYPE        PIC X(1)  VALUE "D".
+           02  JF020-DATA-KBN        PIC X(1).
+           02  JF020-JUCHU-NO        PIC X(6).
+      *受注年(西暦4桁、旧"Y2"時代の2桁から拡張)
+           02  JF020-JUCHU-Y2        PIC 9(4).
+           02  JF020-JUCHU-MM        PIC 9(2).
+           02  JF020-JUCHU-DD        PIC 9(2).
+           02  JF020-TOKU-COD        PIC X(4).
+      *通貨コード　得意先の本国通貨（例："JPY" "USD"）。未設定時は
+      *KJBM030でホーム通貨(JPY)扱いとなる。KJBM030が換算した後の
+      *JF020-TANKA/KINGAKU/ZEIGAKUは、このJF020-TSUKA-COD建てになる
+           02  JF020-TSUKA-COD       PIC X(3).
+      *明細行番号　1受注番号(JF020-JUCHU-NO)に紐づく商品行の通し番号
+      *(1〜)。複数行受注（1受注番号に複数商品）はKJBM010が明細行ごとに
+      *本項目だけを変えた複数のJF020レコードへ展開して書き出す
+           02  JF020-LINE-NO         PIC 9(2).
+           02  JF020-SHOHIN-NO       PIC X(5).
+      *数量　未チェックの生データをそのまま保持する（JUCHU-NO等と同じ
+      *方式）。数値としての妥当性はKJBM020のJF020-SURYO-X-RTNが検証
+      *するまで保証されない
+           02  JF020-SURYO           PIC X(3).
+           02  JF020-SHOHIN-MEI      PIC X(20).
+           02  JF020-TANKA           PIC S9(5) PACKED-DECIMAL.
+      *JF020-KINGAKUは消費税込みの金額、JF020-ZEIGAKUはその内数の税額
+           02  JF020-KINGAKU         PIC S9(9) PACKED-DECIMAL.
+           02  JF020-ZEIGAKU         PIC S9(7) PACKED-DECIMAL.
+      *キャンセル対象受注番号　JF020-DATA-KBN="3"（注文キャンセル）の時
+      *のみ有効。取消対象の元受注のJF020-JUCHU-NOを指し、監査用の
+      *紐付けとして使う
+           02  JF020-CANCEL-JUCHU-NO PIC X(6).
+      *チェック結果　(1)データ区分 (2)受注番号 (3)受注日付
+      *             (4)得意先コード (5)商品番号 (6)数量
+      *             (7)受注番号重複 (8)得意先マスタ不一致
+      *             (9)廃番商品       (10)在庫不足
+      *             (11)与信限度額超過
+           02  JF020-ERR-KBN-TBL.
+             03  JF020-ERR-KBN       PIC X(1)  OCCURS 11 TIMES.
+      *トレーラレコード専用項目　JF020-REC-TYPE="T"の時のみ有効
+      *件数＝本ファイル中のデータレコード件数、金額HASH＝JF020-KINGAKU合計
+           02  JF020-TRL-CNT         PIC 9(7).
+           02  JF020-TRL-HASH        PIC S9(11) PACKED-DECIMAL.
