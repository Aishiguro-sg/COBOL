@@ -0,0 +1,24 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：商品マスタ（ゾーン形式、TRZ2P変換前の入力用）
+      * 項目名はKCCFSHOと同一（MOVE CORRで変換できるようにする）
+      ********************************************************
+           02  CFSHO-SHOHIN-NO       PIC X(5).
+           02  CFSHO-SHOHIN-MEI      PIC X(20).
+           02  CFSHO-SHOHIN-KBN      PIC X(2).
+           02  CFSHO-HAIBAN-KBN      PIC X(1).
+           02  CFSHO-TANKA           PIC S9(5).
+           02  CFSHO-TEKIYO-YMD      PIC 9(8).
+           02  CFSHO-KAKAKU-REKI-CNT PIC 9(1).
+           02  CFSHO-KAKAKU-TBL.
+             03  CFSHO-KAKAKU-REKI  OCCURS 5 TIMES.
+               04  CFSHO-REKI-TEKIYO-YMD  PIC 9(8).
+               04  CFSHO-REKI-TANKA       PIC S9(5).
+           02  CFSHO-WARIBIKI-CNT    PIC 9(1).
+           02  CFSHO-WARIBIKI-TBL.
+             03  CFSHO-WARIBIKI-REKI  OCCURS 3 TIMES.
+               04  CFSHO-WARIBIKI-SURYO  PIC 9(3).
+               04  CFSHO-WARIBIKI-RITSU  PIC 9(2).
+           02  CFSHO-ZAIKO-SURYO     PIC 9(5).
+           02  CFSHO-HACHU-TEN       PIC 9(5).
+           02  CFSHO-SHIIRE-COD      PIC X(4).
