@@ -0,0 +1,12 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：バッチジョブ統計ロガー(KCBS020) 連絡領域
+      ********************************************************
+       01  KCBS020-P1.
+         02  S020-PGM-ID             PIC X(8).
+         02  S020-START-DATE         PIC 9(8).
+         02  S020-START-TIME         PIC 9(6).
+         02  S020-END-DATE           PIC 9(8).
+         02  S020-END-TIME           PIC 9(6).
+         02  S020-IN-CNT             PIC 9(7).
+         02  S020-OUT-CNT            PIC 9(7).
