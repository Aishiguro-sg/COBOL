@@ -0,0 +1,14 @@
+      ********************************************************
+      * システム名    ：研修
+      * コピー区名    ：日付妥当性チェック(KCBS010) 連絡領域
+      ********************************************************
+       01  KCBS010-P1.
+         02  S010-D6-Y2             PIC 9(4).
+         02  S010-D6-MM             PIC 9(2).
+         02  S010-D6-DD             PIC 9(2).
+      *未来方向に許容する日数(0=未来日付チェックしない)
+         02  S010-MAX-FUTURE-DAYS   PIC 9(5).
+      *過去方向に許容する日数(0=過去日付チェックしない)
+         02  S010-MAX-PAST-DAYS     PIC 9(5).
+      *戻り区分　SPACE=正常　E=日付不正　F=未来日付超過　P=過去日付超過
+         02  S010-RCD               PIC X(1).
