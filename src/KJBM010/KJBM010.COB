@@ -16,6 +16,12 @@
                            ORGANIZATION IS LINE SEQUENTIAL.
       *OUTPUT 出力順ファイル
            SELECT OTF-FILE ASSIGN TO EXTERNAL OTF.
+      *パイプライン突合用　本ステージの件数をKJBM070向けに書き出す
+           SELECT CTL-FILE ASSIGN TO EXTERNAL CTL010
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      *処理済ITF入力の退避用　世代ファイル（ARC）
+           SELECT ARC-FILE ASSIGN TO EXTERNAL ARC
+                           ORGANIZATION IS LINE SEQUENTIAL.
       ********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -27,14 +33,33 @@
        FD OTF-FILE.
        01  OTF-REC.
            COPY KJCF020.
+       FD CTL-FILE.
+       01  CTL-REC.
+           COPY KJCTL.
+      *退避用レコード　ITF-RECと同一バイト長の単純領域として複写する
+      *（ITF-RECはJF010-LINE-CNTに依存するOCCURS DEPENDING ON項目を
+      *持つため、同一コピー区を2か所でそのまま展開するとJF010-LINE-
+      *CNTの参照があいまいになる。退避は内容をそのまま保存できれば
+      *よいため、ここでは項目に分解せずバイト列として複写する）
+       FD ARC-FILE.
+       01  ARC-REC                  PIC X(70).
       *変数定義　入出力カウント　入力停止の条件式用
        WORKING-STORAGE SECTION.
-       01  ITF-CNT PIC 9 VALUE ZERO.
-       01  OTF-CNT PIC 9 VALUE ZERO.
+       01  ITF-CNT PIC 9(7) VALUE ZERO.
+       01  OTF-CNT PIC 9(7) VALUE ZERO.
        01  ITF-END-FLG PIC X VALUE SPACE.
+       01  ARC-END-FLG PIC X VALUE SPACE.
+      *トレーラ書き出し用　出力金額合計
+       01  OTF-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+      *複数行受注　ITF-REC内の明細行を1件ずつOTF-RECへ展開する添字
+       01  WK-LINE-IDX      PIC 9(2)  VALUE ZERO.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
       ********************************************************
        PROCEDURE DIVISION.
            DISPLAY "*** START ***".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-START-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-START-TIME.
            PERFORM INITIAL-RTN.
       *編集処理　*受注チェック　ITF-END-FLG が "E"になるまで繰り返す
            PERFORM INPUT-RTN UNTIL ITF-END-FLG = "E".
@@ -53,11 +78,64 @@
       *入出力カウント
            DISPLAY "入力数 ITF= " ITF-CNT.
            DISPLAY "出力数 OTF= " OTF-CNT.
+           PERFORM CTL-WRITE-RTN.
+      *完全性確認用トレーラレコードを書き出す
+           PERFORM TRAILER-WRITE-RTN.
+           PERFORM JOB-STAT-WRITE-RTN.
       *処理を停止
            CLOSE ITF-FILE.
            CLOSE OTF-FILE.
+           PERFORM ARCHIVE-RTN.
+           EXIT.
+      *------------------------------------------------------
+      *ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+       JOB-STAT-WRITE-RTN SECTION.
+           MOVE "KJBM010" TO S020-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-END-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-END-TIME.
+           MOVE ITF-CNT TO S020-IN-CNT.
+           MOVE OTF-CNT TO S020-OUT-CNT.
+           CALL "KCBS020" USING KCBS020-P1.
+           EXIT.
+      *------------------------------------------------------
+      *出力ファイル末尾へ件数・金額ハッシュのトレーラレコードを書く
+       TRAILER-WRITE-RTN SECTION.
+           MOVE SPACE TO OTF-REC.
+           MOVE "T" TO JF020-REC-TYPE.
+           MOVE OTF-CNT TO JF020-TRL-CNT.
+           MOVE OTF-KINGAKU-HASH TO JF020-TRL-HASH.
+           WRITE OTF-REC.
            EXIT.
-           
+      *------------------------------------------------------
+      *パイプライン突合用件数の書き出し　サブルーチン
+       CTL-WRITE-RTN SECTION.
+           OPEN OUTPUT CTL-FILE.
+           MOVE SPACE TO CTL-REC.
+           MOVE "KJBM010" TO CTL-PGM-ID.
+           MOVE ITF-CNT TO CTL-ITF-CNT.
+           MOVE OTF-CNT TO CTL-OTF-CNT.
+           WRITE CTL-REC.
+           CLOSE CTL-FILE.
+           EXIT.
+      *------------------------------------------------------
+      *処理済ITF入力を世代ファイルへ退避する　正常終了時のみ実行される
+       ARCHIVE-RTN SECTION.
+           OPEN INPUT ITF-FILE.
+           OPEN OUTPUT ARC-FILE.
+           MOVE SPACE TO ARC-END-FLG.
+           PERFORM UNTIL ARC-END-FLG = "E"
+               READ ITF-FILE
+                   AT END
+                       MOVE "E" TO ARC-END-FLG
+                   NOT AT END
+                       MOVE ITF-REC TO ARC-REC
+                       WRITE ARC-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ITF-FILE.
+           CLOSE ARC-FILE.
+           EXIT.
+
       *------------------------------------------------------
       *入力(+出力)　サブルーチン
        INPUT-RTN SECTION.
@@ -71,22 +149,40 @@
            EXIT.
            
       *出力　サブルーチン
+      *複数行受注　ITF-REC(JF010)の明細行テーブル(JF010-LINE-TBL)を
+      *1行ずつOTF-REC(JF020)へ展開し、明細行数分のJF020レコードを
+      *同一JF020-JUCHU-NOで書き出す（JF020-LINE-NOで行を区別する）
        OUTPUT-RTN SECTION.
+           PERFORM VARYING WK-LINE-IDX FROM 1 BY 1
+             UNTIL WK-LINE-IDX > JF010-LINE-CNT OF ITF-REC
+             PERFORM OUTPUT-LINE-RTN
+           END-PERFORM.
+           EXIT.
+      *明細行１件分をJF020レコードへ編集して書き出す
+       OUTPUT-LINE-RTN SECTION.
            MOVE SPACE TO OTF-REC.
-      *    MOVE ITF-REC TO OTF-REC.
-           MOVE JF010-DATA-KBN TO JF020-DATA-KBN.
-           MOVE JF010-JUCHU-NO-X TO JF020-JUCHU-NO.
-           MOVE JF010-JUCHU-YY TO JF020-JUCHU-Y2.
-           MOVE JF010-JUCHU-MM TO JF020-JUCHU-MM.
-           MOVE JF010-JUCHU-DD TO JF020-JUCHU-DD.
-           MOVE JF010-TOKU-COD TO JF020-TOKU-COD.
-           MOVE JF010-SHOHIN-NO TO JF020-SHOHIN-NO.
-           MOVE JF010-SURYO TO JF020-SURYO.
+           MOVE "D" TO JF020-REC-TYPE.
+           MOVE JF010-DATA-KBN OF ITF-REC TO JF020-DATA-KBN.
+           MOVE JF010-JUCHU-NO-X OF ITF-REC TO JF020-JUCHU-NO.
+           MOVE JF010-JUCHU-YY OF ITF-REC TO JF020-JUCHU-Y2.
+           MOVE JF010-JUCHU-MM OF ITF-REC TO JF020-JUCHU-MM.
+           MOVE JF010-JUCHU-DD OF ITF-REC TO JF020-JUCHU-DD.
+           MOVE JF010-TOKU-COD OF ITF-REC TO JF020-TOKU-COD.
+           MOVE JF010-TSUKA-COD OF ITF-REC TO JF020-TSUKA-COD.
+           MOVE WK-LINE-IDX TO JF020-LINE-NO.
+           MOVE JF010-SHOHIN-NO OF ITF-REC(WK-LINE-IDX)
+             TO JF020-SHOHIN-NO.
+           MOVE JF010-SURYO OF ITF-REC(WK-LINE-IDX) TO JF020-SURYO.
+           MOVE JF010-CANCEL-JUCHU-NO OF ITF-REC
+             TO JF020-CANCEL-JUCHU-NO.
       *単価
            MOVE ZERO TO JF020-TANKA.
       *金額
            MOVE ZERO TO JF020-KINGAKU.
+      *税額
+           MOVE ZERO TO JF020-ZEIGAKU.
            WRITE OTF-REC.
            ADD 1 TO OTF-CNT.
+           ADD JF020-KINGAKU TO OTF-KINGAKU-HASH.
            EXIT.
            
\ No newline at end of file
