@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KJBM045.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注状況照会（受注番号単位）
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+      *各ステージ（KJBM010/020/030）は処理済ITF入力をARC-FILEへ退避
+      *しているが、いずれも環境変数名はARCで共通のため、
+      *ジョブ制御側で世代ごとに実ファイルへ付け替えている。本照会
+      *プログラムは同時に３ステージ分を参照する必要があるため、
+      *KJBM070のCTL010〜050と同じ考え方でステージ別に環境変数名
+      *（ARC010／ARC020／ARC030）を分け、各ステージのジョブが
+      *完了後にその退避ファイルをこれらの名前へコピーしておく運用
+      *とする。最終結果（KJBM050のOTF1＝正常、OTF2＝却下）も同様に
+      *RESULT1／RESULT2として参照する。
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *INPUT KJBM010退避（受注チェック前、KJCF010形式）
+           SELECT ARC010-FILE ASSIGN TO EXTERNAL ARC010
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *INPUT KJBM020退避（KJBM010出力、KJCF020形式）
+           SELECT ARC020-FILE ASSIGN TO EXTERNAL ARC020
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *INPUT KJBM030退避（KJBM020出力、KJCF020形式）
+           SELECT ARC030-FILE ASSIGN TO EXTERNAL ARC030
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *INPUT KJBM050最終結果（正常＝RESULT1、却下＝RESULT2）
+      *KJBM050のOTF-FILE1/OTF-FILE2はORGANIZATION指定なし（既定の
+      *順ファイル、KJCF020のPACKED-DECIMAL項目を含む）のため、
+      *本ファイルもLINE SEQUENTIALにはしない
+           SELECT RESULT1-FILE ASSIGN TO EXTERNAL RESULT1.
+           SELECT RESULT2-FILE ASSIGN TO EXTERNAL RESULT2.
+      *OUTPUT 照会結果の帳票
+           SELECT RPT-FILE     ASSIGN TO EXTERNAL RPT
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      ********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARC010-FILE.
+       01  ARC010-REC.
+           COPY KJCF010.
+      *ARC020/ARC030はKJBM020/030のARC-FILE（LINE SEQUENTIAL、
+      *PACKED-DECIMAL項目をゾーン10進に振り替えたKJCF020A形式）を
+      *そのまま参照する
+       FD  ARC020-FILE.
+       01  ARC020-REC.
+           COPY KJCF020A.
+       FD  ARC030-FILE.
+       01  ARC030-REC.
+           COPY KJCF020A.
+       FD  RESULT1-FILE.
+       01  RESULT1-REC.
+           COPY KJCF020.
+       FD  RESULT2-FILE.
+       01  RESULT2-REC.
+           COPY KJCF020.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC  X(101).
+      *
+       WORKING-STORAGE SECTION.
+      *環境変数KJBM045-JUCHU-NOに照会対象の受注番号を指定する
+       01  WK-JUCHU-NO            PIC  X(6)   VALUE  SPACE.
+       01  WK-END-FLG             PIC  X      VALUE  SPACE.
+       01  WK-FOUND-FLG           PIC  X      VALUE  "N".
+      *到達ステージ　未到達なら全桁スペースのまま
+       01  WK-STAGE010-FLG        PIC  X      VALUE  SPACE.
+       01  WK-STAGE020-FLG        PIC  X      VALUE  SPACE.
+       01  WK-STAGE030-FLG        PIC  X      VALUE  SPACE.
+       01  WK-RESULT-FLG          PIC  X(2)   VALUE  SPACE.
+      *却下明細1件をKJCF020レイアウトへ復元するための作業領域
+       01  WK-NG-REC-1.
+           COPY KJCF020.
+      *複数行受注対応　正常判定時はRESULT1の全明細行のJF020-KINGAKUを
+      *合算し、受注番号単位の合計金額として報告する
+       01  WK-KINGAKU-SUM          PIC  S9(9)  PACKED-DECIMAL VALUE ZERO.
+       01  WK-LINE-CNT             PIC  9(3)   VALUE ZERO.
+      *複数行受注では一部の明細行だけがRESULT2へ却下されることも
+      *あるため、正常行数とは別に却下行数も数える。却下明細は
+      *JF010-LINE-TBLの上限(5行/受注)に合わせ、KJBM030のWK-IMF-TBLと
+      *同じ技法（構造化レコードを生イメージのテーブルへ退避し、使う
+      *ときだけ作業用の01レベルへ戻して項目参照する）で保持し、
+      *帳票出力は全てREPORT-RTN側でまとめて行う
+       01  WK-NG-CNT               PIC  9(3)   VALUE ZERO.
+       01  WK-NG-TBL.
+           02  WK-NG-REC OCCURS 5 TIMES    PIC X(95).
+       01  WK-NG-IDX                PIC  9(1)   VALUE ZERO.
+       01  WK-NG-LIMIT              PIC  9(1)   VALUE ZERO.
+      *チェック位置→エラー内容文言の変換テーブル　KJBM050と同一内容
+       01  ERR-MSG-TBL.
+         02  ERR-MSG-ENT  OCCURS 11 TIMES PIC X(30).
+       01  WK-ERR-IDX              PIC  9(2).
+       01  WK-KINGAKU-DISP          PIC  ----------9.
+       01  RPT-CNT                 PIC  9(5)  VALUE ZERO.
+       01  WK-LINE.
+         02  WK-CC                PIC  X(1).
+         02  WK-TEXT               PIC  X(100).
+      ********************************************************
+      * 受注番号を各ステージの退避・結果ファイルから検索し、
+      * どのステージまで到達したか、エラー状況、金額を報告する
+      ********************************************************
+       PROCEDURE DIVISION.
+           DISPLAY "*** START KJBM045 ***".
+           PERFORM INIT-RTN.
+           PERFORM SEARCH-ARC010-RTN.
+           PERFORM SEARCH-ARC020-RTN.
+           PERFORM SEARCH-ARC030-RTN.
+           PERFORM SEARCH-RESULT-RTN.
+           PERFORM REPORT-RTN.
+           PERFORM TERM-RTN.
+           DISPLAY "*** END KJBM045 ***".
+           STOP RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           ACCEPT  WK-JUCHU-NO  FROM  ENVIRONMENT  "KJBM045-JUCHU-NO".
+           DISPLAY  "照会対象受注番号＝" WK-JUCHU-NO.
+           PERFORM  ERR-MSG-INIT-RTN.
+           OPEN  OUTPUT  RPT-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * エラー内容テーブルの初期化　KJBM050と同一のチェック位置対応
+      ********************************************************
+       ERR-MSG-INIT-RTN           SECTION.
+           MOVE "データ区分不正"       TO ERR-MSG-ENT(1).
+           MOVE "受注番号不正"         TO ERR-MSG-ENT(2).
+           MOVE "受注日付不正"         TO ERR-MSG-ENT(3).
+           MOVE "得意先コード不正"     TO ERR-MSG-ENT(4).
+           MOVE "商品番号不正"         TO ERR-MSG-ENT(5).
+           MOVE "数量不正"             TO ERR-MSG-ENT(6).
+           MOVE "受注番号重複"         TO ERR-MSG-ENT(7).
+           MOVE "得意先マスタ不一致"   TO ERR-MSG-ENT(8).
+           MOVE "廃番商品"             TO ERR-MSG-ENT(9).
+           MOVE "在庫不足"             TO ERR-MSG-ENT(10).
+           MOVE "与信限度額超過"       TO ERR-MSG-ENT(11).
+       EXT.
+           EXIT.
+      ********************************************************
+      * KJBM010退避ファイルを検索（受注チェック前、JF010形式）
+      ********************************************************
+       SEARCH-ARC010-RTN          SECTION.
+           OPEN  INPUT  ARC010-FILE.
+           MOVE  SPACE  TO  WK-END-FLG.
+           PERFORM  UNTIL  WK-END-FLG  =  "Y"
+             READ  ARC010-FILE
+               AT  END
+                 MOVE  "Y"  TO  WK-END-FLG
+               NOT  AT  END
+                 IF  JF010-JUCHU-NO-X  =  WK-JUCHU-NO  THEN
+                   MOVE  "Y"  TO  WK-STAGE010-FLG
+                   MOVE  "Y"  TO  WK-END-FLG
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE  ARC010-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * KJBM020退避ファイルを検索（KJBM010出力、JF020形式）
+      ********************************************************
+       SEARCH-ARC020-RTN          SECTION.
+           OPEN  INPUT  ARC020-FILE.
+           MOVE  SPACE  TO  WK-END-FLG.
+           PERFORM  UNTIL  WK-END-FLG  =  "Y"
+             READ  ARC020-FILE
+               AT  END
+                 MOVE  "Y"  TO  WK-END-FLG
+               NOT  AT  END
+                 IF  (JF020-REC-TYPE OF ARC020-REC  NOT  =  "T")  AND
+                     (JF020-JUCHU-NO OF ARC020-REC  =  WK-JUCHU-NO)
+                   THEN
+                   MOVE  "Y"  TO  WK-STAGE020-FLG
+                   MOVE  "Y"  TO  WK-END-FLG
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE  ARC020-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * KJBM030退避ファイルを検索（KJBM020出力、JF020形式）
+      ********************************************************
+       SEARCH-ARC030-RTN          SECTION.
+           OPEN  INPUT  ARC030-FILE.
+           MOVE  SPACE  TO  WK-END-FLG.
+           PERFORM  UNTIL  WK-END-FLG  =  "Y"
+             READ  ARC030-FILE
+               AT  END
+                 MOVE  "Y"  TO  WK-END-FLG
+               NOT  AT  END
+                 IF  (JF020-REC-TYPE OF ARC030-REC  NOT  =  "T")  AND
+                     (JF020-JUCHU-NO OF ARC030-REC  =  WK-JUCHU-NO)
+                   THEN
+                   MOVE  "Y"  TO  WK-STAGE030-FLG
+                   MOVE  "Y"  TO  WK-END-FLG
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE  ARC030-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * KJBM050最終結果を検索（正常＝RESULT1、却下＝RESULT2）
+      * 複数行受注では同一JF020-JUCHU-NOの明細行が複数件RESULT1に
+      * 存在しうるため、最後まで読み切って金額を合算する（先頭1件で
+      * 打ち切らない）。また複数行受注は一部の明細行だけがRESULT2へ
+      * 却下されることもあるため、RESULT1に正常行が見つかった場合も
+      * RESULT2を必ず走査し、却下行があれば見落とさず報告する
+      ********************************************************
+       SEARCH-RESULT-RTN          SECTION.
+           OPEN  INPUT  RESULT1-FILE.
+           MOVE  SPACE  TO  WK-END-FLG.
+           PERFORM  UNTIL  WK-END-FLG  =  "Y"
+             READ  RESULT1-FILE
+               AT  END
+                 MOVE  "Y"  TO  WK-END-FLG
+               NOT  AT  END
+                 IF  (JF020-REC-TYPE OF RESULT1-REC  NOT  =  "T")  AND
+                     (JF020-JUCHU-NO OF RESULT1-REC  =  WK-JUCHU-NO)
+                   THEN
+                   MOVE  "OK"  TO  WK-RESULT-FLG
+                   ADD  1  TO  WK-LINE-CNT
+                   ADD  JF020-KINGAKU OF RESULT1-REC  TO  WK-KINGAKU-SUM
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE  RESULT1-FILE.
+           OPEN  INPUT  RESULT2-FILE.
+           MOVE  SPACE  TO  WK-END-FLG.
+           PERFORM  UNTIL  WK-END-FLG  =  "Y"
+             READ  RESULT2-FILE
+               AT  END
+                 MOVE  "Y"  TO  WK-END-FLG
+               NOT  AT  END
+                 IF  (JF020-REC-TYPE OF RESULT2-REC NOT = "T") AND
+                     (JF020-JUCHU-NO OF RESULT2-REC
+                       =  WK-JUCHU-NO)  THEN
+                   IF  WK-RESULT-FLG  NOT  =  "OK"  THEN
+                     MOVE  "NG"  TO  WK-RESULT-FLG
+                   END-IF
+                   ADD  1  TO  WK-NG-CNT
+                   IF  WK-NG-CNT  <=  5  THEN
+                     MOVE  RESULT2-REC  TO  WK-NG-REC(WK-NG-CNT)
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE  RESULT2-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 照会結果を帳票へ編集・出力する
+      ********************************************************
+       REPORT-RTN                 SECTION.
+           MOVE  SPACE  TO  RPT-REC.
+           STRING  "受注番号＝" WK-JUCHU-NO  DELIMITED BY SIZE
+             INTO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+           PERFORM  REPORT-STAGE-RTN.
+           IF  WK-RESULT-FLG  =  "OK"  THEN
+             MOVE  WK-KINGAKU-SUM  TO  WK-KINGAKU-DISP
+             MOVE  SPACE  TO  RPT-REC
+             STRING  "判定＝正常　明細＝" DELIMITED BY SIZE
+                     WK-LINE-CNT           DELIMITED BY SIZE
+                     "　合計金額＝"        DELIMITED BY SIZE
+                     WK-KINGAKU-DISP       DELIMITED BY SIZE
+               INTO  RPT-REC
+             WRITE  RPT-REC
+             ADD  1  TO  RPT-CNT
+             DISPLAY  "判定＝正常　明細行数＝" WK-LINE-CNT
+                     "　合計金額＝" WK-KINGAKU-DISP
+      *複数行受注では正常行があっても他の明細行が却下されている
+      *ことがあるため、却下行の有無は正常判定と独立に報告する
+             IF  WK-NG-CNT  >  0  THEN
+               MOVE  SPACE  TO  RPT-REC
+               STRING  "　ただし却下明細＝" DELIMITED BY SIZE
+                       WK-NG-CNT            DELIMITED BY SIZE
+                       "行あり"             DELIMITED BY SIZE
+                 INTO  RPT-REC
+               WRITE  RPT-REC
+               ADD  1  TO  RPT-CNT
+               DISPLAY  "　却下明細＝" WK-NG-CNT "行あり"
+               PERFORM  REPORT-ERR-RTN
+             END-IF
+           ELSE
+             IF  WK-RESULT-FLG  =  "NG"  THEN
+               MOVE  SPACE  TO  RPT-REC
+               STRING  "判定＝却下　明細＝" DELIMITED BY SIZE
+                       WK-NG-CNT             DELIMITED BY SIZE
+                       "行"                  DELIMITED BY SIZE
+                 INTO  RPT-REC
+               WRITE  RPT-REC
+               ADD  1  TO  RPT-CNT
+               DISPLAY  "判定＝却下　明細行数＝" WK-NG-CNT
+               PERFORM  REPORT-ERR-RTN
+             ELSE
+               MOVE  SPACE  TO  RPT-REC
+               MOVE  "判定＝パイプライン処理中"
+                 TO  RPT-REC
+               WRITE  RPT-REC
+               ADD  1  TO  RPT-CNT
+               DISPLAY  "判定＝パイプライン処理中"
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 到達ステージの表示
+      ********************************************************
+       REPORT-STAGE-RTN            SECTION.
+           MOVE  SPACE  TO  RPT-REC.
+           MOVE  SPACE  TO  WK-LINE.
+           STRING  "到達ステージ："          DELIMITED BY SIZE
+                   "010="  WK-STAGE010-FLG   DELIMITED BY SIZE
+                   " 020="  WK-STAGE020-FLG        DELIMITED BY SIZE
+                   " 030="  WK-STAGE030-FLG        DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           MOVE  WK-LINE  TO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+           DISPLAY  WK-TEXT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 却下明細のエラー内容一覧を出力する
+      * （複数行受注では却下行ごとに明細番号を添えて列挙する）
+      ********************************************************
+       REPORT-ERR-RTN               SECTION.
+           MOVE  5  TO  WK-NG-LIMIT.
+           IF  WK-NG-CNT  <  5  THEN
+             MOVE  WK-NG-CNT  TO  WK-NG-LIMIT
+           END-IF.
+           PERFORM  VARYING  WK-NG-IDX  FROM  1  BY  1
+             UNTIL  WK-NG-IDX  >  WK-NG-LIMIT
+             MOVE  SPACE  TO  RPT-REC
+             MOVE  SPACE  TO  WK-LINE
+             STRING  "  却下明細("  WK-NG-IDX  ")："
+               DELIMITED BY SIZE
+               INTO  WK-TEXT
+             MOVE  WK-LINE  TO  RPT-REC
+             WRITE  RPT-REC
+             ADD  1  TO  RPT-CNT
+             DISPLAY  "  却下明細(" WK-NG-IDX ")："
+             MOVE  WK-NG-REC(WK-NG-IDX)  TO  WK-NG-REC-1
+             PERFORM  VARYING  WK-ERR-IDX  FROM  1  BY  1
+               UNTIL  WK-ERR-IDX  >  11
+               IF  JF020-ERR-KBN OF WK-NG-REC-1(WK-ERR-IDX)
+                     NOT  =  SPACE  THEN
+                 MOVE  SPACE  TO  RPT-REC
+                 MOVE  SPACE  TO  WK-LINE
+                 STRING  "    ("  WK-ERR-IDX  ") "     DELIMITED BY SIZE
+                         ERR-MSG-ENT(WK-ERR-IDX)       DELIMITED BY SIZE
+                   INTO  WK-TEXT
+                 MOVE  WK-LINE  TO  RPT-REC
+                 WRITE  RPT-REC
+                 ADD  1  TO  RPT-CNT
+                 DISPLAY  "    (" WK-ERR-IDX ") "
+                          ERR-MSG-ENT(WK-ERR-IDX)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  RPT-FILE.
+           DISPLAY  "RPT-CNT= " RPT-CNT.
+       EXT.
+           EXIT.
