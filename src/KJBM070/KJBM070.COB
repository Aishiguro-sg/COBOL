@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KJBM070.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注パイプライン突合集計（KJBM010〜050）
+      * 作成日／作成者：２０２６年8月８日
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *KJBM010〜050が各々書き出した件数レコード（各1件）
+           SELECT CTL-FILE010 ASSIGN TO EXTERNAL CTL010
+                              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-FILE020 ASSIGN TO EXTERNAL CTL020
+                              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-FILE030 ASSIGN TO EXTERNAL CTL030
+                              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-FILE050 ASSIGN TO EXTERNAL CTL050
+                              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE010.
+       01  CTL-REC010.
+           COPY KJCTL.
+       FD  CTL-FILE020.
+       01  CTL-REC020.
+           COPY KJCTL.
+       FD  CTL-FILE030.
+       01  CTL-REC030.
+           COPY KJCTL.
+       FD  CTL-FILE050.
+       01  CTL-REC050.
+           COPY KJCTL.
+      *変数定義
+       WORKING-STORAGE SECTION.
+       01  WK-NG-CNT               PIC 9(2) VALUE ZERO.
+      *各ステージは並列パーティション実行で複数件のCTLレコードを
+      *同一ファイルへ書き出す場合がある（KJBM030の得意先範囲分割等）
+      *ため、1件のみ読むのではなく全件読み合わせて合算する
+       01  WK-CTL-END-FLG          PIC X    VALUE SPACE.
+       01  WK-TOTAL010.
+         02  WK-ITF-CNT010         PIC 9(7) VALUE ZERO.
+         02  WK-OTF-CNT010         PIC 9(7) VALUE ZERO.
+       01  WK-TOTAL020.
+         02  WK-ITF-CNT020         PIC 9(7) VALUE ZERO.
+         02  WK-OTF-CNT020         PIC 9(7) VALUE ZERO.
+       01  WK-TOTAL030.
+         02  WK-ITF-CNT030         PIC 9(7) VALUE ZERO.
+         02  WK-OTF-CNT030         PIC 9(7) VALUE ZERO.
+       01  WK-TOTAL050.
+         02  WK-ITF-CNT050         PIC 9(7) VALUE ZERO.
+         02  WK-OTF-CNT050         PIC 9(7) VALUE ZERO.
+         02  WK-OTF-CNT2-050       PIC 9(7) VALUE ZERO.
+      ********************************************************
+       PROCEDURE DIVISION.
+           DISPLAY "*** START ***".
+           PERFORM READ-CTL-RTN.
+           PERFORM DISPLAY-CNT-RTN.
+           PERFORM CHECK-010-020-RTN.
+           PERFORM CHECK-020-030-RTN.
+           PERFORM CHECK-030-050-RTN.
+           PERFORM CHECK-050-UCHIWAKE-RTN.
+           PERFORM SUMMARY-RTN.
+           DISPLAY "*** END ***".
+           STOP RUN.
+      *------------------------------------------------------
+      *各ステージの件数レコードを読み合わせる（並列パーティション実行
+      *で複数件になっている場合も全件を合算する）
+       READ-CTL-RTN SECTION.
+           OPEN INPUT CTL-FILE010.
+           MOVE SPACE TO WK-CTL-END-FLG.
+           PERFORM UNTIL WK-CTL-END-FLG = "E"
+               READ CTL-FILE010
+                 AT END MOVE "E" TO WK-CTL-END-FLG
+                 NOT AT END
+                   ADD CTL-ITF-CNT OF CTL-REC010 TO WK-ITF-CNT010
+                   ADD CTL-OTF-CNT OF CTL-REC010 TO WK-OTF-CNT010
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE010.
+
+           OPEN INPUT CTL-FILE020.
+           MOVE SPACE TO WK-CTL-END-FLG.
+           PERFORM UNTIL WK-CTL-END-FLG = "E"
+               READ CTL-FILE020
+                 AT END MOVE "E" TO WK-CTL-END-FLG
+                 NOT AT END
+                   ADD CTL-ITF-CNT OF CTL-REC020 TO WK-ITF-CNT020
+                   ADD CTL-OTF-CNT OF CTL-REC020 TO WK-OTF-CNT020
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE020.
+
+           OPEN INPUT CTL-FILE030.
+           MOVE SPACE TO WK-CTL-END-FLG.
+           PERFORM UNTIL WK-CTL-END-FLG = "E"
+               READ CTL-FILE030
+                 AT END MOVE "E" TO WK-CTL-END-FLG
+                 NOT AT END
+                   ADD CTL-ITF-CNT OF CTL-REC030 TO WK-ITF-CNT030
+                   ADD CTL-OTF-CNT OF CTL-REC030 TO WK-OTF-CNT030
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE030.
+
+           OPEN INPUT CTL-FILE050.
+           MOVE SPACE TO WK-CTL-END-FLG.
+           PERFORM UNTIL WK-CTL-END-FLG = "E"
+               READ CTL-FILE050
+                 AT END MOVE "E" TO WK-CTL-END-FLG
+                 NOT AT END
+                   ADD CTL-ITF-CNT OF CTL-REC050 TO WK-ITF-CNT050
+                   ADD CTL-OTF-CNT OF CTL-REC050 TO WK-OTF-CNT050
+                   ADD CTL-OTF-CNT2 OF CTL-REC050 TO WK-OTF-CNT2-050
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE050.
+           EXIT.
+      *------------------------------------------------------
+      *各ステージの件数を一覧表示
+       DISPLAY-CNT-RTN SECTION.
+           DISPLAY "=== パイプライン件数一覧 ===".
+           DISPLAY "KJBM010 ITF=" WK-ITF-CNT010
+                   " OTF=" WK-OTF-CNT010.
+           DISPLAY "KJBM020 ITF=" WK-ITF-CNT020
+                   " OTF=" WK-OTF-CNT020.
+           DISPLAY "KJBM030 ITF=" WK-ITF-CNT030
+                   " OTF=" WK-OTF-CNT030.
+           DISPLAY "KJBM050 ITF=" WK-ITF-CNT050
+                   " OTF1=" WK-OTF-CNT050
+                   " OTF2=" WK-OTF-CNT2-050.
+           EXIT.
+      *------------------------------------------------------
+      *KJBM010の出力件数とKJBM020の入力件数の突合
+       CHECK-010-020-RTN SECTION.
+           IF WK-OTF-CNT010 = WK-ITF-CNT020 THEN
+             DISPLAY "RECONCILE OK   KJBM010->KJBM020"
+           ELSE
+             ADD 1 TO WK-NG-CNT
+             DISPLAY "RECONCILE NG!  KJBM010->KJBM020  OTF="
+                     WK-OTF-CNT010
+                     " ITF=" WK-ITF-CNT020
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *KJBM020の出力件数とKJBM030の入力件数の突合
+       CHECK-020-030-RTN SECTION.
+           IF WK-OTF-CNT020 = WK-ITF-CNT030 THEN
+             DISPLAY "RECONCILE OK   KJBM020->KJBM030"
+           ELSE
+             ADD 1 TO WK-NG-CNT
+             DISPLAY "RECONCILE NG!  KJBM020->KJBM030  OTF="
+                     WK-OTF-CNT020
+                     " ITF=" WK-ITF-CNT030
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *KJBM030の出力件数とKJBM050の入力件数の突合
+       CHECK-030-050-RTN SECTION.
+           IF WK-OTF-CNT030 = WK-ITF-CNT050 THEN
+             DISPLAY "RECONCILE OK   KJBM030->KJBM050"
+           ELSE
+             ADD 1 TO WK-NG-CNT
+             DISPLAY "RECONCILE NG!  KJBM030->KJBM050  OTF="
+                     WK-OTF-CNT030
+                     " ITF=" WK-ITF-CNT050
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *KJBM050内の入力件数と正常/却下の内訳合計の突合
+       CHECK-050-UCHIWAKE-RTN SECTION.
+           IF WK-ITF-CNT050 =
+              (WK-OTF-CNT050 + WK-OTF-CNT2-050)
+              THEN
+             DISPLAY "RECONCILE OK   KJBM050 ITF=OTF1+OTF2"
+           ELSE
+             ADD 1 TO WK-NG-CNT
+             DISPLAY "RECONCILE NG!  KJBM050 ITF=OTF1+OTF2  ITF="
+                     WK-ITF-CNT050
+                     " OTF1+OTF2=" WK-OTF-CNT050
+                     WK-OTF-CNT2-050
+           END-IF.
+           EXIT.
+      *------------------------------------------------------
+      *突合結果の総括
+       SUMMARY-RTN SECTION.
+           IF WK-NG-CNT = 0 THEN
+             DISPLAY "PIPELINE RECONCILE OK   件数の欠落なし"
+           ELSE
+             DISPLAY "PIPELINE RECONCILE NG!  不一致ステージ数="
+                     WK-NG-CNT
+           END-IF.
+           EXIT.
