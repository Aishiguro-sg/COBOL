@@ -0,0 +1,135 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM023.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：会計システム連携ファイル出力
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+      *INPUT 売上集計データ(KUBM020出力)
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+      *OUTPUT 会計システム連携用　固定長インターフェイスファイル
+           SELECT  GLI-FILE  ASSIGN TO  EXTERNAL  GLI
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF020.
+      *会計システム連携用レコード（固定長40バイト）
+       FD  GLI-FILE.
+       01  GLI-REC.
+           02  GLX-REC-TYPE        PIC  X(1).
+           02  GLX-TOKU-COD        PIC  X(4).
+           02  GLX-PERIOD          PIC  9(6).
+           02  GLX-KINGAKU         PIC  S9(11).
+           02  FILLER              PIC  X(18)  VALUE  SPACE.
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-CNT                PIC  9(5)    VALUE  0.
+       01  GLI-CNT                PIC  9(5)    VALUE  0.
+       01  ITF-END-FLG            PIC  X             VALUE  "N".
+       01  GLI-KEI                PIC  S9(11) COMP-3 VALUE  +0.
+      *
+      ********************************************************
+      * 売上集計（月次）を会計システム連携ファイルへ出力する
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  MAIN-RTN  UNTIL  ITF-END-FLG  =  "Y".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** START KUBM023 ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  OUTPUT  GLI-FILE.
+           PERFORM  HEADER-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 見出しレコード出力
+      ********************************************************
+       HEADER-RTN                 SECTION.
+           MOVE  SPACE  TO  GLI-REC.
+           MOVE  "H"    TO  GLX-REC-TYPE.
+           WRITE  GLI-REC.
+           ADD  1  TO  GLI-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 主処理　月次集計（UF020-LEVEL = "M"）のみを対象とする
+      * 旧形式（UF020-LEVELが未設定＝空白）のファイルもそのまま扱う
+      * 末尾のトレーラレコード（UF020-REC-TYPE="T"）は検証のみ行い
+      * 連携対象外とする
+      ********************************************************
+       MAIN-RTN                   SECTION.
+           READ  ITF-FILE
+             AT  END
+               MOVE  "Y"  TO  ITF-END-FLG
+             NOT  AT  END
+               IF  UF020-REC-TYPE  =  "T"  THEN
+                 PERFORM  TRAILER-CHECK-RTN
+                 MOVE  "Y"  TO  ITF-END-FLG
+               ELSE
+                 ADD  1  TO  ITF-CNT
+                 IF  (UF020-LEVEL  =  "M")  OR
+                     (UF020-LEVEL  =  SPACE)
+                   PERFORM  DETAIL-RTN
+                 END-IF
+               END-IF
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力ファイル末尾のトレーラレコードと実読込件数を突き合わせる
+      ********************************************************
+       TRAILER-CHECK-RTN          SECTION.
+           IF  UF020-TRL-CNT  =  ITF-CNT  THEN
+             DISPLAY  "トレーラ検証 OK 件数="  ITF-CNT
+           ELSE
+             DISPLAY  "トレーラ検証 NG 件数不一致"
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細レコード出力
+      ********************************************************
+       DETAIL-RTN                 SECTION.
+           MOVE  SPACE  TO  GLI-REC.
+           MOVE  "D"    TO  GLX-REC-TYPE.
+           MOVE  UF020-TOKU-COD  TO  GLX-TOKU-COD.
+           COMPUTE  GLX-PERIOD  =
+             (UF020-JUCHU-YY  *  100)  +  UF020-JUCHU-MM.
+           MOVE  UF020-KINGAKU  TO  GLX-KINGAKU.
+           WRITE  GLI-REC.
+           ADD  1  TO  GLI-CNT.
+           ADD  UF020-KINGAKU  TO  GLI-KEI.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理　件数・合計額のトレーラレコードを出力する
+      ********************************************************
+       TERM-RTN                   SECTION.
+           MOVE  SPACE  TO  GLI-REC.
+           MOVE  "T"    TO  GLX-REC-TYPE.
+           MOVE  GLI-CNT  TO  GLX-PERIOD.
+           MOVE  GLI-KEI  TO  GLX-KINGAKU.
+           WRITE  GLI-REC.
+           ADD  1  TO  GLI-CNT.
+           CLOSE  ITF-FILE.
+           CLOSE  GLI-FILE.
+           DISPLAY  "ITF-CNT= "  ITF-CNT.
+           DISPLAY  "GLI-CNT= "  GLI-CNT.
+           DISPLAY  "GLI-KEI= "  GLI-KEI.
+           DISPLAY  "*** END KUBM023 ***".
+       EXT.
+           EXIT.
