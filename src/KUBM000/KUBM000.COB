@@ -15,6 +15,8 @@
            SELECT ITF-FILE ASSIGN TO EXTERNAL ITF.
       *OUTPUT 出力1順ファイル
            SELECT OTF-FILE ASSIGN TO EXTERNAL OTF.
+      *処理済ITF入力の退避用　世代ファイル（ARC）
+           SELECT ARC-FILE ASSIGN TO EXTERNAL ARC.
       ********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -26,31 +28,60 @@
        FD OTF-FILE.
        01  OTF-REC.
            COPY KUCF020.
+       FD ARC-FILE.
+       01  ARC-REC.
+           COPY KUCF010.
 
       *変数定義　入出力カウント　入力停止の条件式用
        WORKING-STORAGE SECTION.
-       01  ITF-CNT PIC 9 VALUE ZERO.
-       01  OTF-CNT PIC 9 VALUE ZERO.
+       01  ITF-CNT PIC 9(7) VALUE ZERO.
+       01  OTF-CNT PIC 9(7) VALUE ZERO.
        01  ITF-END-FLG PIC X VALUE SPACE.
+       01  ARC-END-FLG PIC X VALUE SPACE.
+      *集計グループの読込数／書込数（件数検証用）
+       01  GROUP-READ-CNT PIC 9(3) VALUE ZERO.
+       01  GROUP-WRITE-CNT PIC 9(3) VALUE ZERO.
+      *未出力の集計グループが保存中かどうか
+       01  GROUP-PEND-FLG PIC X VALUE "N".
+      *入出力金額の突合計（ITF入力とOTF出力が一致するかの検証用）
+       01  IN-KINGAKU-TOTAL PIC S9(9) PACKED-DECIMAL VALUE ZERO.
+       01  OUT-KINGAKU-TOTAL PIC S9(9) PACKED-DECIMAL VALUE ZERO.
+
+      *出力ファイル末尾へ書き出すトレーラレコード用の金額合計
+       01  OTF-KINGAKU-HASH PIC S9(11) PACKED-DECIMAL VALUE ZERO.
+      *ジョブ統計ロガー(KCBS020)への連絡領域
+       COPY KCBS020P.
+      *返品(DATA-KBN="2")の別集計バケット（単純な減算(9)とは区別して
+      *レポートする）
+       01  RETURN-KINGAKU-TOTAL PIC S9(9) PACKED-DECIMAL VALUE ZERO.
+      *注文キャンセル(DATA-KBN="3")の別集計バケット
+       01  CANCEL-KINGAKU-TOTAL PIC S9(9) PACKED-DECIMAL VALUE ZERO.
 
        01 SAVE.
            03 SAVE-TOKU-COD PIC X(4) VALUE SPACE.
+           03 SAVE-TSUKA-COD PIC X(3) VALUE SPACE.
            03 SAVE-JUCHU-DATE.
               05 SAVE-JUCHU-YY PIC 9(4) VALUE ZERO.
               05 SAVE-JUCHU-MM PIC 9(2) VALUE ZERO.
               05 SAVE-JUCHU-DD PIC 9(2) VALUE ZERO.
            03 SAVE-KINGAKU PIC S9(9) PACKED-DECIMAL.
+           03 SAVE-RETURN-FLG PIC X(1) VALUE SPACE.
+           03 SAVE-CANCEL-FLG PIC X(1) VALUE SPACE.
 
       ********************************************************
        PROCEDURE DIVISION.
       *サブルーチン呼び出し
            DISPLAY "*** START ***".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-START-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-START-TIME.
            PERFORM INITIAL-RTN.
            PERFORM INPUT-RTN.
            PERFORM UNTIL ITF-END-FLG = "E"
                PERFORM OUTPUT-RTN
                PERFORM INPUT-RTN
            END-PERFORM.
+      *最終集計グループをOTFへ確定出力する
+           PERFORM FLUSH-RTN.
            PERFORM END-RTN.
            DISPLAY "*** END ***".
            STOP RUN.
@@ -65,8 +96,62 @@
        END-RTN SECTION.
            DISPLAY "入力数 ITF= " ITF-CNT.
            DISPLAY "出力1数 OTF= " OTF-CNT.
+           DISPLAY "groups read    = " GROUP-READ-CNT.
+           DISPLAY "groups written = " GROUP-WRITE-CNT.
+           IF IN-KINGAKU-TOTAL = OUT-KINGAKU-TOTAL
+              DISPLAY "RECONCILE OK   IN=" IN-KINGAKU-TOTAL
+                      " OUT=" OUT-KINGAKU-TOTAL
+           ELSE
+              DISPLAY "RECONCILE NG!  IN=" IN-KINGAKU-TOTAL
+                      " OUT=" OUT-KINGAKU-TOTAL
+           END-IF.
+           DISPLAY "返品金額合計 = " RETURN-KINGAKU-TOTAL.
+           DISPLAY "キャンセル金額合計 = " CANCEL-KINGAKU-TOTAL.
+           PERFORM TRAILER-WRITE-RTN.
+           PERFORM JOB-STAT-WRITE-RTN.
            CLOSE ITF-FILE.
            CLOSE OTF-FILE.
+           PERFORM ARCHIVE-RTN.
+           EXIT.
+      *------------------------------------------------------
+      *ジョブ統計ロガー(KCBS020)へ本バッチの運転実績を1件追記する
+      *出力件数は実書込数であるGROUP-WRITE-CNTを用いる
+      *（OTF-CNTはOUTPUT-RTN呼出数であり、グループ化によるまとめ出力
+      *　発生時は実書込件数と一致しないため）
+       JOB-STAT-WRITE-RTN SECTION.
+           MOVE "KUBM000" TO S020-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO S020-END-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO S020-END-TIME.
+           MOVE ITF-CNT TO S020-IN-CNT.
+           MOVE GROUP-WRITE-CNT TO S020-OUT-CNT.
+           CALL "KCBS020" USING KCBS020-P1.
+           EXIT.
+      *------------------------------------------------------
+      *出力ファイル末尾へ件数・金額ハッシュのトレーラレコードを書く
+       TRAILER-WRITE-RTN SECTION.
+           MOVE SPACE TO OTF-REC.
+           MOVE "T" TO UF020-REC-TYPE.
+           MOVE GROUP-WRITE-CNT TO UF020-TRL-CNT.
+           MOVE OTF-KINGAKU-HASH TO UF020-TRL-HASH.
+           WRITE OTF-REC.
+           EXIT.
+      *------------------------------------------------------
+      *処理済ITF入力を世代ファイルへ退避する　正常終了時のみ実行される
+       ARCHIVE-RTN SECTION.
+           OPEN INPUT ITF-FILE.
+           OPEN OUTPUT ARC-FILE.
+           MOVE SPACE TO ARC-END-FLG.
+           PERFORM UNTIL ARC-END-FLG = "E"
+               READ ITF-FILE
+                   AT END
+                       MOVE "E" TO ARC-END-FLG
+                   NOT AT END
+                       MOVE ITF-REC TO ARC-REC
+                       WRITE ARC-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ITF-FILE.
+           CLOSE ARC-FILE.
            EXIT.
       *------------------------------------------------------
       *入力
@@ -76,6 +161,12 @@
                    MOVE "E" TO ITF-END-FLG
                NOT AT END
                    ADD 1 TO ITF-CNT
+                   IF UF010-DATA-KBN OF ITF-REC = "1"
+                      ADD UF010-KINGAKU OF ITF-REC TO IN-KINGAKU-TOTAL
+                   ELSE
+                      SUBTRACT UF010-KINGAKU OF ITF-REC
+                        FROM IN-KINGAKU-TOTAL
+                   END-IF
            END-READ.
            EXIT.
          
@@ -89,34 +180,54 @@
       *集計処理　得意先コード(=) 受注年月(=) ITF-END-FLG(E)
        SAM-RTN SECTION.
       *全ての保存先には値が入っていない
-           DISPLAY "010 $ " UF010-KINGAKU "|Keep $ " SAVE-KINGAKU.
+           DISPLAY "010 $ " UF010-KINGAKU OF ITF-REC
+                   "|Keep $ " SAVE-KINGAKU.
       *    DISPLAY "Total $ " SAVE-KINGAKU.
-           DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD.
-           DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE.
-           DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD.
+           DISPLAY UF010-TOKU-COD OF ITF-REC "|" SAVE-TOKU-COD.
+           DISPLAY UF010-JUCHU-DATE OF ITF-REC "|" SAVE-JUCHU-DATE.
+           DISPLAY UF010-TOKU-COD OF ITF-REC "|" SAVE-TOKU-COD.
       *    DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE.
-           IF (UF010-TOKU-COD = SAVE-TOKU-COD) AND 
-              (UF010-JUCHU-DATE = SAVE-JUCHU-DATE) AND
+           IF (UF010-TOKU-COD OF ITF-REC = SAVE-TOKU-COD) AND
+              (UF010-JUCHU-DATE OF ITF-REC = SAVE-JUCHU-DATE) AND
+              (UF010-TSUKA-COD OF ITF-REC = SAVE-TSUKA-COD) AND
               (ITF-END-FLG NOT = "E") THEN
-              DISPLAY UF010-DATA-KBN
-              DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD
-              DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE
+              DISPLAY UF010-DATA-KBN OF ITF-REC
+              DISPLAY UF010-TOKU-COD OF ITF-REC "|" SAVE-TOKU-COD
+              DISPLAY UF010-JUCHU-DATE OF ITF-REC "|" SAVE-JUCHU-DATE
               PERFORM DATA-RTN
            ELSE
       *       DISPLAY UF010-DATA-KBN
       *       DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD
       *       DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE
-      *得意先コード　　　　ITF　　　 →　　　保存　　　　　　　　
-              MOVE UF010-TOKU-COD TO SAVE-TOKU-COD
-      *受注年月コード　　　　ITF　　　 →　　　保存　　　　　　　　
-              MOVE UF010-JUCHU-DATE TO SAVE-JUCHU-DATE
+      *前のグループが保存済みなら、ここで確定出力する
+              IF GROUP-PEND-FLG = "Y" THEN
+                 MOVE "D" TO UF020-REC-TYPE
+                 MOVE SAVE-TOKU-COD TO UF020-TOKU-COD
+                 MOVE SAVE-TSUKA-COD TO UF020-TSUKA-COD
+                 MOVE SAVE-JUCHU-DATE TO UF020-JUCHU-DATE
+                 MOVE SAVE-KINGAKU TO UF020-KINGAKU
+                 MOVE SAVE-RETURN-FLG TO UF020-RETURN-FLG
+                 MOVE SAVE-CANCEL-FLG TO UF020-CANCEL-FLG
+                 DISPLAY "Sum " UF020-KINGAKU
+                 WRITE OTF-REC
+                 ADD 1 TO GROUP-WRITE-CNT
+                 ADD UF020-KINGAKU TO OUT-KINGAKU-TOTAL
+                 ADD UF020-KINGAKU TO OTF-KINGAKU-HASH
+              END-IF
+      *新しい集計グループの開始
+              ADD 1 TO GROUP-READ-CNT
+              MOVE "Y" TO GROUP-PEND-FLG
+      *得意先コード　　　　ITF　　　 →　　　保存
+              MOVE UF010-TOKU-COD OF ITF-REC TO SAVE-TOKU-COD
+      *通貨コード　　　　　ITF　　　 →　　　保存
+              MOVE UF010-TSUKA-COD OF ITF-REC TO SAVE-TSUKA-COD
+      *受注年月コード　　　　ITF　　　 →　　　保存
+              MOVE UF010-JUCHU-DATE OF ITF-REC TO SAVE-JUCHU-DATE
       *       DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD
-      *       DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE      
-      *金額集計　　保存:合計金額　 →　　　OTF
-              MOVE SAVE-KINGAKU TO UF020-KINGAKU
-              DISPLAY "Sum " UF020-KINGAKU
-              WRITE OTF-REC
+      *       DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE
               PERFORM SPACE-RTN
+      *新グループ１件目のデータもここで積み上げる（以前は抜けていた）
+              PERFORM DATA-RTN
       *       DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD
       *       DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE
               DISPLAY "--------------"
@@ -126,27 +237,63 @@
       *データ区分処理    ★ここに、そもそも処理が来ていない
        DATA-RTN SECTION.
       *(+)
-           IF ( UF010-DATA-KBN  = "1") THEN
+           IF ( UF010-DATA-KBN OF ITF-REC  = "1") THEN
       *                ITF             SAVE
-              ADD UF010-KINGAKU TO SAVE-KINGAKU
-              DISPLAY UF010-KINGAKU "|" SAVE-KINGAKU
+              ADD UF010-KINGAKU OF ITF-REC TO SAVE-KINGAKU
+              DISPLAY UF010-KINGAKU OF ITF-REC "|" SAVE-KINGAKU
       *(-)
-           ELSE IF ( UF010-DATA-KBN  = "9") THEN
+           ELSE IF ( UF010-DATA-KBN OF ITF-REC  = "9") THEN
       *                     ITF             SAVE
-              SUBTRACT UF010-KINGAKU FROM SAVE-KINGAKU
-              DISPLAY UF010-KINGAKU "|" SAVE-KINGAKU
+              SUBTRACT UF010-KINGAKU OF ITF-REC FROM SAVE-KINGAKU
+              DISPLAY UF010-KINGAKU OF ITF-REC "|" SAVE-KINGAKU
+      *(-返品)通常の減算(9)とは別にフラグとバケットへ計上する
+           ELSE IF ( UF010-DATA-KBN OF ITF-REC  = "2") THEN
+              SUBTRACT UF010-KINGAKU OF ITF-REC FROM SAVE-KINGAKU
+              MOVE "Y" TO SAVE-RETURN-FLG
+              ADD UF010-KINGAKU OF ITF-REC TO RETURN-KINGAKU-TOTAL
+              DISPLAY UF010-KINGAKU OF ITF-REC "|" SAVE-KINGAKU
+      *(-キャンセル)通常の減算(9)・返品(2)とも別にフラグとバケットへ計上
+           ELSE IF ( UF010-DATA-KBN OF ITF-REC  = "3") THEN
+              SUBTRACT UF010-KINGAKU OF ITF-REC FROM SAVE-KINGAKU
+              MOVE "Y" TO SAVE-CANCEL-FLG
+              ADD UF010-KINGAKU OF ITF-REC TO CANCEL-KINGAKU-TOTAL
+              DISPLAY UF010-KINGAKU OF ITF-REC "|" SAVE-KINGAKU
            END-IF.
            DISPLAY "--------------"
            EXIT.
 
+      *確定出力処理　最終グループをOTFへ書き出す
+       FLUSH-RTN SECTION.
+           IF GROUP-PEND-FLG = "Y" THEN
+              MOVE SPACE TO OTF-REC
+              MOVE "D" TO UF020-REC-TYPE
+              MOVE SAVE-TOKU-COD TO UF020-TOKU-COD
+              MOVE SAVE-TSUKA-COD TO UF020-TSUKA-COD
+              MOVE SAVE-JUCHU-DATE TO UF020-JUCHU-DATE
+              MOVE SAVE-KINGAKU TO UF020-KINGAKU
+              MOVE SAVE-RETURN-FLG TO UF020-RETURN-FLG
+              MOVE SAVE-CANCEL-FLG TO UF020-CANCEL-FLG
+              DISPLAY "Sum " UF020-KINGAKU
+              WRITE OTF-REC
+              ADD 1 TO GROUP-WRITE-CNT
+              ADD UF020-KINGAKU TO OUT-KINGAKU-TOTAL
+              ADD UF020-KINGAKU TO OTF-KINGAKU-HASH
+              MOVE "N" TO GROUP-PEND-FLG
+           END-IF.
+           EXIT.
+
       *スペース処理
        SPACE-RTN SECTION.
       *(0 → 金額)
            MOVE 0 TO SAVE-KINGAKU.
       *    DISPLAY SAVE-KINGAKU.
+      *返品・キャンセルフラグも新しいグループの開始時にクリアする
+           MOVE SPACE TO SAVE-RETURN-FLG.
+           MOVE SPACE TO SAVE-CANCEL-FLG.
       *次の集計キーを設定
-           MOVE UF010-TOKU-COD TO SAVE-TOKU-COD.
-           MOVE UF010-JUCHU-DATE TO SAVE-JUCHU-DATE.
+           MOVE UF010-TOKU-COD OF ITF-REC TO SAVE-TOKU-COD.
+           MOVE UF010-TSUKA-COD OF ITF-REC TO SAVE-TSUKA-COD.
+           MOVE UF010-JUCHU-DATE OF ITF-REC TO SAVE-JUCHU-DATE.
       *    DISPLAY UF010-TOKU-COD "|" SAVE-TOKU-COD.
       *    DISPLAY UF010-JUCHU-DATE "|" SAVE-JUCHU-DATE.
            EXIT.
