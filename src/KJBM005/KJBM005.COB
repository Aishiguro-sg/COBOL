@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KJBM005.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：外部受注データ（EDI）取込
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *INPUT Webストアフロント／EDI受信側が出力するCSV形式の受注データ
+      *      DATA-KBN,JUCHU-NO,YYYYMMDD,TOKU-COD,SHOHIN-NO,SURYO
+           SELECT EDI-FILE ASSIGN TO EXTERNAL EDI
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      *OUTPUT KJBM010がITFとして読み込む受注チェック前ファイル
+           SELECT OTF-FILE ASSIGN TO EXTERNAL OTF
+                           ORGANIZATION IS LINE SEQUENTIAL.
+      ********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDI-FILE.
+       01  EDI-REC                PIC X(80).
+      *出力項目、KJCF010と同一レイアウト
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY KJCF010.
+      *
+       WORKING-STORAGE SECTION.
+       01  EDI-CNT                PIC 9(5)   VALUE ZERO.
+       01  OTF-CNT                PIC 9(5)   VALUE ZERO.
+       01  ERR-CNT                PIC 9(5)   VALUE ZERO.
+       01  EDI-END-FLG            PIC X      VALUE SPACE.
+      *CSV項目の分割先（6項目固定、区切り文字はカンマ）
+       01  WK-FIELD-CNT           PIC 9      VALUE ZERO.
+       01  WK-EDI-DATA-KBN        PIC X(1)   VALUE SPACE.
+       01  WK-EDI-JUCHU-NO        PIC X(6)   VALUE SPACE.
+       01  WK-EDI-JUCHU-DATE      PIC X(8)   VALUE SPACE.
+       01  WK-EDI-TOKU-COD        PIC X(4)   VALUE SPACE.
+       01  WK-EDI-SHOHIN-NO       PIC X(5)   VALUE SPACE.
+       01  WK-EDI-SURYO           PIC X(3)   VALUE SPACE.
+       01  WK-VALID-FLG           PIC X      VALUE "Y".
+      ********************************************************
+      * 外部注文データ（EDI）をKJCF010レイアウトへ変換し、
+      * KJBM010のITFへ引き渡す
+      ********************************************************
+       PROCEDURE DIVISION.
+           DISPLAY "*** START KJBM005 ***".
+           OPEN INPUT  EDI-FILE.
+           OPEN OUTPUT OTF-FILE.
+           PERFORM INPUT-RTN UNTIL EDI-END-FLG = "Y".
+           CLOSE EDI-FILE.
+           CLOSE OTF-FILE.
+           DISPLAY "EDI-CNT= " EDI-CNT.
+           DISPLAY "OTF-CNT= " OTF-CNT.
+           DISPLAY "ERR-CNT= " ERR-CNT.
+           DISPLAY "*** END KJBM005 ***".
+           STOP RUN.
+      ********************************************************
+      * EDIファイルを１行読み、CSV項目へ分割する
+      * ※EDI側は受注1行＝商品1点のCSVのため、JF010側では常に
+      *   明細行数(JF010-LINE-CNT)＝1の単一行受注として編集する
+      ********************************************************
+       INPUT-RTN                  SECTION.
+           READ EDI-FILE
+             AT END
+               MOVE "Y" TO EDI-END-FLG
+             NOT AT END
+               ADD 1 TO EDI-CNT
+               PERFORM PARSE-RTN
+               IF WK-VALID-FLG = "Y"
+                 PERFORM EDIT-RTN
+                 WRITE OTF-REC
+                 ADD 1 TO OTF-CNT
+               ELSE
+                 ADD 1 TO ERR-CNT
+                 DISPLAY "不正データのためスキップ："
+                         EDI-REC
+               END-IF
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * カンマ区切りの６項目へ分割する（項目数が合わない行は不正とする）
+      ********************************************************
+       PARSE-RTN                  SECTION.
+           MOVE "Y" TO WK-VALID-FLG.
+           MOVE ZERO TO WK-FIELD-CNT.
+           UNSTRING EDI-REC  DELIMITED BY ","
+             INTO  WK-EDI-DATA-KBN
+                   WK-EDI-JUCHU-NO
+                   WK-EDI-JUCHU-DATE
+                   WK-EDI-TOKU-COD
+                   WK-EDI-SHOHIN-NO
+                   WK-EDI-SURYO
+             TALLYING IN WK-FIELD-CNT
+           END-UNSTRING.
+           IF WK-FIELD-CNT NOT = 6
+             MOVE "N" TO WK-VALID-FLG
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * JF010項目へ編集する
+      ********************************************************
+       EDIT-RTN                   SECTION.
+           MOVE SPACE              TO OTF-REC.
+           MOVE WK-EDI-DATA-KBN    TO JF010-DATA-KBN.
+           MOVE WK-EDI-JUCHU-NO    TO JF010-JUCHU-NO-X.
+           MOVE WK-EDI-JUCHU-DATE(1:4)  TO JF010-JUCHU-YY.
+           MOVE WK-EDI-JUCHU-DATE(5:2)  TO JF010-JUCHU-MM.
+           MOVE WK-EDI-JUCHU-DATE(7:2)  TO JF010-JUCHU-DD.
+           MOVE WK-EDI-TOKU-COD    TO JF010-TOKU-COD.
+           MOVE 1                  TO JF010-LINE-CNT.
+           MOVE WK-EDI-SHOHIN-NO   TO JF010-SHOHIN-NO(1).
+           MOVE WK-EDI-SURYO       TO JF010-SURYO(1).
+       EXT.
+           EXIT.
