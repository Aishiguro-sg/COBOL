@@ -0,0 +1,214 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM021.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：得意先別売上集計表印刷
+      * 作成日／作成者：２０２６年８月８日  石黒　茜
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+      *INPUT 売上集計データ(KUBM020出力)
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+      *OUTPUT 印刷帳票
+           SELECT  RPT-FILE  ASSIGN TO  EXTERNAL  RPT
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF020.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC  X(101).
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-CNT                PIC  9(5)    VALUE  0.
+       01  RPT-CNT                PIC  9(5)    VALUE  0.
+       01  ITF-KEY                PIC  X(4)          VALUE  LOW-VALUE.
+       01  OLD-TOKU-COD           PIC  X(4)          VALUE  LOW-VALUE.
+       01  FIRST-CUST-FLG         PIC  X             VALUE  "Y".
+       01  CUST-KEI               PIC  S9(9)  COMP-3 VALUE  +0.
+       01  SOUKEI                 PIC  S9(9)  COMP-3 VALUE  +0.
+      *編集用
+       01  WK-LINE.
+         02  WK-CC                PIC  X(1).
+         02  WK-TEXT               PIC  X(100).
+       01  WK-KINGAKU-E           PIC  ----,---,---,--9.
+       01  REC-FOUND-FLG          PIC  X             VALUE  "N".
+      *
+      ********************************************************
+      * 得意先別売上集計表　印刷
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  READ-RTN.
+           PERFORM  MAIN-RTN
+             UNTIL  ITF-KEY  =  HIGH-VALUE.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** START KUBM021 ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  OUTPUT  RPT-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+      *月次集計（KUBM020 の UF020-LEVEL = "M"）のみを対象とする。
+      *旧形式（UF020-LEVEL が未設定＝空白）のファイルもそのまま扱う。
+      *末尾のトレーラレコード（UF020-REC-TYPE="T"）はデータ対象外とし
+      *件数・金額HASHの検証を行った上でファイル終端として扱う。
+       READ-RTN                   SECTION.
+           MOVE  "N"  TO  REC-FOUND-FLG.
+           PERFORM  UNTIL  REC-FOUND-FLG  =  "Y"
+             READ  ITF-FILE
+             AT  END
+               MOVE  HIGH-VALUE  TO  ITF-KEY
+               MOVE  "Y"  TO  REC-FOUND-FLG
+             NOT  AT  END
+               IF  UF020-REC-TYPE  =  "T"  THEN
+                 PERFORM  TRAILER-CHECK-RTN
+                 MOVE  HIGH-VALUE  TO  ITF-KEY
+                 MOVE  "Y"  TO  REC-FOUND-FLG
+               ELSE
+                 ADD  1  TO  ITF-CNT
+                 IF  (UF020-LEVEL  NOT  =  "M")  AND
+                     (UF020-LEVEL  NOT  =  SPACE)
+                   CONTINUE
+                 ELSE
+                   MOVE  UF020-TOKU-COD  TO  ITF-KEY
+                   MOVE  "Y"  TO  REC-FOUND-FLG
+                 END-IF
+               END-IF
+             END-READ
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力ファイル末尾のトレーラレコードと実読込件数を突き合わせる
+      ********************************************************
+       TRAILER-CHECK-RTN          SECTION.
+           IF  UF020-TRL-CNT  =  ITF-CNT  THEN
+             DISPLAY  "トレーラ検証 OK 件数="  ITF-CNT
+           ELSE
+             DISPLAY  "トレーラ検証 NG 件数不一致"
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 主処理　得意先が変わったらページ替え、最後に合計を出力
+      ********************************************************
+       MAIN-RTN                   SECTION.
+           IF  (ITF-KEY  NOT  =  OLD-TOKU-COD)  AND
+               (FIRST-CUST-FLG  NOT  =  "Y") THEN
+             PERFORM  CUST-KEI-RTN
+             PERFORM  PAGE-BREAK-RTN
+           END-IF.
+           IF  FIRST-CUST-FLG  =  "Y" THEN
+             PERFORM  HEADER-RTN
+             MOVE  "N"  TO  FIRST-CUST-FLG
+           END-IF.
+           MOVE  ITF-KEY  TO  OLD-TOKU-COD.
+           PERFORM  DETAIL-RTN.
+           ADD  UF020-KINGAKU  TO  CUST-KEI.
+           ADD  UF020-KINGAKU  TO  SOUKEI.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 見出し行
+      ********************************************************
+       HEADER-RTN                 SECTION.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  "1"    TO  WK-CC.
+           STRING  "得意先別売上集計表" DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  " "    TO  WK-CC.
+           STRING  "得意先コード"  DELIMITED BY SIZE
+                   "  年月"        DELIMITED BY SIZE
+                   "      売上金額" DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細行
+      ********************************************************
+       DETAIL-RTN                 SECTION.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  " "    TO  WK-CC.
+           MOVE  UF020-KINGAKU  TO  WK-KINGAKU-E.
+           STRING  UF020-TOKU-COD   DELIMITED BY SIZE
+                   "        "       DELIMITED BY SIZE
+                   UF020-JUCHU-YY   DELIMITED BY SIZE
+                   "/"              DELIMITED BY SIZE
+                   UF020-JUCHU-MM   DELIMITED BY SIZE
+                   "      "         DELIMITED BY SIZE
+                   WK-KINGAKU-E     DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 得意先小計行
+      ********************************************************
+       CUST-KEI-RTN               SECTION.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  " "    TO  WK-CC.
+           MOVE  CUST-KEI  TO  WK-KINGAKU-E.
+           STRING  "  小計" DELIMITED BY SIZE
+                   "                  " DELIMITED BY SIZE
+                   WK-KINGAKU-E DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+           MOVE  0  TO  CUST-KEI.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ページ替え（改頁＋見出し再出力）
+      ********************************************************
+       PAGE-BREAK-RTN             SECTION.
+           PERFORM  HEADER-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 印刷行出力
+      ********************************************************
+       WRITE-RTN                  SECTION.
+           MOVE  WK-LINE  TO  RPT-REC.
+           WRITE  RPT-REC.
+           ADD  1  TO  RPT-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理　最終得意先小計＋総合計
+      ********************************************************
+       TERM-RTN                   SECTION.
+           IF  FIRST-CUST-FLG  NOT  =  "Y" THEN
+             PERFORM  CUST-KEI-RTN
+           END-IF.
+           MOVE  SPACE  TO  WK-LINE.
+           MOVE  "0"    TO  WK-CC.
+           MOVE  SOUKEI  TO  WK-KINGAKU-E.
+           STRING  "総合計" DELIMITED BY SIZE
+                   "                " DELIMITED BY SIZE
+                   WK-KINGAKU-E DELIMITED BY SIZE
+             INTO  WK-TEXT.
+           PERFORM  WRITE-RTN.
+           CLOSE  ITF-FILE.
+           CLOSE  RPT-FILE.
+           DISPLAY  "ITF-CNT= "  ITF-CNT.
+           DISPLAY  "RPT-CNT= "  RPT-CNT.
+           DISPLAY  "*** END KUBM021 ***".
+       EXT.
+           EXIT.
